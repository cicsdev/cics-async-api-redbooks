@@ -0,0 +1,104 @@
+***********************************************************************
+* Licensed Materials - Property of IBM                                *
+*                                                                       *
+* SAMPLE                                                                *
+*                                                                       *
+* (c) Copyright IBM Corp. 2017 All Rights Reserved                     *
+*                                                                       *
+* US Government Users Restricted Rights - Use, duplication or          *
+* disclosure restricted by GSA ADP Schedule Contract with IBM Corp      *
+*                                                                       *
+***********************************************************************
+* WEBHOMEM
+*
+* This program is part of the CICS Asynchronous API Redbooks
+* Internet banking Example
+*
+* BMS mapset for the WEBHOME results screen - shown to the teller in
+* place of the plain RUNNING/COMPLETE/FAILED status line, this screen
+* shows the customer's name, their current and partner accounts, and
+* the personalised loan rate once all of the children have completed.
+***********************************************************************
+* Modification history
+*  DATE      COMMENT
+*  --------  ---------------------------------------------------------
+*  09-08-2026 Original version
+*  09-08-2026 Added NETWORTH field for the household net worth total
+***********************************************************************
+WEBHOMEM DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               CTRL=FREEKB,                                           X
+               TIOAPFX=YES
+*
+WEBHOMS  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=17,ATTRB=(PROT,BRT),                 X
+               INITIAL='WEBHOME - RESULTS'
+         DFHMDF POS=(1,60),LENGTH=7,ATTRB=(PROT),                     X
+               INITIAL='ACC NO:'
+ACCTNO   DFHMDF POS=(1,68),LENGTH=4,ATTRB=(PROT,BRT)
+         DFHMDF POS=(1,74),LENGTH=6,ATTRB=(PROT),                     X
+               INITIAL='STAT: '
+STATUSF  DFHMDF POS=(1,81),LENGTH=8,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(3,1),LENGTH=9,ATTRB=(PROT),                      X
+               INITIAL='CUSTOMER:'
+CUSTNAME DFHMDF POS=(3,11),LENGTH=30,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(5,1),LENGTH=42,ATTRB=(PROT),                     X
+               INITIAL='CURRENT ACCOUNTS      BALANCE   OVERDRAFT'
+CURACC1  DFHMDF POS=(6,1),LENGTH=8,ATTRB=(PROT)
+CURBAL1  DFHMDF POS=(6,23),LENGTH=8,ATTRB=(PROT)
+CUROVD1  DFHMDF POS=(6,35),LENGTH=8,ATTRB=(PROT)
+CURACC2  DFHMDF POS=(7,1),LENGTH=8,ATTRB=(PROT)
+CURBAL2  DFHMDF POS=(7,23),LENGTH=8,ATTRB=(PROT)
+CUROVD2  DFHMDF POS=(7,35),LENGTH=8,ATTRB=(PROT)
+CURACC3  DFHMDF POS=(8,1),LENGTH=8,ATTRB=(PROT)
+CURBAL3  DFHMDF POS=(8,23),LENGTH=8,ATTRB=(PROT)
+CUROVD3  DFHMDF POS=(8,35),LENGTH=8,ATTRB=(PROT)
+CURACC4  DFHMDF POS=(9,1),LENGTH=8,ATTRB=(PROT)
+CURBAL4  DFHMDF POS=(9,23),LENGTH=8,ATTRB=(PROT)
+CUROVD4  DFHMDF POS=(9,35),LENGTH=8,ATTRB=(PROT)
+CURACC5  DFHMDF POS=(10,1),LENGTH=8,ATTRB=(PROT)
+CURBAL5  DFHMDF POS=(10,23),LENGTH=8,ATTRB=(PROT)
+CUROVD5  DFHMDF POS=(10,35),LENGTH=8,ATTRB=(PROT)
+CURMORE  DFHMDF POS=(11,1),LENGTH=30,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(13,1),LENGTH=42,ATTRB=(PROT),                    X
+               INITIAL='PARTNER ACCOUNTS      BALANCE   OVERDRAFT'
+PTNACC1  DFHMDF POS=(14,1),LENGTH=8,ATTRB=(PROT)
+PTNBAL1  DFHMDF POS=(14,23),LENGTH=8,ATTRB=(PROT)
+PTNOVD1  DFHMDF POS=(14,35),LENGTH=8,ATTRB=(PROT)
+PTNACC2  DFHMDF POS=(15,1),LENGTH=8,ATTRB=(PROT)
+PTNBAL2  DFHMDF POS=(15,23),LENGTH=8,ATTRB=(PROT)
+PTNOVD2  DFHMDF POS=(15,35),LENGTH=8,ATTRB=(PROT)
+PTNACC3  DFHMDF POS=(16,1),LENGTH=8,ATTRB=(PROT)
+PTNBAL3  DFHMDF POS=(16,23),LENGTH=8,ATTRB=(PROT)
+PTNOVD3  DFHMDF POS=(16,35),LENGTH=8,ATTRB=(PROT)
+PTNACC4  DFHMDF POS=(17,1),LENGTH=8,ATTRB=(PROT)
+PTNBAL4  DFHMDF POS=(17,23),LENGTH=8,ATTRB=(PROT)
+PTNOVD4  DFHMDF POS=(17,35),LENGTH=8,ATTRB=(PROT)
+PTNACC5  DFHMDF POS=(18,1),LENGTH=8,ATTRB=(PROT)
+PTNBAL5  DFHMDF POS=(18,23),LENGTH=8,ATTRB=(PROT)
+PTNOVD5  DFHMDF POS=(18,35),LENGTH=8,ATTRB=(PROT)
+PTNMORE  DFHMDF POS=(19,1),LENGTH=30,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(21,1),LENGTH=24,ATTRB=(PROT),                    X
+               INITIAL='PERSONALISED LOAN RATE:'
+LOANRATE DFHMDF POS=(21,26),LENGTH=8,ATTRB=(PROT,BRT)
+         DFHMDF POS=(21,35),LENGTH=1,ATTRB=(PROT),                    X
+               INITIAL='%'
+*
+         DFHMDF POS=(22,1),LENGTH=17,ATTRB=(PROT),                    X
+               INITIAL='HOUSEHOLD WORTH:'
+NETWORTH DFHMDF POS=(22,19),LENGTH=11,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(23,1),LENGTH=19,ATTRB=(PROT,BRT),                X
+               INITIAL='PRESS CLEAR TO EXIT'
+*
+         DFHMSD TYPE=FINAL
+         END
