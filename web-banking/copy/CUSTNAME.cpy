@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CUSTNAME
+      *
+      * Record layout for the CUSTNAME VSAM KSDS - the customer name
+      * reference file. Keyed on customer number (CN-CUST-NO).
+      * Maintained online by the CUSTMAINT transaction so that
+      * operations staff can add or change a customer's name without
+      * a code change.
+      *
+      * Used by GETNAME and CUSTMAINT.
+      ******************************************************************
+       01  CUSTNAME-RECORD.
+           05  CN-CUST-NO         PIC X(4).
+           05  CN-CUSTOMER-NAME   PIC X(65).
