@@ -0,0 +1,15 @@
+      ******************************************************************
+      * LOANQUOT
+      *
+      * Record layout for the LOANQUOT VSAM KSDS - the compliance log
+      * of every personalised loan rate quoted to a customer. Keyed
+      * on customer number plus the timestamp the quote was issued,
+      * so a disputed quote can be looked up by account and date/time.
+      *
+      * Used by GETLOAN.
+      ******************************************************************
+       01  LOANQUOT-RECORD.
+           05  LQ-KEY.
+               10  LQ-CUST-NO      PIC X(4).
+               10  LQ-TIMESTAMP    PIC X(16).
+           05  LQ-LOAN-RATE        PIC X(8).
