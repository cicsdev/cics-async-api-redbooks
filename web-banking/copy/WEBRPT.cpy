@@ -0,0 +1,19 @@
+      ******************************************************************
+      * WEBRPT
+      *
+      * Record layout for the WEBRPT VSAM ESDS - the consolidated
+      * overnight portfolio summary report produced by BATCHWEB. One
+      * print-style line per account processed.
+      ******************************************************************
+       01  WEBRPT-RECORD.
+           05  WR-CUST-NO         PIC X(4).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  WR-CUSTOMER-NAME   PIC X(30).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  WR-GETNAME-STATUS  PIC X(4).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  WR-ACCTCURR-STATUS PIC X(4).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  WR-ACCTPTNR-STATUS PIC X(4).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  WR-LOAN-RATE       PIC X(8).
