@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ACCTLIST
+      *
+      * Record layout for the ACCTLIST VSAM ESDS - the overnight
+      * bulk-lookup input file, one customer account number per
+      * record, browsed sequentially by BATCHWEB.
+      ******************************************************************
+       01  ACCTLIST-RECORD.
+           05  AL-CUST-NO         PIC X(4).
