@@ -0,0 +1,19 @@
+      ******************************************************************
+      * OVEREXC
+      *
+      * Record layout for the OVEREXC VSAM ESDS - the overdraft
+      * exception report produced by OVEREXCP for the collections
+      * team. One line is written for every account whose OVERDRAFT
+      * balance breaches the configurable threshold, regardless of
+      * which source system (ACCTCURR or ACCTPTNR) it came from.
+      ******************************************************************
+       01  OVEREXC-RECORD.
+           05  OE-CUST-NO           PIC X(4).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  OE-SOURCE-SYSTEM     PIC X(8).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  OE-ACCT-NUMBER       PIC X(8).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  OE-OVERDRAFT         PIC -9999999.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  OE-THRESHOLD         PIC -9999999.99.
