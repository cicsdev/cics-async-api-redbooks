@@ -0,0 +1,19 @@
+      ******************************************************************
+      * PTNRXWLK
+      *
+      * Record layout for the PTNRXWLK VSAM KSDS - the crosswalk of
+      * customer number to partner-bank relationship, allowing a
+      * customer to be linked to more than one partner institution.
+      * Keyed on customer number plus a sequence number, so all of a
+      * customer's linked partners can be found with a forward browse
+      * (STARTBR GTEQ on the customer number / READNEXT while the
+      * customer number still matches).
+      *
+      * Used by ACCTPTNR.
+      ******************************************************************
+       01  PTNRXWLK-RECORD.
+           05  PX-KEY.
+               10  PX-CUST-NO           PIC X(4).
+               10  PX-PARTNER-SEQ       PIC 9(2).
+           05  PX-PARTNER-SYSID         PIC X(4).
+           05  PX-PARTNER-PROGRAM       PIC X(8).
