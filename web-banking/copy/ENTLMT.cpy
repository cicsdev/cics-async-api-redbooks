@@ -0,0 +1,16 @@
+      ******************************************************************
+      * ENTLMT
+      *
+      * Record layout for the ENTLMT VSAM KSDS - the entitlement
+      * master file that says which signed-on operators are allowed
+      * to view which customer's account data. Keyed on the operator
+      * ID concatenated with the customer number (EN-KEY), so a
+      * single READ can confirm or deny access for the pair.
+      *
+      * Used by WEBHOME.
+      ******************************************************************
+       01  ENTITLE-RECORD.
+           05  EN-KEY.
+               10  EN-OPERATOR-ID     PIC X(8).
+               10  EN-CUST-NO         PIC X(4).
+           05  EN-ENTITLED-FLAG       PIC X(1).
