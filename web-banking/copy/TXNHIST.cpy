@@ -0,0 +1,20 @@
+      ******************************************************************
+      * TXNHIST
+      *
+      * Record layout for the TXNHIST VSAM KSDS - the transaction
+      * history for every current account, fed in from the core
+      * ledger the same way CUSTACCT/CUSTNAME are externally
+      * maintained master files. Keyed on account number plus the
+      * timestamp the transaction posted, so the most recent
+      * transactions for an account can be found with a backwards
+      * browse (STARTBR GTEQ on a high key / READPREV).
+      *
+      * Used by WEBHOME.
+      ******************************************************************
+       01  TXNHIST-RECORD.
+           05  TH-KEY.
+               10  TH-ACCT-NUMBER      PIC X(8).
+               10  TH-TX-TIMESTAMP     PIC X(16).
+           05  TH-TX-TYPE              PIC X(10).
+           05  TH-TX-AMOUNT            PIC S9(7)V99 COMP-3.
+           05  TH-TX-DESCRIPTION       PIC X(30).
