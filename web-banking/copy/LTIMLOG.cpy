@@ -0,0 +1,18 @@
+      ******************************************************************
+      * LTIMLOG
+      *
+      * Record layout for the LTIMLOG VSAM ESDS - the change log kept
+      * every time the LTIMEOUT fetch-timeout value is updated through
+      * LTMAINT, so there is a record of who changed it, when, and
+      * what it changed from/to.
+      *
+      * Used by LTMAINT.
+      ******************************************************************
+       01  LTIMLOG-RECORD.
+           05  LL-TIMESTAMP          PIC X(16).
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  LL-OPERATOR-ID        PIC X(8).
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  LL-OLD-VALUE          PIC X(8).
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  LL-NEW-VALUE          PIC X(8).
