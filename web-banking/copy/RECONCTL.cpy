@@ -0,0 +1,18 @@
+      ******************************************************************
+      * RECONCTL
+      *
+      * Record layout for the RECONCTL VSAM KSDS - the end-of-day
+      * control totals wired in from each source system (our own
+      * ACCTCURR books and the ACCTPTNR partner bank) for every
+      * customer account. RECONCIL compares its own computed totals
+      * against these to catch the two systems drifting out of step.
+      * Keyed on customer number.
+      *
+      * Used by RECONCIL.
+      ******************************************************************
+       01  RECONCTL-RECORD.
+           05  RC-CUST-NO                PIC X(4).
+           05  RC-ACCTCURR-CONTROL-BAL   PIC S9(9)V99 COMP-3.
+           05  RC-ACCTCURR-CONTROL-OVD   PIC S9(9)V99 COMP-3.
+           05  RC-ACCTPTNR-CONTROL-BAL   PIC S9(9)V99 COMP-3.
+           05  RC-ACCTPTNR-CONTROL-OVD   PIC S9(9)V99 COMP-3.
