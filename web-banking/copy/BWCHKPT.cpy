@@ -0,0 +1,26 @@
+      ******************************************************************
+      * BWCHKPT
+      *
+      * Record layout for the BWCHKPT VSAM KSDS - a single checkpoint
+      * record for the BATCHWEB overnight bulk-lookup job. Records the
+      * relative byte address (RBA) and account number of the last
+      * ACCTLIST record BATCHWEB completed the GETNAME/ACCTCURR/
+      * ACCTPTNR/GETLOAN fan-out for.
+      *
+      * Written every CHECKPOINT-INTERVAL accounts so an abend partway
+      * through a large ACCTLIST can resume from the checkpoint
+      * instead of reprocessing the whole file, and removed again once
+      * a run reaches end of file normally, so the next scheduled run
+      * always starts from the beginning of ACCTLIST.
+      *
+      * Keyed on a fixed job identifier since only one BATCHWEB run is
+      * ever in flight at a time.
+      *
+      * Used by BATCHWEB.
+      ******************************************************************
+       01  BWCHKPT-RECORD.
+           05  CK-JOB-ID                PIC X(8).
+           05  CK-LAST-RBA              PIC S9(8) COMP.
+           05  CK-LAST-CUST-NO          PIC X(4).
+           05  CK-ACCOUNTS-PROCESSED    PIC S9(8) COMP-3.
+           05  CK-TIMESTAMP             PIC X(26).
