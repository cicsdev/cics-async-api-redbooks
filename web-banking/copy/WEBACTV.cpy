@@ -0,0 +1,23 @@
+      ******************************************************************
+      * WEBACTV
+      *
+      * Record layout for the WEBACTV VSAM KSDS - tracks every WEBH
+      * session currently in flight. A record is written as soon as a
+      * session starts its GETNAME/ACCTCURR/ACCTPTNR/GETLOAN fan-out
+      * and is updated as each child is heard from, so operations
+      * staff can browse it via WEBMON to see which children are
+      * still outstanding for a session. The record is deleted once
+      * the session ends, so only genuinely in-flight sessions remain
+      * on the file - a session still present with a child stuck on
+      * WAITING is a genuinely hung session, not just a slow one.
+      *
+      * Used by WEBHOME and WEBMON.
+      ******************************************************************
+       01  WEBACTV-RECORD.
+           05  WM-KEY.
+               10  WM-CUST-NO           PIC X(4).
+               10  WM-TIMESTAMP         PIC X(16).
+           05  WM-GETNAME-STATUS        PIC X(8) VALUE 'WAITING '.
+           05  WM-ACCTCURR-STATUS       PIC X(8) VALUE 'WAITING '.
+           05  WM-ACCTPTNR-STATUS       PIC X(8) VALUE 'WAITING '.
+           05  WM-GETLOAN-STATUS        PIC X(8) VALUE 'WAITING '.
