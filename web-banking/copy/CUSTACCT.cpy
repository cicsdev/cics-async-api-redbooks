@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CUSTACCT
+      *
+      * Record layout for the CUSTACCT VSAM KSDS - the bank's own
+      * customer current accounts master file. Keyed on customer
+      * number (CA-CUST-NO). One record per customer, holding up to
+      * ten current accounts.
+      *
+      * CA-BALANCE and CA-OVERDRAFT are signed numeric COMP-3 so
+      * that arithmetic (net worth, overdraft thresholds, etc.) can
+      * be done directly on them. CA-CURRENCY-CODE is the ISO
+      * currency the balance/overdraft are held in.
+      *
+      * Used by ACCTCURR.
+      ******************************************************************
+       01  CUSTACCT-RECORD.
+           05  CA-CUST-NO             PIC X(4).
+           05  CA-NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC.
+           05  CA-ACCOUNT-DETAILS OCCURS 10 TIMES.
+               10  CA-ACCT-NUMBER     PIC X(8).
+               10  CA-BALANCE         PIC S9(7)V99 COMP-3.
+               10  CA-OVERDRAFT       PIC S9(7)V99 COMP-3.
+               10  CA-CURRENCY-CODE   PIC X(3).
