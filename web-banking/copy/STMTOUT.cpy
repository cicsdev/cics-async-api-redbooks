@@ -0,0 +1,12 @@
+      ******************************************************************
+      * STMTOUT
+      *
+      * Record layout for the STMTOUT VSAM ESDS - the print-ready
+      * daily customer statement produced by STMTGEN. Each record is
+      * one print line; a customer's statement is a run of lines
+      * ending with a blank separator line, ready to be pulled off
+      * and printed or archived as a PDF instead of only ever existing
+      * as terminal text and CICS log messages.
+      ******************************************************************
+       01  STMTOUT-RECORD.
+           05  SO-PRINT-LINE           PIC X(132).
