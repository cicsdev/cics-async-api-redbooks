@@ -0,0 +1,271 @@
+      ******************************************************************
+      * WEBHOMEM
+      *
+      * Symbolic map for the WEBHOMS map of mapset WEBHOMEM, as
+      * generated from web-banking/bms/WEBHOMEM.bms.  Shows the
+      * customer's name, current and partner accounts, and the
+      * personalised loan rate on the teller's screen.
+      ******************************************************************
+       01  WEBHOMSI.
+           02  FILLER            PIC X(12).
+           02  ACCTNOL           PIC S9(4) COMP.
+           02  ACCTNOF           PIC X.
+           02  FILLER REDEFINES ACCTNOF.
+               03  ACCTNOA       PIC X.
+           02  ACCTNOI           PIC X(4).
+           02  STATUSFL          PIC S9(4) COMP.
+           02  STATUSFF          PIC X.
+           02  FILLER REDEFINES STATUSFF.
+               03  STATUSFA      PIC X.
+           02  STATUSFI          PIC X(8).
+           02  CUSTNAML          PIC S9(4) COMP.
+           02  CUSTNAMF          PIC X.
+           02  FILLER REDEFINES CUSTNAMF.
+               03  CUSTNAMA      PIC X.
+           02  CUSTNAMI          PIC X(30).
+           02  CURACC1L          PIC S9(4) COMP.
+           02  CURACC1F          PIC X.
+           02  FILLER REDEFINES CURACC1F.
+               03  CURACC1A      PIC X.
+           02  CURACC1I          PIC X(8).
+           02  CURBAL1L          PIC S9(4) COMP.
+           02  CURBAL1F          PIC X.
+           02  FILLER REDEFINES CURBAL1F.
+               03  CURBAL1A      PIC X.
+           02  CURBAL1I          PIC X(8).
+           02  CUROVD1L          PIC S9(4) COMP.
+           02  CUROVD1F          PIC X.
+           02  FILLER REDEFINES CUROVD1F.
+               03  CUROVD1A      PIC X.
+           02  CUROVD1I          PIC X(8).
+           02  CURACC2L          PIC S9(4) COMP.
+           02  CURACC2F          PIC X.
+           02  FILLER REDEFINES CURACC2F.
+               03  CURACC2A      PIC X.
+           02  CURACC2I          PIC X(8).
+           02  CURBAL2L          PIC S9(4) COMP.
+           02  CURBAL2F          PIC X.
+           02  FILLER REDEFINES CURBAL2F.
+               03  CURBAL2A      PIC X.
+           02  CURBAL2I          PIC X(8).
+           02  CUROVD2L          PIC S9(4) COMP.
+           02  CUROVD2F          PIC X.
+           02  FILLER REDEFINES CUROVD2F.
+               03  CUROVD2A      PIC X.
+           02  CUROVD2I          PIC X(8).
+           02  CURACC3L          PIC S9(4) COMP.
+           02  CURACC3F          PIC X.
+           02  FILLER REDEFINES CURACC3F.
+               03  CURACC3A      PIC X.
+           02  CURACC3I          PIC X(8).
+           02  CURBAL3L          PIC S9(4) COMP.
+           02  CURBAL3F          PIC X.
+           02  FILLER REDEFINES CURBAL3F.
+               03  CURBAL3A      PIC X.
+           02  CURBAL3I          PIC X(8).
+           02  CUROVD3L          PIC S9(4) COMP.
+           02  CUROVD3F          PIC X.
+           02  FILLER REDEFINES CUROVD3F.
+               03  CUROVD3A      PIC X.
+           02  CUROVD3I          PIC X(8).
+           02  CURACC4L          PIC S9(4) COMP.
+           02  CURACC4F          PIC X.
+           02  FILLER REDEFINES CURACC4F.
+               03  CURACC4A      PIC X.
+           02  CURACC4I          PIC X(8).
+           02  CURBAL4L          PIC S9(4) COMP.
+           02  CURBAL4F          PIC X.
+           02  FILLER REDEFINES CURBAL4F.
+               03  CURBAL4A      PIC X.
+           02  CURBAL4I          PIC X(8).
+           02  CUROVD4L          PIC S9(4) COMP.
+           02  CUROVD4F          PIC X.
+           02  FILLER REDEFINES CUROVD4F.
+               03  CUROVD4A      PIC X.
+           02  CUROVD4I          PIC X(8).
+           02  CURACC5L          PIC S9(4) COMP.
+           02  CURACC5F          PIC X.
+           02  FILLER REDEFINES CURACC5F.
+               03  CURACC5A      PIC X.
+           02  CURACC5I          PIC X(8).
+           02  CURBAL5L          PIC S9(4) COMP.
+           02  CURBAL5F          PIC X.
+           02  FILLER REDEFINES CURBAL5F.
+               03  CURBAL5A      PIC X.
+           02  CURBAL5I          PIC X(8).
+           02  CUROVD5L          PIC S9(4) COMP.
+           02  CUROVD5F          PIC X.
+           02  FILLER REDEFINES CUROVD5F.
+               03  CUROVD5A      PIC X.
+           02  CUROVD5I          PIC X(8).
+           02  CURMOREL          PIC S9(4) COMP.
+           02  CURMOREF          PIC X.
+           02  FILLER REDEFINES CURMOREF.
+               03  CURMOREA      PIC X.
+           02  CURMOREI          PIC X(30).
+           02  PTNACC1L          PIC S9(4) COMP.
+           02  PTNACC1F          PIC X.
+           02  FILLER REDEFINES PTNACC1F.
+               03  PTNACC1A      PIC X.
+           02  PTNACC1I          PIC X(8).
+           02  PTNBAL1L          PIC S9(4) COMP.
+           02  PTNBAL1F          PIC X.
+           02  FILLER REDEFINES PTNBAL1F.
+               03  PTNBAL1A      PIC X.
+           02  PTNBAL1I          PIC X(8).
+           02  PTNOVD1L          PIC S9(4) COMP.
+           02  PTNOVD1F          PIC X.
+           02  FILLER REDEFINES PTNOVD1F.
+               03  PTNOVD1A      PIC X.
+           02  PTNOVD1I          PIC X(8).
+           02  PTNACC2L          PIC S9(4) COMP.
+           02  PTNACC2F          PIC X.
+           02  FILLER REDEFINES PTNACC2F.
+               03  PTNACC2A      PIC X.
+           02  PTNACC2I          PIC X(8).
+           02  PTNBAL2L          PIC S9(4) COMP.
+           02  PTNBAL2F          PIC X.
+           02  FILLER REDEFINES PTNBAL2F.
+               03  PTNBAL2A      PIC X.
+           02  PTNBAL2I          PIC X(8).
+           02  PTNOVD2L          PIC S9(4) COMP.
+           02  PTNOVD2F          PIC X.
+           02  FILLER REDEFINES PTNOVD2F.
+               03  PTNOVD2A      PIC X.
+           02  PTNOVD2I          PIC X(8).
+           02  PTNACC3L          PIC S9(4) COMP.
+           02  PTNACC3F          PIC X.
+           02  FILLER REDEFINES PTNACC3F.
+               03  PTNACC3A      PIC X.
+           02  PTNACC3I          PIC X(8).
+           02  PTNBAL3L          PIC S9(4) COMP.
+           02  PTNBAL3F          PIC X.
+           02  FILLER REDEFINES PTNBAL3F.
+               03  PTNBAL3A      PIC X.
+           02  PTNBAL3I          PIC X(8).
+           02  PTNOVD3L          PIC S9(4) COMP.
+           02  PTNOVD3F          PIC X.
+           02  FILLER REDEFINES PTNOVD3F.
+               03  PTNOVD3A      PIC X.
+           02  PTNOVD3I          PIC X(8).
+           02  PTNACC4L          PIC S9(4) COMP.
+           02  PTNACC4F          PIC X.
+           02  FILLER REDEFINES PTNACC4F.
+               03  PTNACC4A      PIC X.
+           02  PTNACC4I          PIC X(8).
+           02  PTNBAL4L          PIC S9(4) COMP.
+           02  PTNBAL4F          PIC X.
+           02  FILLER REDEFINES PTNBAL4F.
+               03  PTNBAL4A      PIC X.
+           02  PTNBAL4I          PIC X(8).
+           02  PTNOVD4L          PIC S9(4) COMP.
+           02  PTNOVD4F          PIC X.
+           02  FILLER REDEFINES PTNOVD4F.
+               03  PTNOVD4A      PIC X.
+           02  PTNOVD4I          PIC X(8).
+           02  PTNACC5L          PIC S9(4) COMP.
+           02  PTNACC5F          PIC X.
+           02  FILLER REDEFINES PTNACC5F.
+               03  PTNACC5A      PIC X.
+           02  PTNACC5I          PIC X(8).
+           02  PTNBAL5L          PIC S9(4) COMP.
+           02  PTNBAL5F          PIC X.
+           02  FILLER REDEFINES PTNBAL5F.
+               03  PTNBAL5A      PIC X.
+           02  PTNBAL5I          PIC X(8).
+           02  PTNOVD5L          PIC S9(4) COMP.
+           02  PTNOVD5F          PIC X.
+           02  FILLER REDEFINES PTNOVD5F.
+               03  PTNOVD5A      PIC X.
+           02  PTNOVD5I          PIC X(8).
+           02  PTNMOREL          PIC S9(4) COMP.
+           02  PTNMOREF          PIC X.
+           02  FILLER REDEFINES PTNMOREF.
+               03  PTNMOREA      PIC X.
+           02  PTNMOREI          PIC X(30).
+           02  LOANRATEL         PIC S9(4) COMP.
+           02  LOANRATEF         PIC X.
+           02  FILLER REDEFINES LOANRATEF.
+               03  LOANRATEA     PIC X.
+           02  LOANRATEI         PIC X(8).
+           02  NETWORTHL         PIC S9(4) COMP.
+           02  NETWORTHF         PIC X.
+           02  FILLER REDEFINES NETWORTHF.
+               03  NETWORTHA     PIC X.
+           02  NETWORTHI         PIC X(11).
+       01  WEBHOMSO REDEFINES WEBHOMSI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  ACCTNOO           PIC X(4).
+           02  FILLER            PIC X(3).
+           02  STATUSFO          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CUSTNAMO          PIC X(30).
+           02  FILLER            PIC X(3).
+           02  CURACC1O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURBAL1O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CUROVD1O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURACC2O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURBAL2O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CUROVD2O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURACC3O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURBAL3O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CUROVD3O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURACC4O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURBAL4O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CUROVD4O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURACC5O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURBAL5O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CUROVD5O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  CURMOREO          PIC X(30).
+           02  FILLER            PIC X(3).
+           02  PTNACC1O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNBAL1O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNOVD1O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNACC2O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNBAL2O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNOVD2O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNACC3O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNBAL3O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNOVD3O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNACC4O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNBAL4O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNOVD4O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNACC5O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNBAL5O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNOVD5O          PIC X(8).
+           02  FILLER            PIC X(3).
+           02  PTNMOREO          PIC X(30).
+           02  FILLER            PIC X(3).
+           02  LOANRATEO         PIC X(8).
+           02  FILLER            PIC X(3).
+           02  NETWORTHO         PIC X(11).
