@@ -0,0 +1,23 @@
+      ******************************************************************
+      * RECONBRK
+      *
+      * Record layout for the RECONBRK VSAM ESDS - the nightly
+      * reconciliation break report produced by RECONCIL. One line is
+      * written for every discrepancy found between a source system's
+      * computed total and its end-of-day control total on RECONCTL,
+      * so operations can chase down each break individually.
+      ******************************************************************
+       01  RECONBRK-RECORD.
+           05  RB-CUST-NO              PIC X(4).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RB-SOURCE-SYSTEM        PIC X(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RB-COMPUTED-BALANCE     PIC -9999999.99.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RB-CONTROL-BALANCE      PIC -9999999.99.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RB-COMPUTED-OVERDRAFT   PIC -9999999.99.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RB-CONTROL-OVERDRAFT    PIC -9999999.99.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RB-BREAK-REASON         PIC X(30).
