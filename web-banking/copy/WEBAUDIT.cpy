@@ -0,0 +1,24 @@
+      ******************************************************************
+      * WEBAUDIT
+      *
+      * Record layout for the WEBAUDIT VSAM file - the persistent
+      * session audit trail for every WEBH transaction run. Keyed on
+      * customer number plus the timestamp the session started, so
+      * "who looked up what, and when" can be reconciled after the
+      * fact, independent of the transient CICS job log.
+      *
+      * Used by WEBHOME.
+      ******************************************************************
+       01  WEBAUDIT-RECORD.
+           05  WA-KEY.
+               10  WA-CUST-NO           PIC X(4).
+               10  WA-TIMESTAMP         PIC X(16).
+           05  WA-GETNAME-STATUS        PIC X(1).
+               88  WA-GETNAME-COMPLETED VALUE 'Y'.
+           05  WA-ACCTCURR-STATUS       PIC X(1).
+               88  WA-ACCTCURR-COMPLETED VALUE 'Y'.
+           05  WA-ACCTPTNR-STATUS       PIC X(1).
+               88  WA-ACCTPTNR-COMPLETED VALUE 'Y'.
+           05  WA-GETLOAN-STATUS        PIC X(1).
+               88  WA-GETLOAN-COMPLETED VALUE 'Y'.
+           05  WA-ELAPSED-MS            PIC S9(8) COMP-5 SYNC.
