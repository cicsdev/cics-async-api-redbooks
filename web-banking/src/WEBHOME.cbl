@@ -35,6 +35,43 @@
       * This is only an example to show the asynchronous API in a simple
       * form; in contrast to calling sub programs in a sequential manner
       *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  17-01-2017 Original version
+      *  09-08-2026 Graceful partial results instead of ABEND on a
+      *             failed child; session audit trail record written
+      *             to WEBAUDIT; loan rate derived from real balances
+      *  09-08-2026 Send the WEBHOMS results screen instead of only
+      *             a plain status line
+      *  09-08-2026 Widened ACCOUNT-DETAILS from 5 to 10 accounts and
+      *             flag any accounts not shown on the results screen
+      *  09-08-2026 Apply the same FETCH TIMEOUT protection to the
+      *             GETNAME/ACCTCURR/ACCTPTNR fan-out as GETLOAN
+      *  09-08-2026 Reject non-numeric input account numbers instead
+      *             of passing them through to the children
+      *  09-08-2026 Added an ENTLMT entitlement check for the signed-on
+      *             operator before any account data is released
+      *  09-08-2026 BALANCE/OVERDRAFT are now signed numeric COMP-3;
+      *             added a household net worth total across both
+      *             account tables
+      *  09-08-2026 Added CURRENCY-CODE to ACCOUNT-DETAILS and convert
+      *             partner-bank balances to home currency before they
+      *             are shown or summed with the current accounts
+      *  09-08-2026 Kick off GETLOAN as soon as ACCTCURR/ACCTPTNR are
+      *             both back, instead of waiting for GETNAME as well
+      *  09-08-2026 Show each current account's most recent
+      *             transactions from the new TXNHIST file
+      *  09-08-2026 Track in-flight sessions on WEBACTV so operations
+      *             staff can see outstanding children via WEBMON
+      *  09-08-2026 CURRENT-ACCOUNTS/PARTNER-ACCOUNTS NUMBER-OF-ACCOUNTS
+      *             now defaults to 0, not 9 - a failed ACCTCURR/
+      *             ACCTPTNR fetch showed stale fake accounts on screen;
+      *             the loan quote early-kickoff check now also fires
+      *             after a failed child, not only a successful one;
+      *             WEBHOME-ERROR now writes the session audit record
+      *             before it abends, so WEBRSRT has a restart point
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -56,17 +93,42 @@
          2 CUSTOMER-LOAN-RATE     PIC X(8)  VALUE ' '.
          2 CUSTOMER-ACCOUNTS.
           3 CURRENT-ACCOUNTS.
-           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 9.
-           4  ACCOUNT-DETAILS OCCURS 5 TIMES.
+           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           4  ACCOUNT-DETAILS OCCURS 10 TIMES.
             5  ACCT-NUMBER        PIC X(8) VALUE ' '.
-            5  BALANCE            PIC X(8) VALUE ' '.
-            5  OVERDRAFT          PIC X(8) VALUE ' '.
+            5  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            5  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            5  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
           3 PARTNER-ACCOUNTS.
-           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 9.
-           4  ACCOUNT-DETAILS OCCURS 5 TIMES.
+           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           4  ACCOUNT-DETAILS OCCURS 10 TIMES.
             5  ACCT-NUMBER        PIC X(8) VALUE ' '.
-            5  BALANCE            PIC X(8) VALUE ' '.
-            5  OVERDRAFT          PIC X(8) VALUE ' '.
+            5  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            5  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            5  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+
+      * Number of accounts of each type not shown on the results
+      * screen, which only has room for the first 5 of each
+       1 CURRENT-ACCOUNTS-HIDDEN   PIC 99 VALUE 0.
+       1 PARTNER-ACCOUNTS-HIDDEN   PIC 99 VALUE 0.
+
+      * Household net worth - the sum of every balance across both
+      * the current and partner account tables
+       1 NET-WORTH                 PIC S9(9)V99 COMP-3 VALUE 0.
+
+      * Working fields used to edit a signed account amount into
+      * displayable text for the job log and the results screen
+       1 BALANCE-DISPLAY           PIC -9999.99.
+       1 OVERDRAFT-DISPLAY         PIC -9999.99.
+       1 NET-WORTH-DISPLAY         PIC -9999999.99.
+
+      * Currency conversion applied to partner-bank balances before
+      * they are shown or summed alongside the (home-currency)
+      * current accounts. CONVERT-CURRENCY-CODE/FX-RATE are working
+      * fields used only while converting one partner account
+       1 HOME-CURRENCY             PIC X(3) VALUE 'USD'.
+       1 CONVERT-CURRENCY-CODE     PIC X(3) VALUE 'USD'.
+       1 FX-RATE                   PIC 9(3)V9999 VALUE 1.
 
       * For messages printed to the terminal screen
        1 TERMINAL-STATUS.
@@ -95,6 +157,19 @@
          2 INPUTACCNUM           PIC X(4) VALUE '    '.
        1 READ-INPUT-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 9.
 
+      * Set off when the input account number is present but is not
+      * numeric, so malformed input is rejected instead of being
+      * passed on to the children as though it were a real account
+       1 VALID-INPUT-SWITCH       PIC X(1) VALUE 'Y'.
+         88 VALID-ACCOUNT-NUMBER          VALUE 'Y'.
+
+      * Set off when the signed-on operator is not entitled to view
+      * the requested customer's account data
+       1 ENTITLEMENT-SWITCH       PIC X(1) VALUE 'Y'.
+         88 CUSTOMER-ENTITLED             VALUE 'Y'.
+
+       1 OPERATOR-ID               PIC X(8) VALUE SPACES.
+
        1 CONTAINER-NAMES.
          2 INPUT-CONTAINER       PIC X(16) VALUE 'INPUTCONTAINER  '.
          2 GETNAME-CONTAINER     PIC X(16) VALUE 'GETNAMECONTAINER'.
@@ -134,6 +209,76 @@
        1 CHILD-RETURN-STATUS     PIC S9(8) USAGE BINARY.
        1 CHILD-RETURN-ABCODE     PIC X(4).
 
+      * Per-child completion switches, used so that one child failing
+      * (eg the partner bank fetch) does not lose the results already
+      * obtained from the other children
+       1 CHILD-COMPLETION-SWITCHES.
+         2 GET-NAME-SWITCH        PIC X(1) VALUE 'N'.
+           88 GET-NAME-OK                  VALUE 'Y'.
+         2 ACCTCURR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTCURR-OK                  VALUE 'Y'.
+         2 ACCTPTNR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTPTNR-OK                  VALUE 'Y'.
+         2 GETLOAN-SWITCH         PIC X(1) VALUE 'N'.
+           88 GETLOAN-OK                   VALUE 'Y'.
+
+      * Set once the FETCH ANY loop has heard back about ACCTCURR/
+      * ACCTPTNR - whether that child succeeded or failed - so the
+      * loan quote can be kicked off as soon as the account data is
+      * in, without waiting on GETNAME, which the loan quote never
+      * needs
+       1 ACCOUNT-FETCH-SWITCHES.
+         2 ACCTCURR-DONE-SWITCH   PIC X(1) VALUE 'N'.
+           88 ACCTCURR-DONE                VALUE 'Y'.
+         2 ACCTPTNR-DONE-SWITCH   PIC X(1) VALUE 'N'.
+           88 ACCTPTNR-DONE                VALUE 'Y'.
+         2 GETLOAN-STARTED-SWITCH PIC X(1) VALUE 'N'.
+           88 GETLOAN-STARTED              VALUE 'Y'.
+
+      * Record layout of the WEBAUDIT session audit trail file
+       COPY WEBAUDIT.
+
+      * Symbolic map for the WEBHOMS results screen
+       COPY WEBHOMEM.
+
+      * Record layout of the ENTLMT entitlement master file
+       COPY ENTLMT.
+
+      * Record layout of the TXNHIST transaction history file
+       COPY TXNHIST.
+
+      * Record layout of the WEBACTV in-flight session tracker
+       COPY WEBACTV.
+
+       1 FILE-NAMES.
+         2 WEBAUDIT-FILE          PIC X(8) VALUE 'WEBAUDIT'.
+         2 ENTLMT-FILE            PIC X(8) VALUE 'ENTLMT'.
+         2 TXNHIST-FILE           PIC X(8) VALUE 'TXNHIST'.
+         2 WEBACTV-FILE           PIC X(8) VALUE 'WEBACTV'.
+
+      * Timestamp captured once at the start of the session, used to
+      * key the WEBACTV in-flight tracking record
+       1 SESSION-TIMESTAMP        PIC X(16) VALUE SPACES.
+
+      * Set to the outcome text to record on WEBACTV for whichever
+      * child UPDATE-ACTIVE-SESSION-RECORD is called for
+       1 LAST-CHILD-RESULT-TEXT   PIC X(8) VALUE SPACES.
+
+      * How many of an account's most recent transactions to display
+       1 HISTORY-LINES-TO-SHOW    PIC 9(2) VALUE 3.
+       1 HISTORY-LINES-SHOWN      PIC 9(2) VALUE 0.
+       1 HISTORY-AMOUNT-DISPLAY   PIC -9999.99.
+       1 HISTORY-ACCT-NUMBER      PIC X(8) VALUE SPACES.
+
+       1 MAP-NAMES.
+         2 WEBHOMS-MAP            PIC X(7) VALUE 'WEBHOMS'.
+         2 WEBHOMEM-MAPSET        PIC X(8) VALUE 'WEBHOMEM'.
+
+      * Start/end times, used to work out the elapsed time for the
+      * session audit trail record
+       1 SESSION-START-TIME       PIC S9(15) COMP-3.
+       1 SESSION-END-TIME         PIC S9(15) COMP-3.
+
        1 COMMAND-RESP            PIC S9(8) COMP.
        1 COMMAND-RESP2           PIC S9(8) COMP.
 
@@ -160,9 +305,38 @@
            MOVE 'Started Web banking log-on data retrieval' TO MSG-TEXT
            PERFORM PRINT-STATUS-MESSAGE
 
+      * Capture the start time for the session audit trail record
+           EXEC CICS ASKTIME ABSTIME ( SESSION-START-TIME )
+           END-EXEC
+
+      * Also capture a displayable timestamp, used to key the
+      * WEBACTV in-flight session tracking record
+           MOVE FUNCTION CURRENT-DATE TO SESSION-TIMESTAMP
+
       * First step is to retrieve the account number
            PERFORM GET-INPUT-ACCOUNT-NUMBER
 
+      * A rejected (non-numeric) account number goes no further -
+      * do not run any of the children against invalid input
+           IF NOT VALID-ACCOUNT-NUMBER
+             EXEC CICS RETURN
+             END-EXEC
+           END-IF
+
+      * Before any account data is released, confirm the signed-on
+      * operator is actually entitled to view this customer's
+      * balances and partner-bank data
+           PERFORM CHECK-ENTITLEMENT
+
+           IF NOT CUSTOMER-ENTITLED
+             EXEC CICS RETURN
+             END-EXEC
+           END-IF
+
+      * Record this session as in flight so WEBMON can show
+      * operations staff which children are still outstanding
+           PERFORM WRITE-ACTIVE-SESSION-RECORD
+
       * ----
       * Create the input container for children to access
       * ----
@@ -213,6 +387,14 @@
 
            PERFORM CHECK-COMMAND
 
+      *    -----
+      *    Before fetching (and blocking on) any of the three
+      *    children, check whether a FETCH TIMEOUT applies - the
+      *    same configurable value later used to protect the loan
+      *    quote FETCH, sourced from the LTIMEOUT TSQ
+      *    -----
+           PERFORM GET-FETCH-TIMEOUT
+
       * --------------------------------------------------------------
       * Three child tasks have been run to execute asynchronously.
       * Loop through the children to get the customer's details
@@ -220,6 +402,7 @@
            PERFORM 3 TIMES
 
              EXEC CICS FETCH ANY        ( ANY-CHILD-TKN )
+                             TIMEOUT    ( LOAN-RATE-TIMEOUT )
                              CHANNEL    ( ANY-CHILD-CHAN )
                              COMPSTATUS ( CHILD-RETURN-STATUS )
                              ABCODE     ( CHILD-RETURN-ABCODE )
@@ -227,171 +410,194 @@
                              RESP2      ( COMMAND-RESP2 )
              END-EXEC
 
-             PERFORM CHECK-COMMAND
-             PERFORM CHECK-CHILD
-
-      *      -----  
-      *      Identify which child completed and process results
-      *      -----  
-             EVALUATE ANY-CHILD-TKN
-
-      *        -----
-      *        For GETNAME, print the welcome message
-      *        -----
-               WHEN GET-NAME-TKN
-
-      *          Save the channel name for future use
-                 MOVE ANY-CHILD-CHAN TO GET-NAME-CHAN
-
-                 EXEC CICS GET CONTAINER ( GETNAME-CONTAINER )
-                                 CHANNEL ( GET-NAME-CHAN )
-                                 INTO    ( CUSTOMER-NAME )
-                                 RESP    ( COMMAND-RESP )
-                                 RESP2   ( COMMAND-RESP2 )
-                 END-EXEC
-
-                 PERFORM CHECK-COMMAND
-
-                 INITIALIZE STATUS-MSG
-                 STRING 'Welcome '
-                        DELIMITED BY SIZE
-                        CUSTOMER-NAME
-                        DELIMITED BY SIZE
-                      INTO MSG-TEXT
-                 PERFORM PRINT-STATUS-MESSAGE
-
-      *        -----
-      *        For ACCTCURR, print the account details
-      *        -----
-               WHEN ACCTCURR-TKN
-
-      *          Save the channel name for future use
-                 MOVE ANY-CHILD-CHAN TO ACCTCURR-CHAN
+      *      -----
+      *      If a child has not finished within the timeout, further
+      *      FETCH ANY calls will hit the same wait - log it and stop
+      *      looping rather than blocking the session forever. Any
+      *      child not yet fetched keeps its switch at 'N', and shows
+      *      up as a partial result below
+      *      -----
+             IF COMMAND-RESP = DFHRESP(NOTFINISHED) AND
+                COMMAND-RESP2 = 53
+               INITIALIZE STATUS-MSG
+               MOVE
+                'Abandoned remaining lookups because they took'
+                TO MSG-TEXT
+               PERFORM PRINT-STATUS-MESSAGE
+               EXIT PERFORM
 
-                 EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
-                                 CHANNEL ( ACCTCURR-CHAN )
-                                 INTO    ( CURRENT-ACCOUNTS )
-                                 RESP    ( COMMAND-RESP )
-                                 RESP2   ( COMMAND-RESP2 )
-                 END-EXEC
+             ELSE
+      *      -----
+      *      A failure fetching a child result (or a child that
+      *      abended) no longer loses the whole session - the
+      *      failure is logged and flagged, and we carry on so that
+      *      whatever results did come back are still shown
+      *      -----
+             IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+               INITIALIZE STATUS-MSG
+               MOVE '*** Error fetching a child result - skipped.'
+                 TO MSG-TEXT
+               PERFORM PRINT-STATUS-MESSAGE
 
-                 PERFORM CHECK-COMMAND
-                 PERFORM PRINT-CURRENT-ACCOUNTS-DETAILS
+             ELSE
+               IF CHILD-RETURN-STATUS NOT = DFHVALUE(NORMAL)
+                 PERFORM FLAG-FAILED-CHILD
+               ELSE
 
       *        -----
-      *        For ACCTPTNR, print the partner account details
+      *        Identify which child completed and process results
       *        -----
-               WHEN ACCTPTNR-TKN
-
-      *          Save the channel name for future use
-                 MOVE ANY-CHILD-CHAN TO ACCTPTNR-CHAN
-
-                 EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
-                               CHANNEL   ( ACCTPTNR-CHAN )
-                               INTO      ( PARTNER-ACCOUNTS )
-                               RESP      ( COMMAND-RESP )
-                               RESP2     ( COMMAND-RESP2 )
-                 END-EXEC
+                 EVALUATE ANY-CHILD-TKN
+
+      *          -----
+      *          For GETNAME, print the welcome message
+      *          -----
+                 WHEN GET-NAME-TKN
+
+      *            Save the channel name for future use
+                   MOVE ANY-CHILD-CHAN TO GET-NAME-CHAN
+
+                   EXEC CICS GET CONTAINER ( GETNAME-CONTAINER )
+                                   CHANNEL ( GET-NAME-CHAN )
+                                   INTO    ( CUSTOMER-NAME )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO GET-NAME-SWITCH
+                     MOVE 'DONE    ' TO LAST-CHILD-RESULT-TEXT
+                     PERFORM UPDATE-ACTIVE-SESSION-RECORD
+                     INITIALIZE STATUS-MSG
+                     STRING 'Welcome '
+                            DELIMITED BY SIZE
+                            CUSTOMER-NAME
+                            DELIMITED BY SIZE
+                          INTO MSG-TEXT
+                     PERFORM PRINT-STATUS-MESSAGE
+                   ELSE
+                     PERFORM FLAG-FAILED-CHILD
+                   END-IF
+
+      *          -----
+      *          For ACCTCURR, print the account details
+      *          -----
+                 WHEN ACCTCURR-TKN
+
+      *            Save the channel name for future use
+                   MOVE ANY-CHILD-CHAN TO ACCTCURR-CHAN
+                   MOVE 'Y' TO ACCTCURR-DONE-SWITCH
+
+                   EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
+                                   CHANNEL ( ACCTCURR-CHAN )
+                                   INTO    ( CURRENT-ACCOUNTS )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTCURR-SWITCH
+                     MOVE 'DONE    ' TO LAST-CHILD-RESULT-TEXT
+                     PERFORM UPDATE-ACTIVE-SESSION-RECORD
+                     PERFORM PRINT-CURRENT-ACCOUNTS-DETAILS
+                   ELSE
+                     PERFORM FLAG-FAILED-CHILD
+                   END-IF
+
+      *          -----
+      *          For ACCTPTNR, print the partner account details
+      *          -----
+                 WHEN ACCTPTNR-TKN
+
+      *            Save the channel name for future use
+                   MOVE ANY-CHILD-CHAN TO ACCTPTNR-CHAN
+                   MOVE 'Y' TO ACCTPTNR-DONE-SWITCH
+
+                   EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
+                                 CHANNEL   ( ACCTPTNR-CHAN )
+                                 INTO      ( PARTNER-ACCOUNTS )
+                                 RESP      ( COMMAND-RESP )
+                                 RESP2     ( COMMAND-RESP2 )
+                   END-EXEC
+
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTPTNR-SWITCH
+                     MOVE 'DONE    ' TO LAST-CHILD-RESULT-TEXT
+                     PERFORM UPDATE-ACTIVE-SESSION-RECORD
+
+      *              Convert partner balances/overdrafts into home
+      *              currency before they are shown or summed
+                     PERFORM CONVERT-PARTNER-CURRENCY
+                     PERFORM PRINT-PARTNER-ACCOUNTS-DETAILS
+                   ELSE
+                     PERFORM FLAG-FAILED-CHILD
+                   END-IF
+
+      *          -----
+      *          Error: Unknown child is returned
+      *          -----
+                 WHEN OTHER
+                   INITIALIZE STATUS-MSG
+                   STRING '*** Unknown child token: '
+                          DELIMITED BY SIZE
+                          ANY-CHILD-TKN
+                          DELIMITED BY SIZE
+                        INTO MSG-TEXT
+                   PERFORM PRINT-STATUS-MESSAGE
+
+                 END-EVALUATE
+               END-IF
+
+      *          -----
+      *          The loan quote only needs the account totals, not
+      *          the customer's name, so kick it off as soon as both
+      *          ACCTCURR and ACCTPTNR have been heard from - whether
+      *          they succeeded or not - rather than waiting for
+      *          GETNAME too. Checked here so it fires whether the
+      *          child that just completed succeeded (EVALUATE above)
+      *          or abended (FLAG-FAILED-CHILD above)
+               IF ACCTCURR-DONE AND ACCTPTNR-DONE
+                  AND NOT GETLOAN-STARTED
+                 PERFORM START-LOAN-QUOTE
+               END-IF
+             END-IF
 
-                 PERFORM CHECK-COMMAND
-                 PERFORM PRINT-PARTNER-ACCOUNTS-DETAILS
-
-      *        -----
-      *        Error: Unknown child is returned
-      *        -----
-               WHEN OTHER
-                 INITIALIZE STATUS-MSG
-                 STRING '*** Unknown child token: '
-                        DELIMITED BY SIZE
-                        ANY-CHILD-TKN
-                        DELIMITED BY SIZE
-                      INTO MSG-TEXT
-                 PERFORM PRINT-STATUS-MESSAGE
+      * End of FETCH ANY loop
+           END-PERFORM
 
-                 PERFORM WEBHOME-ERROR
+      * If neither ACCTCURR nor ACCTPTNR had both come back by the
+      * time the loop above finished (eg the fetch timed out first),
+      * the loan quote has not been kicked off yet - start it now
+      * with whatever account data was obtained
+           IF NOT GETLOAN-STARTED
+             PERFORM START-LOAN-QUOTE
+           END-IF
 
-             END-EVALUATE
+      * If any of the three children failed, tell the teller which
+      * piece is missing rather than abending the whole session
+           IF NOT GET-NAME-OK OR NOT ACCTCURR-OK OR NOT ACCTPTNR-OK
+             PERFORM PRINT-PARTIAL-RESULTS-WARNING
+           END-IF
 
-      * End of FETCH ANY loop
-           END-PERFORM
+      * Now that both account tables are as complete as they are
+      * going to get, total the customer's net worth across them
+           PERFORM COMPUTE-NET-WORTH
 
       * -----
       * Provide new business directive of Loan up-sell.
       * Asynchronously call personalised loan rate generator.
+      * The loan quote itself was already kicked off by
+      * START-LOAN-QUOTE as soon as the account totals were in,
+      * without waiting for GETNAME - see that paragraph
       * -----
 
       *    -----
-      *    Pass the details of all of the customer's accounts
-      *    to provide a personalised loan quote
-      *    -----
-           EXEC CICS PUT CONTAINER ( ACCOUNTS-CONTAINER )
-                           FROM    ( CUSTOMER-ACCOUNTS )
-                           CHANNEL ( MYCHANNEL)
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           PERFORM CHECK-COMMAND
-
-      * --------------------------------------------------------
-      * Asynchronously run GETL to get customers
-      * personalised loan rate
-      * --------------------------------------------------------
-           EXEC CICS RUN TRANSID ( GETLOAN-TRAN )
-                         CHANNEL ( MYCHANNEL )
-                         CHILD   ( GET-LOAN-TKN )
-                         RESP    ( COMMAND-RESP )
-                         RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           PERFORM CHECK-COMMAND
-
-      *    -----
-      *    Before fetching (and blocking) on the loan quote results
-      *    Check to see if we should apply a TIMEOUT.
-      *    Typically from a FILE or DB2 look up -
-      *    for simplicity we will use a TSQ.
+      *    Before fetching (and blocking) on the loan quote results,
+      *    re-check the TIMEOUT to use - it may have been updated by
+      *    the LTIMEOUT maintenance transaction since the fan-out
+      *    fetches were done
       *    -----
-           MOVE 8 TO TIMEOUT-LEN
-           EXEC CICS READQ TS QUEUE  ( TSQ-NAME )
-                              ITEM   ( 1 )
-                              INTO   ( TSQ-TIMEOUT )
-                              LENGTH ( TIMEOUT-LEN )
-                              RESP   ( COMMAND-RESP )
-                              RESP2  ( COMMAND-RESP2 )
-           END-EXEC
-
-           IF COMMAND-RESP = DFHRESP(NORMAL)
-           THEN
-
-      *      -----
-      *      Found a timeout value to use on the FETCH of the quote
-      *      -----
-             MOVE TSQ-TIMEOUT(1:TIMEOUT-LEN) TO LOAN-RATE-TIMEOUT
-
-             INITIALIZE STATUS-MSG
-             STRING 'Timeout of '
-                      DELIMITED BY SIZE
-                      TSQ-TIMEOUT
-                      DELIMITED BY SPACE
-                      ' milliseconds to get loan rate quote.'
-                      DELIMITED BY SIZE
-                    INTO MSG-TEXT
-             PERFORM PRINT-STATUS-MESSAGE 
-
-           ELSE
-
-      *      -----
-      *      Did not find a timeout value. Continue with NO timeout
-      *      A TIMEOUT(0) parameter on the FETCH indicates no timeout
-      *      -----
-
-             MOVE 0 TO LOAN-RATE-TIMEOUT
-
-             INITIALIZE STATUS-MSG
-             MOVE 'Timeout not set for loan rate quote.' TO MSG-TEXT
-             PERFORM PRINT-STATUS-MESSAGE
-           END-IF
+           PERFORM GET-FETCH-TIMEOUT
 
       * --------------------------------------------------------------
       * Perform the FETCH of loan rate
@@ -416,6 +622,10 @@
               TO MSG-TEXT
              PERFORM PRINT-STATUS-MESSAGE
 
+             MOVE GET-LOAN-TKN TO ANY-CHILD-TKN
+             MOVE 'TIMEOUT ' TO LAST-CHILD-RESULT-TEXT
+             PERFORM UPDATE-ACTIVE-SESSION-RECORD
+
            ELSE
 
              PERFORM CHECK-COMMAND
@@ -434,6 +644,12 @@
 
              PERFORM CHECK-COMMAND
 
+             MOVE 'Y' TO GETLOAN-SWITCH
+
+             MOVE GET-LOAN-TKN TO ANY-CHILD-TKN
+             MOVE 'DONE    ' TO LAST-CHILD-RESULT-TEXT
+             PERFORM UPDATE-ACTIVE-SESSION-RECORD
+
       *      -----
       *      Finally, display the loan quote
       *      -----
@@ -450,16 +666,28 @@
 
            END-IF
 
-      * Send a message to the screen to
-      * notify terminal user of completion
-           MOVE 'COMPLETE' TO CURRENT-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
+      * Send the results screen to the terminal, showing the
+      * customer's name, both account tables and the loan rate,
+      * rather than leaving the teller to tail the CICS job log
+           IF GET-NAME-OK AND ACCTCURR-OK AND ACCTPTNR-OK
+             MOVE 'COMPLETE' TO CURRENT-STATUS
+           ELSE
+             MOVE 'PARTIAL ' TO CURRENT-STATUS
+           END-IF
+           PERFORM SEND-RESULTS-MAP
 
       * Display a conclusion message that also includes a timestamp
            INITIALIZE STATUS-MSG
            MOVE 'Ended Web banking log-on data retrieval' TO MSG-TEXT
            PERFORM PRINT-STATUS-MESSAGE
 
+      * Write the session audit trail record, independent of the
+      * transient job log, so we can reconcile who looked up what
+           PERFORM WRITE-SESSION-AUDIT-RECORD
+
+      * This session is no longer in flight - remove it from WEBACTV
+           PERFORM DELETE-ACTIVE-SESSION-RECORD
+
       * Return at end of program
            EXEC CICS RETURN
            END-EXEC
@@ -482,19 +710,89 @@
                              RESP2      ( COMMAND-RESP2 )
            END-EXEC
 
+           MOVE 'Y' TO VALID-INPUT-SWITCH
+
            IF INPUTACCNUM = '    '
-           THEN 
+           THEN
       * if we failed to locate an account number, continue with 9999
              MOVE '9999' TO CUST-NO-IN
              MOVE '9999' TO ACCOUNT-NUM
            ELSE
-             MOVE INPUTACCNUM TO CUST-NO-IN
-             MOVE INPUTACCNUM TO ACCOUNT-NUM
+             IF INPUTACCNUM NUMERIC
+               MOVE INPUTACCNUM TO CUST-NO-IN
+               MOVE INPUTACCNUM TO ACCOUNT-NUM
+             ELSE
+      *        Reject anything that isn't a genuine numeric account
+      *        number rather than letting it flow through to
+      *        GETNAME/ACCTCURR/ACCTPTNR/GETLOAN as if it were one
+               MOVE 'N' TO VALID-INPUT-SWITCH
+               MOVE INPUTACCNUM TO ACCOUNT-NUM
+             END-IF
            END-IF
 
       * Send a message to the screen to
-      * notify terminal user that the application is running
+      * notify terminal user that the application is running,
+      * or that the account number entered was rejected
+           IF VALID-ACCOUNT-NUMBER
+             MOVE 'RUNNING' TO CURRENT-STATUS
+           ELSE
+             MOVE 'INVALID' TO CURRENT-STATUS
+           END-IF
            PERFORM PRINT-TEXT-TO-SCREEN
+
+           IF NOT VALID-ACCOUNT-NUMBER
+             INITIALIZE STATUS-MSG
+             STRING '*** Rejected non-numeric account number: '
+                    DELIMITED BY SIZE
+                    INPUTACCNUM
+                    DELIMITED BY SIZE
+                  INTO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+           END-IF
+           .
+
+      * Confirm the signed-on operator is entitled to view the
+      * requested customer's account data before any of it is
+      * fetched. The ENTLMT file is keyed on operator ID plus
+      * customer number, so a missing record or a flag other than
+      * 'Y' both mean access is denied - default is to deny, not
+      * to allow, when in doubt
+       CHECK-ENTITLEMENT.
+           EXEC CICS ASSIGN USERID ( OPERATOR-ID )
+           END-EXEC
+
+           MOVE OPERATOR-ID TO EN-OPERATOR-ID
+           MOVE CUST-NO-IN  TO EN-CUST-NO
+
+           EXEC CICS READ FILE    ( ENTLMT-FILE )
+                          INTO    ( ENTITLE-RECORD )
+                          RIDFLD  ( EN-KEY )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL) AND
+              EN-ENTITLED-FLAG = 'Y'
+           THEN
+             MOVE 'Y' TO ENTITLEMENT-SWITCH
+           ELSE
+             MOVE 'N' TO ENTITLEMENT-SWITCH
+
+             MOVE 'DENIED  ' TO CURRENT-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+
+             INITIALIZE STATUS-MSG
+             STRING '*** Access denied for operator '
+                    DELIMITED BY SIZE
+                    OPERATOR-ID
+                    DELIMITED BY SPACE
+                    ' to account '
+                    DELIMITED BY SIZE
+                    CUST-NO-IN
+                    DELIMITED BY SIZE
+                  INTO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+           END-IF
            .
 
       * Print current account details
@@ -503,6 +801,11 @@
              MOVE 1 TO COUNTER
              PERFORM UNTIL COUNTER > 
                        NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+               MOVE BALANCE   OF CURRENT-ACCOUNTS (COUNTER)
+                 TO BALANCE-DISPLAY
+               MOVE OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                 TO OVERDRAFT-DISPLAY
+
                INITIALIZE STATUS-MSG
                STRING 'Acc: '
                       DELIMITED BY SIZE
@@ -510,25 +813,98 @@
                       DELIMITED BY SPACE
                       ' Bal: $'
                       DELIMITED BY SIZE
-                      BALANCE OF CURRENT-ACCOUNTS (COUNTER)
+                      BALANCE-DISPLAY
                       DELIMITED BY SIZE
                       ' Overdraft: $'
                       DELIMITED BY SIZE
-                      OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                      OVERDRAFT-DISPLAY
                       DELIMITED BY SIZE
                     INTO MSG-TEXT
                PERFORM PRINT-STATUS-MESSAGE
+
+      *          Show the customer's most recent transactions
+      *          alongside this account's balance
+               MOVE ACCT-NUMBER OF CURRENT-ACCOUNTS (COUNTER)
+                 TO HISTORY-ACCT-NUMBER
+               PERFORM PRINT-ACCOUNT-HISTORY
+
                ADD 1 TO COUNTER
              END-PERFORM
            END-IF
            .
 
+      * Browse TXNHIST backwards from the most recent possible key for
+      * this account (its account number followed by HIGH-VALUES, a
+      * timestamp higher than any real one) so that READPREV returns
+      * the newest transactions first, and print up to
+      * HISTORY-LINES-TO-SHOW of them
+       PRINT-ACCOUNT-HISTORY.
+           MOVE HISTORY-ACCT-NUMBER TO TH-ACCT-NUMBER
+           MOVE HIGH-VALUES         TO TH-TX-TIMESTAMP
+           MOVE 0                   TO HISTORY-LINES-SHOWN
+
+           EXEC CICS STARTBR FILE   ( TXNHIST-FILE )
+                             RIDFLD ( TH-KEY )
+                             GTEQ
+                             RESP   ( COMMAND-RESP )
+                             RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             PERFORM SHOW-NEXT-HISTORY-LINE
+                     UNTIL COMMAND-RESP NOT = DFHRESP(NORMAL)
+                        OR TH-ACCT-NUMBER NOT = HISTORY-ACCT-NUMBER
+                        OR HISTORY-LINES-SHOWN >= HISTORY-LINES-TO-SHOW
+
+             EXEC CICS ENDBR FILE ( TXNHIST-FILE ) END-EXEC
+           END-IF
+           .
+
+      * One step of the TXNHIST backwards browse - read and display
+      * the previous transaction for this account, if there is one
+       SHOW-NEXT-HISTORY-LINE.
+           EXEC CICS READPREV FILE ( TXNHIST-FILE )
+                              INTO ( TXNHIST-RECORD )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL) AND
+              TH-ACCT-NUMBER = HISTORY-ACCT-NUMBER
+
+             MOVE TH-TX-AMOUNT TO HISTORY-AMOUNT-DISPLAY
+
+             INITIALIZE STATUS-MSG
+             STRING '    History: '
+                    DELIMITED BY SIZE
+                    TH-TX-TYPE
+                    DELIMITED BY SPACE
+                    ' $'
+                    DELIMITED BY SIZE
+                    HISTORY-AMOUNT-DISPLAY
+                    DELIMITED BY SIZE
+                    ' '
+                    DELIMITED BY SIZE
+                    TH-TX-DESCRIPTION
+                    DELIMITED BY SIZE
+                  INTO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+
+             ADD 1 TO HISTORY-LINES-SHOWN
+           END-IF
+           .
+
       * Print partner account details
        PRINT-PARTNER-ACCOUNTS-DETAILS.
            IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0 THEN
              MOVE 1 TO COUNTER
              PERFORM UNTIL COUNTER >
                        NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+               MOVE BALANCE   OF PARTNER-ACCOUNTS (COUNTER)
+                 TO BALANCE-DISPLAY
+               MOVE OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                 TO OVERDRAFT-DISPLAY
+
                INITIALIZE STATUS-MSG
                STRING 'Acc: '
                       DELIMITED BY SIZE
@@ -536,11 +912,11 @@
                       DELIMITED BY SPACE
                       ' Bal: $'
                       DELIMITED BY SIZE
-                      BALANCE OF PARTNER-ACCOUNTS (COUNTER)
+                      BALANCE-DISPLAY
                       DELIMITED BY SIZE
                       ' Overdraft: $'
                       DELIMITED BY SIZE
-                      OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                      OVERDRAFT-DISPLAY
                       DELIMITED BY SIZE
                     INTO MSG-TEXT
                PERFORM PRINT-STATUS-MESSAGE
@@ -549,6 +925,364 @@
            END-IF
            .
 
+      * Convert every partner account's balance/overdraft into home
+      * currency terms before they are shown on the results screen or
+      * summed into the household net worth alongside the current
+      * accounts, which are always held in home currency. The
+      * CURRENCY-CODE itself is left unchanged afterwards, so the
+      * screen and audit trail still show what currency the account
+      * is actually held in
+       CONVERT-PARTNER-CURRENCY.
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+               MOVE CURRENCY-CODE OF PARTNER-ACCOUNTS (COUNTER)
+                 TO CONVERT-CURRENCY-CODE
+               PERFORM GET-CURRENCY-RATE
+
+               IF FX-RATE NOT = 1
+                 COMPUTE BALANCE OF PARTNER-ACCOUNTS (COUNTER) =
+                         BALANCE OF PARTNER-ACCOUNTS (COUNTER)
+                         * FX-RATE
+                 COMPUTE OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER) =
+                         OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                         * FX-RATE
+               END-IF
+
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+           .
+
+      * Look up the rate to convert one unit of CONVERT-CURRENCY-CODE
+      * into home-currency (USD) terms. Rates are illustrative fixed
+      * values for this sample application - a real bank would source
+      * these from a live feed rather than a static table
+       GET-CURRENCY-RATE.
+           EVALUATE CONVERT-CURRENCY-CODE
+             WHEN HOME-CURRENCY
+               MOVE 1      TO FX-RATE
+             WHEN 'GBP'
+               MOVE 1.2700 TO FX-RATE
+             WHEN 'EUR'
+               MOVE 1.0900 TO FX-RATE
+             WHEN 'JPY'
+               MOVE 0.0068 TO FX-RATE
+             WHEN OTHER
+               MOVE 1      TO FX-RATE
+           END-EVALUATE
+           .
+
+      * Pass the account totals gathered so far to the loan quote
+      * generator and start it running. GETLOAN only ever uses the
+      * account balances/overdrafts, never the customer's name, so
+      * this is called as soon as ACCTCURR and ACCTPTNR have both
+      * been heard from - it does not wait for GETNAME to complete
+       START-LOAN-QUOTE.
+           EXEC CICS PUT CONTAINER ( ACCOUNTS-CONTAINER )
+                           FROM    ( CUSTOMER-ACCOUNTS )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           EXEC CICS RUN TRANSID ( GETLOAN-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( GET-LOAN-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           MOVE 'Y' TO GETLOAN-STARTED-SWITCH
+
+           INITIALIZE STATUS-MSG
+           MOVE 'Loan quote requested - accounts are in.' TO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+           .
+
+      * Total the customer's net worth across both the current
+      * account and partner account tables
+       COMPUTE-NET-WORTH.
+           MOVE 0 TO NET-WORTH
+
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+               ADD BALANCE OF CURRENT-ACCOUNTS (COUNTER) TO NET-WORTH
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+               ADD BALANCE OF PARTNER-ACCOUNTS (COUNTER) TO NET-WORTH
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+
+           MOVE NET-WORTH TO NET-WORTH-DISPLAY
+           INITIALIZE STATUS-MSG
+           STRING 'Household net worth: $'
+                  DELIMITED BY SIZE
+                  NET-WORTH-DISPLAY
+                  DELIMITED BY SIZE
+                INTO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+           .
+
+      * Build and send the WEBHOMS results screen, showing the
+      * customer's name, both account tables and the loan rate on
+      * the teller's 3270 rather than only in the CICS job log
+       SEND-RESULTS-MAP.
+           INITIALIZE WEBHOMSO
+
+           MOVE ACCOUNT-NUM     TO ACCTNOO
+           MOVE CURRENT-STATUS  TO STATUSFO
+           MOVE CUSTOMER-NAME(1:30) TO CUSTNAMO
+           MOVE CUSTOMER-LOAN-RATE  TO LOANRATEO
+
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 0
+             MOVE ACCT-NUMBER OF CURRENT-ACCOUNTS (1) TO CURACC1O
+             MOVE BALANCE     OF CURRENT-ACCOUNTS (1)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO CURBAL1O
+             MOVE OVERDRAFT   OF CURRENT-ACCOUNTS (1)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO CUROVD1O
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 1
+             MOVE ACCT-NUMBER OF CURRENT-ACCOUNTS (2) TO CURACC2O
+             MOVE BALANCE     OF CURRENT-ACCOUNTS (2)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO CURBAL2O
+             MOVE OVERDRAFT   OF CURRENT-ACCOUNTS (2)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO CUROVD2O
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 2
+             MOVE ACCT-NUMBER OF CURRENT-ACCOUNTS (3) TO CURACC3O
+             MOVE BALANCE     OF CURRENT-ACCOUNTS (3)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO CURBAL3O
+             MOVE OVERDRAFT   OF CURRENT-ACCOUNTS (3)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO CUROVD3O
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 3
+             MOVE ACCT-NUMBER OF CURRENT-ACCOUNTS (4) TO CURACC4O
+             MOVE BALANCE     OF CURRENT-ACCOUNTS (4)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO CURBAL4O
+             MOVE OVERDRAFT   OF CURRENT-ACCOUNTS (4)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO CUROVD4O
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 4
+             MOVE ACCT-NUMBER OF CURRENT-ACCOUNTS (5) TO CURACC5O
+             MOVE BALANCE     OF CURRENT-ACCOUNTS (5)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO CURBAL5O
+             MOVE OVERDRAFT   OF CURRENT-ACCOUNTS (5)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO CUROVD5O
+           END-IF
+
+      *    The screen only has room for 5 current accounts - tell
+      *    the teller if any more were returned than are shown
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 5
+             COMPUTE CURRENT-ACCOUNTS-HIDDEN =
+                     NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS - 5
+             STRING '+'
+                    DELIMITED BY SIZE
+                    CURRENT-ACCOUNTS-HIDDEN
+                    DELIMITED BY SIZE
+                    ' more accounts not shown'
+                    DELIMITED BY SIZE
+                  INTO CURMOREO
+           END-IF
+
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0
+             MOVE ACCT-NUMBER OF PARTNER-ACCOUNTS (1) TO PTNACC1O
+             MOVE BALANCE     OF PARTNER-ACCOUNTS (1)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO PTNBAL1O
+             MOVE OVERDRAFT   OF PARTNER-ACCOUNTS (1)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO PTNOVD1O
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 1
+             MOVE ACCT-NUMBER OF PARTNER-ACCOUNTS (2) TO PTNACC2O
+             MOVE BALANCE     OF PARTNER-ACCOUNTS (2)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO PTNBAL2O
+             MOVE OVERDRAFT   OF PARTNER-ACCOUNTS (2)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO PTNOVD2O
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 2
+             MOVE ACCT-NUMBER OF PARTNER-ACCOUNTS (3) TO PTNACC3O
+             MOVE BALANCE     OF PARTNER-ACCOUNTS (3)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO PTNBAL3O
+             MOVE OVERDRAFT   OF PARTNER-ACCOUNTS (3)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO PTNOVD3O
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 3
+             MOVE ACCT-NUMBER OF PARTNER-ACCOUNTS (4) TO PTNACC4O
+             MOVE BALANCE     OF PARTNER-ACCOUNTS (4)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO PTNBAL4O
+             MOVE OVERDRAFT   OF PARTNER-ACCOUNTS (4)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO PTNOVD4O
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 4
+             MOVE ACCT-NUMBER OF PARTNER-ACCOUNTS (5) TO PTNACC5O
+             MOVE BALANCE     OF PARTNER-ACCOUNTS (5)
+               TO BALANCE-DISPLAY
+             MOVE BALANCE-DISPLAY                     TO PTNBAL5O
+             MOVE OVERDRAFT   OF PARTNER-ACCOUNTS (5)
+               TO OVERDRAFT-DISPLAY
+             MOVE OVERDRAFT-DISPLAY                   TO PTNOVD5O
+           END-IF
+
+      *    The screen only has room for 5 partner accounts - tell
+      *    the teller if any more were returned than are shown
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 5
+             COMPUTE PARTNER-ACCOUNTS-HIDDEN =
+                     NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS - 5
+             STRING '+'
+                    DELIMITED BY SIZE
+                    PARTNER-ACCOUNTS-HIDDEN
+                    DELIMITED BY SIZE
+                    ' more accounts not shown'
+                    DELIMITED BY SIZE
+                  INTO PTNMOREO
+           END-IF
+
+           MOVE NET-WORTH TO NET-WORTH-DISPLAY
+           MOVE NET-WORTH-DISPLAY TO NETWORTHO
+
+           EXEC CICS SEND MAP    ( WEBHOMS-MAP )
+                          MAPSET ( WEBHOMEM-MAPSET )
+                          FROM   ( WEBHOMSO )
+                          ERASE
+                          FREEKB
+           END-EXEC
+           .
+
+      * Build and write the session audit trail record for this
+      * WEBH run, recording which children completed normally and
+      * the total elapsed time
+       WRITE-SESSION-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME ( SESSION-END-TIME )
+           END-EXEC
+
+           INITIALIZE WEBAUDIT-RECORD
+           MOVE CUST-NO-IN     TO WA-CUST-NO
+           MOVE FUNCTION CURRENT-DATE TO WA-TIMESTAMP
+           MOVE GET-NAME-SWITCH  TO WA-GETNAME-STATUS
+           MOVE ACCTCURR-SWITCH  TO WA-ACCTCURR-STATUS
+           MOVE ACCTPTNR-SWITCH  TO WA-ACCTPTNR-STATUS
+           MOVE GETLOAN-SWITCH   TO WA-GETLOAN-STATUS
+           COMPUTE WA-ELAPSED-MS =
+                   SESSION-END-TIME - SESSION-START-TIME
+
+           EXEC CICS WRITE FILE   ( WEBAUDIT-FILE )
+                           FROM   ( WEBAUDIT-RECORD )
+                           RIDFLD ( WA-KEY )
+                           RESP   ( COMMAND-RESP )
+                           RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** WEBHOME: Error ' COMMAND-RESP
+                     ' writing WEBAUDIT for ' CUST-NO-IN
+           END-IF
+           .
+
+      * Write the initial WEBACTV record for this session, marking
+      * every child as still waiting. Written as soon as the session
+      * is entitled to proceed, and removed again by
+      * DELETE-ACTIVE-SESSION-RECORD once the session ends, so only
+      * genuinely in-flight sessions ever appear on the file
+       WRITE-ACTIVE-SESSION-RECORD.
+           INITIALIZE WEBACTV-RECORD
+           MOVE CUST-NO-IN        TO WM-CUST-NO
+           MOVE SESSION-TIMESTAMP TO WM-TIMESTAMP
+
+           EXEC CICS WRITE FILE   ( WEBACTV-FILE )
+                           FROM   ( WEBACTV-RECORD )
+                           RIDFLD ( WM-KEY )
+                           RESP   ( COMMAND-RESP )
+                           RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** WEBHOME: Error ' COMMAND-RESP
+                     ' writing WEBACTV for ' CUST-NO-IN
+           END-IF
+           .
+
+      * Update this session's WEBACTV record with the outcome of
+      * whichever child last completed - identified the same way
+      * FLAG-FAILED-CHILD identifies it, via ANY-CHILD-TKN - so
+      * WEBMON always shows the true current status of a session
+      * that is still in flight
+       UPDATE-ACTIVE-SESSION-RECORD.
+           MOVE CUST-NO-IN        TO WM-CUST-NO
+           MOVE SESSION-TIMESTAMP TO WM-TIMESTAMP
+
+           EXEC CICS READ FILE    ( WEBACTV-FILE )
+                          INTO    ( WEBACTV-RECORD )
+                          RIDFLD  ( WM-KEY )
+                          UPDATE
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             EVALUATE ANY-CHILD-TKN
+               WHEN GET-NAME-TKN
+                 MOVE LAST-CHILD-RESULT-TEXT TO WM-GETNAME-STATUS
+               WHEN ACCTCURR-TKN
+                 MOVE LAST-CHILD-RESULT-TEXT TO WM-ACCTCURR-STATUS
+               WHEN ACCTPTNR-TKN
+                 MOVE LAST-CHILD-RESULT-TEXT TO WM-ACCTPTNR-STATUS
+               WHEN GET-LOAN-TKN
+                 MOVE LAST-CHILD-RESULT-TEXT TO WM-GETLOAN-STATUS
+             END-EVALUATE
+
+             EXEC CICS REWRITE FILE ( WEBACTV-FILE )
+                               FROM ( WEBACTV-RECORD )
+                               RESP ( COMMAND-RESP )
+                               RESP2( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+           .
+
+      * Remove this session's WEBACTV record - it is no longer in
+      * flight, whether it completed normally, partially, or abended
+       DELETE-ACTIVE-SESSION-RECORD.
+           MOVE CUST-NO-IN        TO WM-CUST-NO
+           MOVE SESSION-TIMESTAMP TO WM-TIMESTAMP
+
+           EXEC CICS DELETE FILE   ( WEBACTV-FILE )
+                            RIDFLD ( WM-KEY )
+                            RESP   ( COMMAND-RESP )
+                            RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+           .
+
       * Print status message
        PRINT-STATUS-MESSAGE.
            MOVE FUNCTION CURRENT-DATE(13:2) TO MSG-SEC
@@ -567,6 +1301,108 @@
            END-EXEC
            .
 
+      * Read the LTIMEOUT TSQ for the current FETCH timeout value,
+      * used to protect both the GETNAME/ACCTCURR/ACCTPTNR fan-out
+      * and the loan quote FETCH from blocking the session forever
+      * Typically this would come from a file or DB2 look up -
+      * for simplicity we use a TSQ.
+       GET-FETCH-TIMEOUT.
+           MOVE 8 TO TIMEOUT-LEN
+           EXEC CICS READQ TS QUEUE  ( TSQ-NAME )
+                              ITEM   ( 1 )
+                              INTO   ( TSQ-TIMEOUT )
+                              LENGTH ( TIMEOUT-LEN )
+                              RESP   ( COMMAND-RESP )
+                              RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+           THEN
+
+      *      -----
+      *      Found a timeout value to use on the next FETCH(es)
+      *      -----
+             MOVE TSQ-TIMEOUT(1:TIMEOUT-LEN) TO LOAN-RATE-TIMEOUT
+
+             INITIALIZE STATUS-MSG
+             STRING 'Timeout of '
+                      DELIMITED BY SIZE
+                      TSQ-TIMEOUT
+                      DELIMITED BY SPACE
+                      ' milliseconds to get results.'
+                      DELIMITED BY SIZE
+                    INTO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+
+           ELSE
+
+      *      -----
+      *      Did not find a timeout value. Continue with NO timeout
+      *      A TIMEOUT(0) parameter on the FETCH indicates no timeout
+      *      -----
+
+             MOVE 0 TO LOAN-RATE-TIMEOUT
+
+             INITIALIZE STATUS-MSG
+             MOVE 'Timeout not set for this fetch.' TO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+           END-IF
+           .
+
+      * Identify which fetched child failed (based on the token
+      * returned by FETCH ANY) and log it, without abending the
+      * session - the switch for that child is simply left at 'N'
+       FLAG-FAILED-CHILD.
+           INITIALIZE STATUS-MSG
+           EVALUATE ANY-CHILD-TKN
+             WHEN GET-NAME-TKN
+               MOVE '*** GETNAME failed - name not available.'
+                 TO MSG-TEXT
+               MOVE 'FAILED  ' TO LAST-CHILD-RESULT-TEXT
+               PERFORM UPDATE-ACTIVE-SESSION-RECORD
+             WHEN ACCTCURR-TKN
+               MOVE 'Y' TO ACCTCURR-DONE-SWITCH
+               MOVE '*** ACCTCURR failed - accounts not available.'
+                 TO MSG-TEXT
+               MOVE 'FAILED  ' TO LAST-CHILD-RESULT-TEXT
+               PERFORM UPDATE-ACTIVE-SESSION-RECORD
+             WHEN ACCTPTNR-TKN
+               MOVE 'Y' TO ACCTPTNR-DONE-SWITCH
+               MOVE '*** ACCTPTNR failed - accounts not available.'
+                 TO MSG-TEXT
+               MOVE 'FAILED  ' TO LAST-CHILD-RESULT-TEXT
+               PERFORM UPDATE-ACTIVE-SESSION-RECORD
+             WHEN OTHER
+               MOVE '*** An unidentified child failed.' TO MSG-TEXT
+           END-EVALUATE
+           PERFORM PRINT-STATUS-MESSAGE
+           .
+
+      * Tell the terminal user which piece of the session, if any,
+      * could not be retrieved
+       PRINT-PARTIAL-RESULTS-WARNING.
+           INITIALIZE STATUS-MSG
+           MOVE '*** Partial results - one or more lookups failed:'
+             TO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+
+           IF NOT GET-NAME-OK
+             INITIALIZE STATUS-MSG
+             MOVE '    - customer name unavailable' TO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+           END-IF
+           IF NOT ACCTCURR-OK
+             INITIALIZE STATUS-MSG
+             MOVE '    - current accounts unavailable' TO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+           END-IF
+           IF NOT ACCTPTNR-OK
+             INITIALIZE STATUS-MSG
+             MOVE '    - partner accounts unavailable' TO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+           END-IF
+           .
+
       * Routine to check command
        CHECK-COMMAND.
            IF COMMAND-RESP NOT = DFHRESP(NORMAL)
@@ -592,10 +1428,17 @@
            MOVE '*** Error occurred in WEBHOME.' TO MSG-TEXT
            PERFORM PRINT-STATUS-MESSAGE
 
-      * Send a message to the terminal screen 
+      * Send a message to the terminal screen
            MOVE 'FAILED' TO CURRENT-STATUS
            PERFORM PRINT-TEXT-TO-SCREEN
 
+      * Record whatever children completed before the abend, so
+      * WEBRSRT has a WEBAUDIT record to restart this session from
+           PERFORM WRITE-SESSION-AUDIT-RECORD
+
+      * This session is no longer in flight - remove it from WEBACTV
+           PERFORM DELETE-ACTIVE-SESSION-RECORD
+
            EXEC CICS ABEND ABCODE('WEBH') NODUMP END-EXEC
            .
 
