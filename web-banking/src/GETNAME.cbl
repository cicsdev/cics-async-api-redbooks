@@ -22,8 +22,18 @@
       * evolving over time.
       * The look up is normally responsive, although the service can
       * slow down during peak usage.
+      *
+      * Names are read from the CUSTNAME VSAM KSDS, which is kept
+      * up to date online by the CUSTMAINT maintenance transaction.
 
       *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  17-01-2017 Original version
+      *  09-08-2026 Read CUSTNAME VSAM file instead of the in-line
+      *             EVALUATE table
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -42,10 +52,18 @@
        1 RETURN-DATA.
          2 CUSTOMER-NAME          PIC X(65) VALUE ' '.
 
+      * Record layout of the CUSTNAME VSAM file
+       COPY CUSTNAME.
+
        1 CONTAINER-NAMES.
          2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
          2 GETNAME-CONTAINER  PIC X(16) VALUE 'GETNAMECONTAINER'.
 
+       1 FILE-NAMES.
+         2 CUSTNAME-FILE      PIC X(8) VALUE 'CUSTNAME'.
+
+       1 CUSTNAME-KEYLEN      PIC S9(4) COMP-5 SYNC VALUE 4.
+
        1 COMMAND-RESP  PIC S9(8) COMP.
        1 COMMAND-RESP2 PIC S9(8) COMP.
 
@@ -54,9 +72,6 @@
        PROCEDURE DIVISION .
 
        MAINLINE SECTION.
-       
-      * Delay for 3 seconds to indicate a slow down in the database
-           EXEC CICS DELAY FOR SECONDS(3) END-EXEC
 
       * Get the input account number
 
@@ -66,24 +81,25 @@
                            RESP2   ( COMMAND-RESP2 )
            END-EXEC
 
-      * "Call" the customer name retrieval service
-           EVALUATE ACCOUNT-NUMBER-IN
-             WHEN '0001'
-               MOVE 'Pradeep Gohil'     TO CUSTOMER-NAME
-             WHEN '0002'
-               MOVE 'Chris Poole'       TO CUSTOMER-NAME
-             WHEN '0003'
-               MOVE 'Jenny He'          TO CUSTOMER-NAME
-             WHEN '0004'
-               MOVE 'Julian Horn'       TO CUSTOMER-NAME
-             WHEN '0005'
-               MOVE 'Amy Reeve'         TO CUSTOMER-NAME
-             WHEN '0006'
-               MOVE 'Greg Lubel'        TO CUSTOMER-NAME
-             WHEN '0007'
-               MOVE 'Tony Papageorgiou' TO CUSTOMER-NAME
+      * Look up the customer's name on the CUSTNAME master file
+           INITIALIZE CUSTNAME-RECORD
+           EXEC CICS READ FILE     ( CUSTNAME-FILE )
+                           INTO    ( CUSTNAME-RECORD )
+                           RIDFLD  ( CUST-NO-IN )
+                           KEYLENGTH ( CUSTNAME-KEYLEN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EVALUATE COMMAND-RESP
+             WHEN DFHRESP(NORMAL)
+               MOVE CN-CUSTOMER-NAME TO CUSTOMER-NAME
+             WHEN DFHRESP(NOTFND)
+               MOVE 'Customer name not on file' TO CUSTOMER-NAME
              WHEN OTHER
-               MOVE 'Simon Rachman'     TO CUSTOMER-NAME
+               DISPLAY '*** GETNAME: Error ' COMMAND-RESP
+                       ' reading CUSTNAME for ' CUST-NO-IN
+               MOVE 'Customer name not available' TO CUSTOMER-NAME
            END-EVALUATE
 
       * Pass the result back to parent
