@@ -0,0 +1,187 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  WEBMON
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example
+      *
+      * WEBMON - Operations diagnostic transaction. Browses the
+      * WEBACTV file WEBHOME maintains for every session it currently
+      * has in flight, and lists each one's account number and the
+      * status of its GETNAME/ACCTCURR/ACCTPTNR/GETLOAN children, so
+      * support staff can tell a slow teller complaint apart from a
+      * genuinely hung session without combing through the job log.
+      *
+      * Driven via CICS terminal using the transaction 'WMON', with
+      * no input required.
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  09-08-2026 Original version
+      *  09-08-2026 Widened MSG-TEXT - DISPLAY-ACTIVE-SESSION's STRING
+      *             was overflowing it and silently truncating the
+      *             GETLOAN status, the one most worth seeing
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. WEBMON.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Record layout of the WEBACTV in-flight session tracker
+       COPY WEBACTV.
+
+       1 FILE-NAMES.
+         2 WEBACTV-FILE           PIC X(8) VALUE 'WEBACTV'.
+
+      * For messages printed to the terminal screen
+       1 TERMINAL-STATUS.
+         2 PARENT-PROGRAM         PIC X(8)  VALUE 'WEBMON  '.
+         2 FILLER                 PIC X(9)  VALUE ' SESSIONS'.
+         2 FILLER                 PIC X(2)  VALUE ' ('.
+         2 ACTIVE-COUNT-DISPLAY   PIC ZZ9   VALUE 0.
+         2 FILLER                 PIC X(20)
+                                     VALUE ' currently in flight'.
+         2 FILLER                 PIC X(1)  VALUE ')'.
+
+      * For messages displayed to the CICS log
+       1 STATUS-MSG.
+         2 MSG-TIME.
+           3 MSG-HOUR            PIC X(2).
+           3 FILLER              PIC X(1)  VALUE ':'.
+           3 MSG-MIN             PIC X(2).
+           3 FILLER              PIC X(1)  VALUE '.'.
+           3 MSG-SEC             PIC X(2).
+           3 FILLER              PIC X(1)  VALUE SPACES.
+      * Wide enough for DISPLAY-ACTIVE-SESSION's worst case - all four
+      * legs still showing the full 8-byte 'WAITING ' status
+         2 MSG-TEXT              PIC X(80) VALUE ' '.
+
+       1 END-OF-FILE-SWITCH       PIC X(1) VALUE 'N'.
+         88 END-OF-FILE                    VALUE 'Y'.
+
+       1 ACTIVE-COUNT             PIC 9(3) VALUE 0.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+
+        LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           INITIALIZE STATUS-MSG
+           MOVE 'WEBMON: Listing in-flight WEBHOME sessions' TO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+
+           EXEC CICS STARTBR FILE ( WEBACTV-FILE )
+                             RESP ( COMMAND-RESP )
+                             RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             PERFORM PROCESS-NEXT-ACTIVE-SESSION UNTIL END-OF-FILE
+             EXEC CICS ENDBR FILE ( WEBACTV-FILE ) END-EXEC
+           END-IF
+
+           MOVE ACTIVE-COUNT TO ACTIVE-COUNT-DISPLAY
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           INITIALIZE STATUS-MSG
+           STRING 'WEBMON: '
+                  DELIMITED BY SIZE
+                  ACTIVE-COUNT-DISPLAY
+                  DELIMITED BY SIZE
+                  ' session(s) currently in flight.'
+                  DELIMITED BY SIZE
+                INTO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * Read the next WEBACTV record and display its status
+       PROCESS-NEXT-ACTIVE-SESSION.
+           EXEC CICS READNEXT FILE ( WEBACTV-FILE )
+                              INTO ( WEBACTV-RECORD )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             MOVE 'Y' TO END-OF-FILE-SWITCH
+           ELSE
+             ADD 1 TO ACTIVE-COUNT
+             PERFORM DISPLAY-ACTIVE-SESSION
+           END-IF
+           .
+
+      * Log one line per in-flight session showing the account
+      * number and the status of each of its children
+       DISPLAY-ACTIVE-SESSION.
+           INITIALIZE STATUS-MSG
+           STRING 'Acc: '
+                  DELIMITED BY SIZE
+                  WM-CUST-NO
+                  DELIMITED BY SIZE
+                  ' GETNAME:'
+                  DELIMITED BY SIZE
+                  WM-GETNAME-STATUS
+                  DELIMITED BY SPACE
+                  ' ACCTCURR:'
+                  DELIMITED BY SIZE
+                  WM-ACCTCURR-STATUS
+                  DELIMITED BY SPACE
+                  ' ACCTPTNR:'
+                  DELIMITED BY SIZE
+                  WM-ACCTPTNR-STATUS
+                  DELIMITED BY SPACE
+                  ' GETLOAN:'
+                  DELIMITED BY SIZE
+                  WM-GETLOAN-STATUS
+                  DELIMITED BY SPACE
+                INTO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+           .
+
+      * Print status message
+       PRINT-STATUS-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE(13:2) TO MSG-SEC
+           MOVE FUNCTION CURRENT-DATE(11:2) TO MSG-MIN
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO MSG-HOUR
+
+           DISPLAY STATUS-MSG
+           .
+
+      * update terminal screen with progress status
+       PRINT-TEXT-TO-SCREEN.
+           EXEC CICS SEND TEXT FROM ( TERMINAL-STATUS )
+                     TERMINAL WAIT
+                     FREEKB
+                     ERASE
+           END-EXEC
+           .
+
+       END PROGRAM 'WEBMON'.
