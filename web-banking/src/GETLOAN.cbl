@@ -19,8 +19,30 @@
       * loan rate lookup service. It has to take a lot of factors into
       * consideration. Coupled with complex logic and the popularity
       * of the application, the response times can vary.
+      *
+      * Every quote issued is written to the LOANQUOT compliance log,
+      * keyed by customer number and the timestamp it was quoted, so
+      * a disputed rate can always be looked up later.
+      *
+      * The rate itself is derived from the customer's real current
+      * and partner account balances and overdrafts, passed by the
+      * parent in the ALLCUSTACCOUNTS container.
 
       *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  17-01-2017 Original version
+      *  09-08-2026 Log every issued quote to LOANQUOT
+      *  09-08-2026 Derive the rate from real balance/overdraft totals
+      *             read from ALLCUSTACCOUNTS instead of CUST-NO-IN
+      *  09-08-2026 Widened ACCOUNT-DETAILS from 5 to 10 accounts
+      *  09-08-2026 BALANCE/OVERDRAFT are now signed numeric COMP-3,
+      *             so the totals no longer need FUNCTION NUMVAL
+      *  09-08-2026 Added CURRENCY-CODE to ACCOUNT-DETAILS (container
+      *             layout only - the rate calculation still works in
+      *             home-currency terms)
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -39,9 +61,39 @@
        1 RETURN-DATA.
          2 LOAN-RATE          PIC X(8) VALUE ' '.
 
+      * Record layout of the LOANQUOT compliance log
+       COPY LOANQUOT.
+
+      * The customer's current and partner accounts, as assembled by
+      * the parent and passed via the ALLCUSTACCOUNTS container
+       1 CUSTOMER-ACCOUNTS.
+         2 CURRENT-ACCOUNTS.
+           3  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           3  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            4  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            4  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            4  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            4  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+         2 PARTNER-ACCOUNTS.
+           3  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           3  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            4  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            4  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            4  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            4  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+
+      * Working totals used to derive the personalised rate
+       1 TOTAL-BALANCE            PIC S9(9)V99 COMP-3 VALUE 0.
+       1 TOTAL-OVERDRAFT          PIC S9(9)V99 COMP-3 VALUE 0.
+       1 ACCT-COUNTER             PIC S9(4) COMP-5 SYNC VALUE 0.
+
        1 CONTAINER-NAMES.
          2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
          2 GETLOAN-CONTAINER  PIC X(16) VALUE 'GETLOANCONTAINER'.
+         2 ACCOUNTS-CONTAINER PIC X(16) VALUE 'ALLCUSTACCOUNTS '.
+
+       1 FILE-NAMES.
+         2 LOANQUOT-FILE      PIC X(8) VALUE 'LOANQUOT'.
 
        1 COMMAND-RESP  PIC S9(8) COMP.
        1 COMMAND-RESP2 PIC S9(8) COMP.
@@ -73,12 +125,80 @@
                            RESP2   ( COMMAND-RESP2 )
            END-EXEC
 
-      * "Calculate" the personalised loan rate
-           IF ACCOUNT-NUMBER-IN = '0001'
-           THEN
-             MOVE '1.25' TO LOAN-RATE
+      * Get the customer's current and partner account balances,
+      * assembled by the parent for exactly this purpose
+           EXEC CICS GET CONTAINER (ACCOUNTS-CONTAINER)
+                           INTO    ( CUSTOMER-ACCOUNTS )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           MOVE 0 TO TOTAL-BALANCE
+           MOVE 0 TO TOTAL-OVERDRAFT
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 0
+               MOVE 1 TO ACCT-COUNTER
+               PERFORM UNTIL ACCT-COUNTER >
+                         NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+                 ADD BALANCE   OF CURRENT-ACCOUNTS (ACCT-COUNTER)
+                   TO TOTAL-BALANCE
+                 ADD OVERDRAFT OF CURRENT-ACCOUNTS (ACCT-COUNTER)
+                   TO TOTAL-OVERDRAFT
+                 ADD 1 TO ACCT-COUNTER
+               END-PERFORM
+             END-IF
+
+             IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0
+               MOVE 1 TO ACCT-COUNTER
+               PERFORM UNTIL ACCT-COUNTER >
+                         NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+                 ADD BALANCE   OF PARTNER-ACCOUNTS (ACCT-COUNTER)
+                   TO TOTAL-BALANCE
+                 ADD OVERDRAFT OF PARTNER-ACCOUNTS (ACCT-COUNTER)
+                   TO TOTAL-OVERDRAFT
+                 ADD 1 TO ACCT-COUNTER
+               END-PERFORM
+             END-IF
+           ELSE
+             DISPLAY '*** GETLOAN: Error ' COMMAND-RESP
+                     ' getting ' ACCOUNTS-CONTAINER
+           END-IF
+
+      * Calculate the personalised loan rate from the customer's
+      * real balance and overdraft position - customers with no
+      * overdraft and a strong balance get the best rate, customers
+      * currently in overdraft get the worst rate
+           IF TOTAL-OVERDRAFT > 0
+             MOVE '9.99' TO LOAN-RATE
            ELSE
-             MOVE '7.20' TO LOAN-RATE
+             IF TOTAL-BALANCE >= 10000
+               MOVE '1.25' TO LOAN-RATE
+             ELSE
+               IF TOTAL-BALANCE >= 1000
+                 MOVE '4.50' TO LOAN-RATE
+               ELSE
+                 MOVE '7.20' TO LOAN-RATE
+               END-IF
+             END-IF
+           END-IF
+
+      * Log the quote to the compliance log so we can prove exactly
+      * what rate was offered and when if it is ever disputed
+           MOVE ACCOUNT-NUMBER-IN TO LQ-CUST-NO
+           MOVE FUNCTION CURRENT-DATE TO LQ-TIMESTAMP
+           MOVE LOAN-RATE TO LQ-LOAN-RATE
+
+           EXEC CICS WRITE FILE   ( LOANQUOT-FILE )
+                           FROM   ( LOANQUOT-RECORD )
+                           RIDFLD ( LQ-KEY )
+                           RESP   ( COMMAND-RESP )
+                           RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** GETLOAN: Error ' COMMAND-RESP
+                     ' writing LOANQUOT for ' CUST-NO-IN
            END-IF
 
       * Pass the result back to parent
