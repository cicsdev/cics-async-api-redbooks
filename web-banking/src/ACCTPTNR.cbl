@@ -14,12 +14,32 @@
       * This program is part of the CICS Asynchronous API Redbooks
       * Internet banking Example
 
-      * ACCTPTNR - Get the current account(s) details from the 
+      * ACCTPTNR - Get the current account(s) details from the
       *            banks partner database.
       * An account number is used to retrieve the account details for
       * a customer. The customer accounts database is hosted on
-      * a different system in a different organisation. 
+      * a different system in a different organisation.
       *
+      * The partner's balances are obtained with a distributed program
+      * link (DPL) to PTNRSRVR in the partner bank's own CICS region.
+      * The real network round trip replaces what used to be a
+      * simulated 4 second DELAY.
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  17-01-2017 Original version
+      *  09-08-2026 Replaced hardcoded balances with a DPL call to the
+      *             partner bank's PTNRSRVR program
+      *  09-08-2026 Widened ACCOUNT-DETAILS from 5 to 10 accounts
+      *  09-08-2026 BALANCE/OVERDRAFT are now signed numeric COMP-3
+      *  09-08-2026 Added CURRENCY-CODE to ACCOUNT-DETAILS/
+      *             PARTNER-COMMAREA
+      *  09-08-2026 Look up a customer's linked partner banks on the
+      *             new PTNRXWLK crosswalk file and merge accounts
+      *             from every linked partner, instead of always
+      *             calling the one hardcoded partner bank
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -36,16 +56,51 @@
          2 CUST-NO-IN PIC X(4).
 
        1 RETURN-DATA.
-         2 NUMBER-OF-ACCOUNTS     PIC S9(4) COMP-5 SYNC VALUE 9. 
-         2 ACCOUNT-DETAILS OCCURS 5 TIMES.
+         2 NUMBER-OF-ACCOUNTS     PIC S9(4) COMP-5 SYNC VALUE 9.
+         2 ACCOUNT-DETAILS OCCURS 10 TIMES.
            3 ACCT-NUMBER     PIC X(8) VALUE ' '.
-           3 BALANCE         PIC X(8) VALUE ' '.
-           3 OVERDRAFT       PIC X(8) VALUE ' '.
+           3 BALANCE         PIC S9(7)V99 COMP-3 VALUE 0.
+           3 OVERDRAFT       PIC S9(7)V99 COMP-3 VALUE 0.
+           3 CURRENCY-CODE   PIC X(3) VALUE 'USD'.
+
+      * Commarea exchanged with the partner bank's PTNRSRVR program
+      * over the distributed program link. Same shape as RETURN-DATA,
+      * prefixed with the customer number being requested.
+       1 PARTNER-COMMAREA.
+         2 PC-CUST-NO-IN          PIC X(4).
+         2 PC-NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+         2 PC-ACCOUNT-DETAILS OCCURS 10 TIMES.
+           3 PC-ACCT-NUMBER   PIC X(8) VALUE ' '.
+           3 PC-BALANCE       PIC S9(7)V99 COMP-3 VALUE 0.
+           3 PC-OVERDRAFT     PIC S9(7)V99 COMP-3 VALUE 0.
+           3 PC-CURRENCY-CODE PIC X(3) VALUE 'USD'.
+       1 PARTNER-COMMAREA-LEN     PIC S9(8) COMP VALUE LENGTH OF
+                                                     PARTNER-COMMAREA.
 
        1 CONTAINER-NAMES.
          2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
          2 ACCTPTNR-CONTAINER PIC X(16) VALUE 'ACCTPTNRCONT    '.
 
+      * Default partner bank, used when a customer has no crosswalk
+      * entries on PTNRXWLK - keeps existing demo data working exactly
+      * as before the crosswalk file was introduced
+       1 PARTNER-LINK-NAMES.
+         2 PARTNER-PROGRAM    PIC X(8) VALUE 'PTNRSRVR'.
+         2 PARTNER-SYSID      PIC X(4) VALUE 'PTNR'.
+
+      * Record layout of the PTNRXWLK crosswalk file
+       COPY PTNRXWLK.
+
+       1 FILE-NAMES.
+         2 PTNRXWLK-FILE        PIC X(8) VALUE 'PTNRXWLK'.
+
+      * Set on when at least one crosswalk record was found for this
+      * customer, so the default single-partner fallback is skipped
+       1 CROSSWALK-FOUND-SWITCH  PIC X(1) VALUE 'N'.
+         88 CROSSWALK-FOUND               VALUE 'Y'.
+
+       1 ACCT-COUNTER          PIC S9(4) COMP-5 SYNC VALUE 0.
+
        1 COMMAND-RESP  PIC S9(8) COMP.
        1 COMMAND-RESP2 PIC S9(8) COMP.
 
@@ -54,10 +109,6 @@
        PROCEDURE DIVISION .
 
        MAINLINE SECTION.
-       
-      * Delay for 4 seconds to indicate an example
-      * cross network database read delay
-           EXEC CICS DELAY FOR SECONDS(4) END-EXEC
 
       * Get the input account number
 
@@ -67,34 +118,16 @@
                            RESP2   ( COMMAND-RESP2 )
            END-EXEC
 
-      * "Retrieve" the account details
-           IF ACCOUNT-NUMBER-IN = '0001'
-           THEN
-             MOVE 3 TO NUMBER-OF-ACCOUNTS
+      * Call out to every partner bank this customer is linked to on
+      * PTNRXWLK, merging their accounts into one combined table -
+      * falling back to the single hardcoded partner bank if the
+      * customer has no crosswalk entries at all
+           MOVE 0 TO NUMBER-OF-ACCOUNTS
 
-             MOVE '62837456' TO ACCT-NUMBER(1)
-             MOVE '234.56  ' TO BALANCE(1)
-             MOVE '0.00       ' TO OVERDRAFT(1)
-
-             MOVE '64620987' TO ACCT-NUMBER(2)
-             MOVE '3092.60 ' TO BALANCE(2)
-             MOVE '1000.00 ' TO OVERDRAFT(2)
-
-             MOVE '64563923' TO ACCT-NUMBER(3)
-             MOVE '10123.98' TO BALANCE(3)
-             MOVE '0.00    ' TO OVERDRAFT(3)
-
-           ELSE
-             MOVE 2 TO NUMBER-OF-ACCOUNTS
-
-             MOVE '67849321' TO ACCT-NUMBER(1)
-             MOVE '3.50    ' TO BALANCE(1)
-             MOVE '0.00    ' TO OVERDRAFT(1)
-
-             MOVE '63298568' TO ACCT-NUMBER(2)
-             MOVE '52.48   ' TO BALANCE(2)
-             MOVE '3000.00 ' TO OVERDRAFT(2)
+           PERFORM CALL-CROSSWALK-PARTNERS
 
+           IF NOT CROSSWALK-FOUND
+             PERFORM LINK-TO-PARTNER-BANK
            END-IF
 
       * Pass the result back to parent
@@ -110,4 +143,84 @@
            EXEC CICS RETURN
            END-EXEC.
 
+      * Browse PTNRXWLK for every partner bank this customer is
+      * linked to, and link out to each one in turn, merging its
+      * accounts into the combined table returned to the parent
+       CALL-CROSSWALK-PARTNERS.
+           MOVE CUST-NO-IN  TO PX-CUST-NO
+           MOVE LOW-VALUES  TO PX-PARTNER-SEQ
+
+           EXEC CICS STARTBR FILE   ( PTNRXWLK-FILE )
+                             RIDFLD ( PX-KEY )
+                             GTEQ
+                             RESP   ( COMMAND-RESP )
+                             RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             PERFORM CALL-NEXT-CROSSWALK-PARTNER
+                     UNTIL COMMAND-RESP NOT = DFHRESP(NORMAL)
+                        OR PX-CUST-NO NOT = CUST-NO-IN
+                        OR NUMBER-OF-ACCOUNTS >= 10
+
+             EXEC CICS ENDBR FILE ( PTNRXWLK-FILE ) END-EXEC
+           END-IF
+           .
+
+      * One step of the PTNRXWLK browse - read the next linked
+      * partner and, if there is one, link out to it and merge its
+      * accounts into the combined table
+       CALL-NEXT-CROSSWALK-PARTNER.
+           EXEC CICS READNEXT FILE ( PTNRXWLK-FILE )
+                              INTO ( PTNRXWLK-RECORD )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL) AND
+              PX-CUST-NO = CUST-NO-IN
+             MOVE 'Y' TO CROSSWALK-FOUND-SWITCH
+             MOVE PX-PARTNER-PROGRAM TO PARTNER-PROGRAM
+             MOVE PX-PARTNER-SYSID   TO PARTNER-SYSID
+             PERFORM LINK-TO-PARTNER-BANK
+           END-IF
+           .
+
+      * Link to whichever partner bank PARTNER-PROGRAM/PARTNER-SYSID
+      * currently hold, and append its returned accounts onto
+      * ACCOUNT-DETAILS starting after whatever is already there -
+      * capped at 10 total, the same OCCURS limit as every other
+      * ACCOUNT-DETAILS table in this application
+       LINK-TO-PARTNER-BANK.
+           MOVE CUST-NO-IN TO PC-CUST-NO-IN
+           MOVE 0 TO PC-NUMBER-OF-ACCOUNTS
+
+           EXEC CICS LINK PROGRAM  ( PARTNER-PROGRAM )
+                           SYSID   ( PARTNER-SYSID )
+                           COMMAREA( PARTNER-COMMAREA )
+                           LENGTH  ( PARTNER-COMMAREA-LEN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+           THEN
+             MOVE 1 TO ACCT-COUNTER
+             PERFORM UNTIL ACCT-COUNTER > PC-NUMBER-OF-ACCOUNTS
+                        OR NUMBER-OF-ACCOUNTS >= 10
+               ADD 1 TO NUMBER-OF-ACCOUNTS
+               MOVE PC-ACCOUNT-DETAILS(ACCT-COUNTER)
+                 TO ACCOUNT-DETAILS(NUMBER-OF-ACCOUNTS)
+               ADD 1 TO ACCT-COUNTER
+             END-PERFORM
+           ELSE
+      *      This partner bank could not be reached - carry on with
+      *      whatever accounts have already been merged from other
+      *      partners rather than failing the whole request
+             DISPLAY '*** ACCTPTNR: Error ' COMMAND-RESP
+                     ' linking to ' PARTNER-PROGRAM
+                     ' on ' PARTNER-SYSID
+           END-IF
+           .
+
        END PROGRAM 'ACCTPTNR'.
\ No newline at end of file
