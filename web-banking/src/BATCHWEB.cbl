@@ -0,0 +1,532 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  BATCHWEB
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example
+
+      * BATCHWEB - Overnight bulk account lookup.
+      * Browses the ACCTLIST file of customer account numbers and,
+      * for each one, runs the same GETNAME/ACCTCURR/ACCTPTNR/GETLOAN
+      * fan-out that WEBHOME uses for a single teller-entered account,
+      * writing one consolidated summary line per account to WEBRPT.
+      *
+      * Driven from the overnight batch schedule via the CICS batch
+      * bridge, transaction 'BWEB' - see jcl/BATCHWEB.jcl.
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  09-08-2026 Original version
+      *  09-08-2026 BALANCE/OVERDRAFT are now signed numeric COMP-3,
+      *             matching the ACCTCURR/ACCTPTNR/GETLOAN containers
+      *  09-08-2026 Added CURRENCY-CODE to ACCOUNT-DETAILS, matching
+      *             the same containers
+      *  09-08-2026 Checkpoint the last completed account to BWCHKPT
+      *             every CHECKPOINT-INTERVAL accounts, and resume
+      *             from there instead of reprocessing ACCTLIST from
+      *             the start if a prior run left a checkpoint behind
+      *  09-08-2026 WRITE-REPORT-LINE now checks the WRITE RESP and
+      *             logs a failure instead of swallowing it silently
+      *  09-08-2026 DELETE-CHECKPOINT-RECORD now checks the DELETE RESP
+      *             and logs a failure instead of swallowing it silently
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. BATCHWEB.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Input record - one customer account number
+       COPY ACCTLIST.
+
+      * Output record - one consolidated report line per account
+       COPY WEBRPT.
+
+      * Checkpoint/restart record for this job
+       COPY BWCHKPT.
+
+       1 FILE-NAMES.
+         2 ACCTLIST-FILE          PIC X(8) VALUE 'ACCTLIST'.
+         2 WEBRPT-FILE            PIC X(8) VALUE 'WEBRPT'.
+         2 BWCHKPT-FILE           PIC X(8) VALUE 'BWCHKPT'.
+
+      * BWCHKPT is keyed on a fixed job identifier - only one BATCHWEB
+      * run is ever in flight at a time
+       1 BWCHKPT-JOB-ID           PIC X(8) VALUE 'BATCHWEB'.
+
+      * Checkpoint the last completed account every this-many accounts
+       1 CHECKPOINT-INTERVAL      PIC S9(4) COMP VALUE 100.
+       1 ACCOUNTS-SINCE-CHECKPT   PIC S9(4) COMP VALUE 0.
+
+      * RBA of the ACCTLIST record most recently read, captured on
+      * every READNEXT so it is ready to write to BWCHKPT the moment
+      * that account's fan-out completes
+       1 ACCTLIST-RBA             PIC S9(8) COMP VALUE 0.
+
+       1 CHECKPOINT-FOUND-SWITCH  PIC X(1) VALUE 'N'.
+         88 CHECKPOINT-FOUND               VALUE 'Y'.
+
+      * Off once a BWCHKPT record - new or inherited from an abended
+      * run - has been confirmed to exist, so later checkpoints go
+      * straight to REWRITE-CHECKPOINT-RECORD instead of retrying WRITE
+       1 FIRST-CHECKPOINT-OF-RUN-SWITCH PIC X(1) VALUE 'Y'.
+         88 FIRST-CHECKPOINT-OF-RUN               VALUE 'Y'.
+
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN             PIC X(4).
+
+       1 RETURN-DATA.
+         2 CUSTOMER-NAME          PIC X(65) VALUE ' '.
+         2 CUSTOMER-LOAN-RATE     PIC X(8)  VALUE ' '.
+         2 CUSTOMER-ACCOUNTS.
+          3 CURRENT-ACCOUNTS.
+           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           4  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            5  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            5  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            5  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            5  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+          3 PARTNER-ACCOUNTS.
+           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           4  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            5  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            5  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            5  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            5  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER       PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETNAME-CONTAINER     PIC X(16) VALUE 'GETNAMECONTAINER'.
+         2 ACCTCURR-CONTAINER    PIC X(16) VALUE 'ACCTCURRCONT    '.
+         2 ACCTPTNR-CONTAINER    PIC X(16) VALUE 'ACCTPTNRCONT    '.
+         2 GETLOAN-CONTAINER     PIC X(16) VALUE 'GETLOANCONTAINER'.
+         2 ACCOUNTS-CONTAINER    PIC X(16) VALUE 'ALLCUSTACCOUNTS '.
+
+       1 MYCHANNEL               PIC X(16) VALUE 'MYCHANNEL       '.
+
+       1 TRANSIDS.
+         2 GET-NAME-TRAN         PIC X(4) VALUE 'GETN'.
+         2 ACCTCURR-TRAN         PIC X(4) VALUE 'ACUR'.
+         2 ACCTPTNR-TRAN         PIC X(4) VALUE 'PTNR'.
+         2 GETLOAN-TRAN          PIC X(4) VALUE 'GETL'.
+
+       1 CHILD-TOKENS.
+         2 ANY-CHILD-TKN         PIC X(16).
+         2 GET-NAME-TKN          PIC X(16).
+         2 ACCTCURR-TKN          PIC X(16).
+         2 ACCTPTNR-TKN          PIC X(16).
+         2 GET-LOAN-TKN          PIC X(16).
+
+       1 RETURN-CHANNELS.
+         2 ANY-CHILD-CHAN        PIC X(16).
+         2 GET-NAME-CHAN         PIC X(16).
+         2 ACCTCURR-CHAN         PIC X(16).
+         2 ACCTPTNR-CHAN         PIC X(16).
+         2 GET-LOAN-CHAN         PIC X(16).
+
+       1 CHILD-RETURN-STATUS     PIC S9(8) USAGE BINARY.
+       1 CHILD-RETURN-ABCODE     PIC X(4).
+
+       1 CHILD-COMPLETION-SWITCHES.
+         2 GET-NAME-SWITCH        PIC X(1) VALUE 'N'.
+           88 GET-NAME-OK                  VALUE 'Y'.
+         2 ACCTCURR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTCURR-OK                  VALUE 'Y'.
+         2 ACCTPTNR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTPTNR-OK                  VALUE 'Y'.
+
+       1 END-OF-INPUT-SWITCH      PIC X(1) VALUE 'N'.
+         88 END-OF-INPUT                   VALUE 'Y'.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+
+       1 ACCOUNTS-PROCESSED      PIC S9(8) COMP-5 SYNC VALUE 0.
+
+        LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           DISPLAY 'BATCHWEB: Starting overnight bulk account lookup'
+
+           PERFORM READ-CHECKPOINT-RECORD
+
+           IF CHECKPOINT-FOUND
+             DISPLAY 'BATCHWEB: Resuming after checkpoint at account '
+                     CK-LAST-CUST-NO
+             EXEC CICS STARTBR FILE ( ACCTLIST-FILE )
+                               RBA  ( CK-LAST-RBA )
+                               RESP ( COMMAND-RESP )
+                               RESP2( COMMAND-RESP2 )
+             END-EXEC
+           ELSE
+             EXEC CICS STARTBR FILE ( ACCTLIST-FILE )
+                               RESP ( COMMAND-RESP )
+                               RESP2( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** BATCHWEB: Unable to browse ACCTLIST, RESP='
+                     COMMAND-RESP
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           IF CHECKPOINT-FOUND
+      *      The record at the checkpointed RBA was already completed
+      *      on the prior run - read past it before starting work
+             PERFORM SKIP-CHECKPOINTED-ACCOUNT
+           END-IF
+
+           PERFORM PROCESS-NEXT-ACCOUNT UNTIL END-OF-INPUT
+
+           EXEC CICS ENDBR FILE ( ACCTLIST-FILE ) END-EXEC
+
+           DISPLAY 'BATCHWEB: Completed - accounts processed: '
+                   ACCOUNTS-PROCESSED
+
+      *    Job reached end of file normally - clear the checkpoint so
+      *    the next scheduled run starts from the beginning of ACCTLIST
+           PERFORM DELETE-CHECKPOINT-RECORD
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * Read the next account number and run the fan-out for it
+       PROCESS-NEXT-ACCOUNT.
+           EXEC CICS READNEXT FILE ( ACCTLIST-FILE )
+                              INTO ( ACCTLIST-RECORD )
+                              RBA  ( ACCTLIST-RBA )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             MOVE 'Y' TO END-OF-INPUT-SWITCH
+           ELSE
+             MOVE AL-CUST-NO TO CUST-NO-IN
+             PERFORM RUN-ACCOUNT-FANOUT
+             PERFORM WRITE-REPORT-LINE
+             ADD 1 TO ACCOUNTS-PROCESSED
+             ADD 1 TO ACCOUNTS-SINCE-CHECKPT
+             IF ACCOUNTS-SINCE-CHECKPT >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE 0 TO ACCOUNTS-SINCE-CHECKPT
+             END-IF
+           END-IF
+           .
+
+      * Read past the ACCTLIST record a prior run already completed
+      * and checkpointed, without repeating its fan-out
+       SKIP-CHECKPOINTED-ACCOUNT.
+           EXEC CICS READNEXT FILE ( ACCTLIST-FILE )
+                              INTO ( ACCTLIST-RECORD )
+                              RBA  ( ACCTLIST-RBA )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             MOVE 'Y' TO END-OF-INPUT-SWITCH
+           END-IF
+           .
+
+      * Look for a checkpoint left behind by a run that abended before
+      * reaching end of file. CHECKPOINT-FOUND stays off if there is
+      * no BWCHKPT record, so the browse starts from the beginning of
+      * ACCTLIST exactly as it always has
+       READ-CHECKPOINT-RECORD.
+           MOVE BWCHKPT-JOB-ID TO CK-JOB-ID
+
+           EXEC CICS READ FILE   ( BWCHKPT-FILE )
+                          INTO   ( BWCHKPT-RECORD )
+                          RIDFLD ( CK-JOB-ID )
+                          RESP   ( COMMAND-RESP )
+                          RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             MOVE 'Y' TO CHECKPOINT-FOUND-SWITCH
+             MOVE 'N' TO FIRST-CHECKPOINT-OF-RUN-SWITCH
+           ELSE
+             MOVE 'N' TO CHECKPOINT-FOUND-SWITCH
+           END-IF
+           .
+
+      * Record the RBA and account number of the account just
+      * completed, so a later run can resume from here instead of
+      * reprocessing accounts already done on this run
+       WRITE-CHECKPOINT-RECORD.
+           MOVE BWCHKPT-JOB-ID    TO CK-JOB-ID
+           MOVE ACCTLIST-RBA      TO CK-LAST-RBA
+           MOVE CUST-NO-IN        TO CK-LAST-CUST-NO
+           MOVE ACCOUNTS-PROCESSED TO CK-ACCOUNTS-PROCESSED
+           MOVE FUNCTION CURRENT-DATE TO CK-TIMESTAMP
+
+           IF FIRST-CHECKPOINT-OF-RUN
+             EXEC CICS WRITE FILE   ( BWCHKPT-FILE )
+                             FROM   ( BWCHKPT-RECORD )
+                             RIDFLD ( CK-JOB-ID )
+                             RESP   ( COMMAND-RESP )
+                             RESP2  ( COMMAND-RESP2 )
+             END-EXEC
+
+      *      A checkpoint from an earlier abended run is still on
+      *      file - switch to updating it from here on
+             IF COMMAND-RESP = DFHRESP(DUPKEY) OR
+                COMMAND-RESP = DFHRESP(DUPREC)
+               MOVE 'N' TO FIRST-CHECKPOINT-OF-RUN-SWITCH
+               PERFORM REWRITE-CHECKPOINT-RECORD
+             ELSE
+               MOVE 'N' TO FIRST-CHECKPOINT-OF-RUN-SWITCH
+             END-IF
+           ELSE
+             PERFORM REWRITE-CHECKPOINT-RECORD
+           END-IF
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** BATCHWEB: Error ' COMMAND-RESP
+                     ' writing checkpoint at account ' CUST-NO-IN
+           END-IF
+           .
+
+      * Update the existing BWCHKPT record with this run's progress
+       REWRITE-CHECKPOINT-RECORD.
+           EXEC CICS READ FILE   ( BWCHKPT-FILE )
+                          INTO   ( BWCHKPT-RECORD )
+                          RIDFLD ( CK-JOB-ID )
+                          UPDATE
+                          RESP   ( COMMAND-RESP )
+                          RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             MOVE ACCTLIST-RBA       TO CK-LAST-RBA
+             MOVE CUST-NO-IN         TO CK-LAST-CUST-NO
+             MOVE ACCOUNTS-PROCESSED TO CK-ACCOUNTS-PROCESSED
+             MOVE FUNCTION CURRENT-DATE TO CK-TIMESTAMP
+
+             EXEC CICS REWRITE FILE ( BWCHKPT-FILE )
+                               FROM ( BWCHKPT-RECORD )
+                               RESP ( COMMAND-RESP )
+                               RESP2( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** BATCHWEB: Error ' COMMAND-RESP
+                     ' updating checkpoint at account ' CUST-NO-IN
+           END-IF
+           .
+
+      * Clear the checkpoint once a run reaches end of file normally,
+      * so the next scheduled run always starts from the beginning
+       DELETE-CHECKPOINT-RECORD.
+           MOVE BWCHKPT-JOB-ID TO CK-JOB-ID
+
+           EXEC CICS DELETE FILE   ( BWCHKPT-FILE )
+                            RIDFLD ( CK-JOB-ID )
+                            RESP   ( COMMAND-RESP )
+                            RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** BATCHWEB: Error ' COMMAND-RESP
+                     ' deleting BWCHKPT for ' CK-JOB-ID
+           END-IF
+           .
+
+      * Run the same GETNAME/ACCTCURR/ACCTPTNR/GETLOAN fan-out that
+      * WEBHOME runs for a teller-entered account number
+       RUN-ACCOUNT-FANOUT.
+           MOVE 'N' TO GET-NAME-SWITCH
+           MOVE 'N' TO ACCTCURR-SWITCH
+           MOVE 'N' TO ACCTPTNR-SWITCH
+           MOVE SPACES TO CUSTOMER-NAME
+           MOVE SPACES TO CUSTOMER-LOAN-RATE
+           INITIALIZE CUSTOMER-ACCOUNTS
+
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( ACCTPTNR-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( ACCTPTNR-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( GET-NAME-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( GET-NAME-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( ACCTCURR-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( ACCTCURR-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM FETCH-THE-THREE-CHILDREN
+
+      * Pass the assembled account details to the loan quote service
+           EXEC CICS PUT CONTAINER ( ACCOUNTS-CONTAINER )
+                           FROM    ( CUSTOMER-ACCOUNTS )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( GETLOAN-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( GET-LOAN-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS FETCH CHILD      ( GET-LOAN-TKN )
+                           CHANNEL    ( GET-LOAN-CHAN )
+                           COMPSTATUS ( CHILD-RETURN-STATUS )
+                           ABCODE     ( CHILD-RETURN-ABCODE )
+                           RESP       ( COMMAND-RESP )
+                           RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL) AND
+              CHILD-RETURN-STATUS = DFHVALUE(NORMAL)
+             EXEC CICS GET CONTAINER ( GETLOAN-CONTAINER )
+                           CHANNEL   ( GET-LOAN-CHAN )
+                           INTO      ( CUSTOMER-LOAN-RATE )
+                           RESP      ( COMMAND-RESP )
+                           RESP2     ( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+           .
+
+      * Fetch the results of the three fanned-out children, exactly
+      * as WEBHOME does, without abending on an individual failure
+       FETCH-THE-THREE-CHILDREN.
+           PERFORM 3 TIMES
+
+             EXEC CICS FETCH ANY        ( ANY-CHILD-TKN )
+                             CHANNEL    ( ANY-CHILD-CHAN )
+                             COMPSTATUS ( CHILD-RETURN-STATUS )
+                             ABCODE     ( CHILD-RETURN-ABCODE )
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+             END-EXEC
+
+             IF COMMAND-RESP = DFHRESP(NORMAL) AND
+                CHILD-RETURN-STATUS = DFHVALUE(NORMAL)
+
+               EVALUATE ANY-CHILD-TKN
+                 WHEN GET-NAME-TKN
+                   MOVE ANY-CHILD-CHAN TO GET-NAME-CHAN
+                   EXEC CICS GET CONTAINER ( GETNAME-CONTAINER )
+                                   CHANNEL ( GET-NAME-CHAN )
+                                   INTO    ( CUSTOMER-NAME )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO GET-NAME-SWITCH
+                   END-IF
+
+                 WHEN ACCTCURR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTCURR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
+                                   CHANNEL ( ACCTCURR-CHAN )
+                                   INTO    ( CURRENT-ACCOUNTS )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTCURR-SWITCH
+                   END-IF
+
+                 WHEN ACCTPTNR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTPTNR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
+                                 CHANNEL   ( ACCTPTNR-CHAN )
+                                 INTO      ( PARTNER-ACCOUNTS )
+                                 RESP      ( COMMAND-RESP )
+                                 RESP2     ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTPTNR-SWITCH
+                   END-IF
+
+               END-EVALUATE
+             END-IF
+
+           END-PERFORM
+           .
+
+      * Write one consolidated summary line to the overnight report
+       WRITE-REPORT-LINE.
+           INITIALIZE WEBRPT-RECORD
+           MOVE CUST-NO-IN            TO WR-CUST-NO
+           MOVE CUSTOMER-NAME(1:30)   TO WR-CUSTOMER-NAME
+           MOVE CUSTOMER-LOAN-RATE    TO WR-LOAN-RATE
+
+           IF GET-NAME-OK
+             MOVE 'OK  ' TO WR-GETNAME-STATUS
+           ELSE
+             MOVE 'FAIL' TO WR-GETNAME-STATUS
+           END-IF
+
+           IF ACCTCURR-OK
+             MOVE 'OK  ' TO WR-ACCTCURR-STATUS
+           ELSE
+             MOVE 'FAIL' TO WR-ACCTCURR-STATUS
+           END-IF
+
+           IF ACCTPTNR-OK
+             MOVE 'OK  ' TO WR-ACCTPTNR-STATUS
+           ELSE
+             MOVE 'FAIL' TO WR-ACCTPTNR-STATUS
+           END-IF
+
+           EXEC CICS WRITE FILE ( WEBRPT-FILE )
+                           FROM ( WEBRPT-RECORD )
+                           RESP ( COMMAND-RESP )
+                           RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** BATCHWEB: Error ' COMMAND-RESP
+                     ' writing WEBRPT for ' CUST-NO-IN
+           END-IF
+           .
+
+       END PROGRAM 'BATCHWEB'.
