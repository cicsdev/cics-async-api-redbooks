@@ -0,0 +1,187 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CUSTMAINT
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example
+
+      * CUSTMAINT - Add or update a customer name on the CUSTNAME
+      *             VSAM file used by GETNAME, so operations staff can
+      *             maintain customer names without a code change and
+      *             recompile.
+      *
+      * Driven via CICS terminal using the transaction 'CMNT' in the
+      * form:
+      * CMNT nnnn Customer Full Name
+      * eg:
+      * 'CMNT 0008 Fred Bloggs'
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  09-08-2026 Original version
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CUSTMAINT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Record layout of the CUSTNAME VSAM file
+       COPY CUSTNAME.
+
+       1 FILE-NAMES.
+         2 CUSTNAME-FILE         PIC X(8) VALUE 'CUSTNAME'.
+
+       1 CUSTNAME-KEYLEN         PIC S9(4) COMP-5 SYNC VALUE 4.
+
+      * Maps the terminal input to obtain the account number and name
+       1 READ-INPUT.
+         2 TRANID                PIC X(4) VALUE '    '.
+         2 FILLER                PIC X(1).
+         2 INPUTACCNUM           PIC X(4) VALUE '    '.
+         2 FILLER                PIC X(1).
+         2 INPUTNAME             PIC X(65) VALUE ' '.
+       1 READ-INPUT-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 75.
+
+      * For messages sent back to the terminal
+       1 TERMINAL-STATUS.
+         2 PARENT-PROGRAM         PIC X(8)  VALUE 'CUSTMNT '.
+         2 FILLER                 PIC X(5)  VALUE ' ACC#'.
+         2 ACCOUNT-NUM            PIC X(4)  VALUE '    '.
+         2 FILLER                 PIC X(9)  VALUE ' STATUS( '.
+         2 CURRENT-STATUS         PIC X(24) VALUE 'RUNNING'.
+         2 FILLER                 PIC X(2)  VALUE ' )'.
+
+      * For messages displayed to the CICS log
+       1 STATUS-MSG.
+         2 MSG-TIME.
+           3 MSG-HOUR            PIC X(2).
+           3 FILLER              PIC X(1)  VALUE ':'.
+           3 MSG-MIN             PIC X(2).
+           3 FILLER              PIC X(1)  VALUE '.'.
+           3 MSG-SEC             PIC X(2).
+           3 FILLER              PIC X(1)  VALUE SPACES.
+         2 MSG-TEXT              PIC X(65) VALUE ' '.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+
+        LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           EXEC CICS RECEIVE INTO       ( READ-INPUT )
+                             LENGTH     ( READ-INPUT-LENGTH )
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+
+           MOVE INPUTACCNUM TO ACCOUNT-NUM
+
+           IF INPUTACCNUM = '    ' OR INPUTNAME = SPACES
+           THEN
+             MOVE 'INVALID - USE: CMNT nnnn Full Name' TO CURRENT-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * See if the customer already has a name on file - if so this
+      * is an update (REWRITE), otherwise this is a new customer
+      * (WRITE)
+           MOVE INPUTACCNUM TO CN-CUST-NO
+           EXEC CICS READ FILE     ( CUSTNAME-FILE )
+                           INTO    ( CUSTNAME-RECORD )
+                           RIDFLD  ( INPUTACCNUM )
+                           KEYLENGTH ( CUSTNAME-KEYLEN )
+                           UPDATE
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           MOVE INPUTACCNUM TO CN-CUST-NO
+           MOVE INPUTNAME   TO CN-CUSTOMER-NAME
+
+           EVALUATE COMMAND-RESP
+             WHEN DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE  ( CUSTNAME-FILE )
+                               FROM    ( CUSTNAME-RECORD )
+                               RESP    ( COMMAND-RESP )
+                               RESP2   ( COMMAND-RESP2 )
+               END-EXEC
+               MOVE 'CUSTOMER NAME UPDATED' TO CURRENT-STATUS
+
+             WHEN DFHRESP(NOTFND)
+               EXEC CICS WRITE FILE   ( CUSTNAME-FILE )
+                               FROM   ( CUSTNAME-RECORD )
+                               RIDFLD ( CN-CUST-NO )
+                               RESP   ( COMMAND-RESP )
+                               RESP2  ( COMMAND-RESP2 )
+               END-EXEC
+               MOVE 'CUSTOMER NAME ADDED' TO CURRENT-STATUS
+
+             WHEN OTHER
+               MOVE 'ERROR ACCESSING CUSTNAME FILE' TO CURRENT-STATUS
+           END-EVALUATE
+
+      * Log the change so there is a record of who changed what
+           INITIALIZE STATUS-MSG
+           STRING CURRENT-STATUS
+                  DELIMITED BY SIZE
+                  ' ACC# '
+                  DELIMITED BY SIZE
+                  INPUTACCNUM
+                  DELIMITED BY SIZE
+                  ' NAME '
+                  DELIMITED BY SIZE
+                  INPUTNAME
+                  DELIMITED BY SIZE
+                INTO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * Print status message
+       PRINT-STATUS-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE(13:2) TO MSG-SEC
+           MOVE FUNCTION CURRENT-DATE(11:2) TO MSG-MIN
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO MSG-HOUR
+
+           DISPLAY STATUS-MSG
+           .
+
+      * update terminal screen with progress status
+       PRINT-TEXT-TO-SCREEN.
+           EXEC CICS SEND TEXT FROM ( TERMINAL-STATUS )
+                     TERMINAL WAIT
+                     FREEKB
+                     ERASE
+           END-EXEC
+           .
+
+       END PROGRAM 'CUSTMAINT'.
