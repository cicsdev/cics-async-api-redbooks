@@ -0,0 +1,639 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  WEBRSRT
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example
+      *
+      * WEBRSRT - Restart the failed leg(s) of a prior WEBHOME
+      *           session, instead of the teller having to retype
+      *           'WEBH nnnn' and repeat the whole GETNAME/ACCTCURR/
+      *           ACCTPTNR fan-out.
+      *
+      * Looks up the most recent WEBAUDIT record for the account
+      * number entered, works out which of GETNAME/ACCTCURR/ACCTPTNR
+      * did not complete last time, and re-runs only those - the
+      * pieces that already succeeded are left alone. The WEBAUDIT
+      * record is then updated in place to reflect the outcome of the
+      * restart.
+      *
+      * Driven via CICS terminal using the transaction 'WRST' in the
+      * form:
+      * WRST nnnn
+      * eg:
+      * 'WRST 0001'
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  09-08-2026 Original version
+      *  09-08-2026 FIND-LATEST-AUDIT-RECORD and UPDATE-AUDIT-RECORD now
+      *             work from a separate LATEST-AUDIT-RECORD holding
+      *             area, captured inside SCAN-NEXT-AUDIT-RECORD at the
+      *             point a match is confirmed, instead of reading
+      *             WA-KEY/WEBAUDIT-RECORD once the browse has ended -
+      *             those held the next customer's first record, not
+      *             this customer's last, once the browse ran past the
+      *             end of this account's records
+      *  09-08-2026 Added a GETLOAN restart leg - previously a failed
+      *             GETLOAN left WRST reporting "NOTHING TO RESTART"
+      *             since only GETNAME/ACCTCURR/ACCTPTNR were checked.
+      *             GETLOAN needs ACCTCURR/ACCTPTNR's account totals,
+      *             which WEBAUDIT does not persist, so restarting
+      *             GETLOAN alone also re-runs ACCTCURR/ACCTPTNR to
+      *             rebuild that data before GETLOAN is kicked off
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. WEBRSRT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN             PIC X(4).
+
+      * Retrieved data for whichever leg(s) are restarted
+       1 RETURN-DATA.
+         2 CUSTOMER-NAME          PIC X(65) VALUE ' '.
+         2 CUSTOMER-LOAN-RATE     PIC X(8)  VALUE ' '.
+         2 CUSTOMER-ACCOUNTS.
+          3 CURRENT-ACCOUNTS.
+           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           4  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            5  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            5  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            5  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            5  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+          3 PARTNER-ACCOUNTS.
+           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           4  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            5  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            5  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            5  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            5  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+
+      * For messages printed to the terminal screen
+       1 TERMINAL-STATUS.
+         2 PARENT-PROGRAM         PIC X(8)  VALUE 'WEBRSRT '.
+         2 FILLER                 PIC X(5)  VALUE ' ACC#'.
+         2 ACCOUNT-NUM            PIC X(4)  VALUE '    '.
+         2 FILLER                 PIC X(9)  VALUE ' STATUS( '.
+         2 CURRENT-STATUS         PIC X(24) VALUE 'RUNNING'.
+         2 FILLER                 PIC X(2)  VALUE ' )'.
+
+      * For messages displayed to the CICS log
+       1 STATUS-MSG.
+         2 MSG-TIME.
+           3 MSG-HOUR            PIC X(2).
+           3 FILLER              PIC X(1)  VALUE ':'.
+           3 MSG-MIN             PIC X(2).
+           3 FILLER              PIC X(1)  VALUE '.'.
+           3 MSG-SEC             PIC X(2).
+           3 FILLER              PIC X(1)  VALUE SPACES.
+         2 MSG-TEXT              PIC X(61) VALUE ' '.
+
+      * Maps the terminal input to obtain the account number
+       1 READ-INPUT.
+         2 TRANID                PIC X(4) VALUE '    '.
+         2 FILLER                PIC X(1).
+         2 INPUTACCNUM           PIC X(4) VALUE '    '.
+       1 READ-INPUT-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 9.
+
+      * Set off when the input account number is present but is not
+      * numeric, exactly as WEBHOME rejects malformed input
+       1 VALID-INPUT-SWITCH       PIC X(1) VALUE 'Y'.
+         88 VALID-ACCOUNT-NUMBER          VALUE 'Y'.
+
+      * Record layout of the WEBAUDIT session audit trail file
+       COPY WEBAUDIT.
+
+      * Holding area for the most recent WEBAUDIT record matched to
+      * this account, filled in by SCAN-NEXT-AUDIT-RECORD only when a
+      * genuine match is confirmed - kept separate from WA-KEY/
+      * WEBAUDIT-RECORD above because the browse itself has to read
+      * one record past the last match before it knows the match was
+      * the last one, and by then WA-KEY/WEBAUDIT-RECORD belong to
+      * whatever the next customer's first record turned out to be
+       1 LATEST-AUDIT-RECORD.
+         2 LA-KEY.
+           3 LA-CUST-NO             PIC X(4).
+           3 LA-TIMESTAMP           PIC X(16).
+         2 LA-GETNAME-STATUS        PIC X(1).
+           88 LA-GETNAME-COMPLETED          VALUE 'Y'.
+         2 LA-ACCTCURR-STATUS       PIC X(1).
+           88 LA-ACCTCURR-COMPLETED         VALUE 'Y'.
+         2 LA-ACCTPTNR-STATUS       PIC X(1).
+           88 LA-ACCTPTNR-COMPLETED         VALUE 'Y'.
+         2 LA-GETLOAN-STATUS        PIC X(1).
+           88 LA-GETLOAN-COMPLETED          VALUE 'Y'.
+         2 LA-ELAPSED-MS            PIC S9(8) COMP-5 SYNC.
+
+       1 FILE-NAMES.
+         2 WEBAUDIT-FILE          PIC X(8) VALUE 'WEBAUDIT'.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER       PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETNAME-CONTAINER     PIC X(16) VALUE 'GETNAMECONTAINER'.
+         2 ACCTCURR-CONTAINER    PIC X(16) VALUE 'ACCTCURRCONT    '.
+         2 ACCTPTNR-CONTAINER    PIC X(16) VALUE 'ACCTPTNRCONT    '.
+         2 GETLOAN-CONTAINER     PIC X(16) VALUE 'GETLOANCONTAINER'.
+         2 ACCOUNTS-CONTAINER    PIC X(16) VALUE 'ALLCUSTACCOUNTS '.
+
+       1 MYCHANNEL               PIC X(16) VALUE 'MYCHANNEL       '.
+
+       1 TRANSIDS.
+         2 GET-NAME-TRAN         PIC X(4) VALUE 'GETN'.
+         2 ACCTCURR-TRAN         PIC X(4) VALUE 'ACUR'.
+         2 ACCTPTNR-TRAN         PIC X(4) VALUE 'PTNR'.
+         2 GETLOAN-TRAN          PIC X(4) VALUE 'GETL'.
+
+       1 CHILD-TOKENS.
+         2 ANY-CHILD-TKN         PIC X(16).
+         2 GET-NAME-TKN          PIC X(16).
+         2 ACCTCURR-TKN          PIC X(16).
+         2 ACCTPTNR-TKN          PIC X(16).
+         2 GET-LOAN-TKN          PIC X(16).
+
+       1 RETURN-CHANNELS.
+         2 ANY-CHILD-CHAN        PIC X(16).
+         2 GET-NAME-CHAN         PIC X(16).
+         2 ACCTCURR-CHAN         PIC X(16).
+         2 ACCTPTNR-CHAN         PIC X(16).
+         2 GET-LOAN-CHAN         PIC X(16).
+
+       1 CHILD-RETURN-STATUS     PIC S9(8) USAGE BINARY.
+       1 CHILD-RETURN-ABCODE     PIC X(4).
+
+      * Which legs need restarting, and how many were actually kicked
+      * off this run (so the FETCH ANY loop knows how many to expect)
+       1 RESTART-SWITCHES.
+         2 RESTART-GET-NAME       PIC X(1) VALUE 'N'.
+           88 GET-NAME-NEEDS-RESTART    VALUE 'Y'.
+         2 RESTART-ACCTCURR       PIC X(1) VALUE 'N'.
+           88 ACCTCURR-NEEDS-RESTART    VALUE 'Y'.
+         2 RESTART-ACCTPTNR       PIC X(1) VALUE 'N'.
+           88 ACCTPTNR-NEEDS-RESTART    VALUE 'Y'.
+         2 RESTART-GETLOAN        PIC X(1) VALUE 'N'.
+           88 GETLOAN-NEEDS-RESTART     VALUE 'Y'.
+       1 RESTART-COUNT            PIC S9(4) COMP-5 SYNC VALUE 0.
+
+      * How many of GETNAME/ACCTCURR/ACCTPTNR are being restarted via
+      * the RUN TRANSID/FETCH ANY fan-out - GETLOAN is not part of
+      * this count, since it can only be started once the fan-out it
+      * depends on has returned, exactly as WEBHOME sequences it
+       1 FANOUT-COUNT             PIC S9(4) COMP-5 SYNC VALUE 0.
+
+      * Outcome of each restarted leg, used to update the WEBAUDIT
+      * record once all of the restarted children have completed
+       1 RESULT-SWITCHES.
+         2 GET-NAME-SWITCH        PIC X(1) VALUE 'N'.
+           88 GET-NAME-OK                  VALUE 'Y'.
+         2 ACCTCURR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTCURR-OK                  VALUE 'Y'.
+         2 ACCTPTNR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTPTNR-OK                  VALUE 'Y'.
+         2 GETLOAN-SWITCH         PIC X(1) VALUE 'N'.
+           88 GETLOAN-OK                   VALUE 'Y'.
+
+      * The most recent WEBAUDIT record found for this account
+       1 FOUND-AUDIT-SWITCH        PIC X(1) VALUE 'N'.
+         88 FOUND-AUDIT-RECORD             VALUE 'Y'.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+
+       1 COUNTER                 PIC S9(4) COMP-5 SYNC VALUE 0.
+
+        LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           INITIALIZE STATUS-MSG
+           MOVE 'Started WEBHOME restart' TO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+
+           PERFORM GET-INPUT-ACCOUNT-NUMBER
+
+           IF NOT VALID-ACCOUNT-NUMBER
+             EXEC CICS RETURN
+             END-EXEC
+           END-IF
+
+      * Find the most recent WEBAUDIT record for this account, and
+      * work out which leg(s), if any, need restarting
+           PERFORM FIND-LATEST-AUDIT-RECORD
+
+           IF NOT FOUND-AUDIT-RECORD
+             MOVE 'NO PRIOR SESSION' TO CURRENT-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+
+             INITIALIZE STATUS-MSG
+             STRING '*** No prior WEBHOME session found for account '
+                    DELIMITED BY SIZE
+                    CUST-NO-IN
+                    DELIMITED BY SIZE
+                  INTO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+
+             EXEC CICS RETURN
+             END-EXEC
+           END-IF
+
+           IF RESTART-COUNT = 0
+             MOVE 'NOTHING TO RESTART' TO CURRENT-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+
+             INITIALIZE STATUS-MSG
+             MOVE
+              'Last session already completed - nothing to restart.'
+              TO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+
+             EXEC CICS RETURN
+             END-EXEC
+           END-IF
+
+      * Only re-run the leg(s) that failed last time
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF ACCTPTNR-NEEDS-RESTART
+             EXEC CICS RUN TRANSID ( ACCTPTNR-TRAN )
+                           CHANNEL ( MYCHANNEL )
+                           CHILD   ( ACCTPTNR-TKN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+
+           IF GET-NAME-NEEDS-RESTART
+             EXEC CICS RUN TRANSID ( GET-NAME-TRAN )
+                           CHANNEL ( MYCHANNEL )
+                           CHILD   ( GET-NAME-TKN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+
+           IF ACCTCURR-NEEDS-RESTART
+             EXEC CICS RUN TRANSID ( ACCTCURR-TRAN )
+                           CHANNEL ( MYCHANNEL )
+                           CHILD   ( ACCTCURR-TKN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+
+           PERFORM FETCH-RESTARTED-CHILDREN
+
+      * GETLOAN can only be started once the account totals it needs
+      * are in hand, so it is kicked off after the rest of the
+      * fan-out has returned, not alongside it
+           IF GETLOAN-NEEDS-RESTART
+             PERFORM RESTART-LOAN-QUOTE
+           END-IF
+
+      * Update the WEBAUDIT record with the outcome of the restart
+           PERFORM UPDATE-AUDIT-RECORD
+
+           MOVE 'RESTART COMPLETE' TO CURRENT-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           INITIALIZE STATUS-MSG
+           MOVE 'Ended WEBHOME restart' TO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * Retrieve the customer account number, which should be
+      * specified on the terminal command after the transaction ID -
+      * same validation as WEBHOME's GET-INPUT-ACCOUNT-NUMBER
+       GET-INPUT-ACCOUNT-NUMBER.
+           EXEC CICS RECEIVE INTO       ( READ-INPUT )
+                             LENGTH     ( READ-INPUT-LENGTH )
+                             NOTRUNCATE
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+
+           MOVE 'Y' TO VALID-INPUT-SWITCH
+           MOVE INPUTACCNUM TO ACCOUNT-NUM
+
+           IF INPUTACCNUM NUMERIC AND INPUTACCNUM NOT = '    '
+             MOVE INPUTACCNUM TO CUST-NO-IN
+           ELSE
+             MOVE 'N' TO VALID-INPUT-SWITCH
+             MOVE 'INVALID - USE: WRST nnnn' TO CURRENT-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+
+             INITIALIZE STATUS-MSG
+             STRING '*** Rejected non-numeric account number: '
+                    DELIMITED BY SIZE
+                    INPUTACCNUM
+                    DELIMITED BY SIZE
+                  INTO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+           END-IF
+           .
+
+      * Browse WEBAUDIT for every record belonging to this account
+      * number and keep the last one found, which - since WEBAUDIT is
+      * keyed on customer number plus session timestamp - is the most
+      * recent session. From it, work out which leg(s) need restarting
+       FIND-LATEST-AUDIT-RECORD.
+           MOVE CUST-NO-IN TO WA-CUST-NO
+           MOVE SPACES TO WA-TIMESTAMP
+
+           EXEC CICS STARTBR FILE   ( WEBAUDIT-FILE )
+                             RIDFLD ( WA-KEY )
+                             GTEQ
+                             RESP   ( COMMAND-RESP )
+                             RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             PERFORM SCAN-NEXT-AUDIT-RECORD
+                     UNTIL COMMAND-RESP NOT = DFHRESP(NORMAL)
+                        OR WA-CUST-NO NOT = CUST-NO-IN
+
+             EXEC CICS ENDBR FILE ( WEBAUDIT-FILE ) END-EXEC
+           END-IF
+
+           IF FOUND-AUDIT-RECORD
+             IF NOT LA-GETNAME-COMPLETED
+               MOVE 'Y' TO RESTART-GET-NAME
+               ADD 1 TO RESTART-COUNT
+               ADD 1 TO FANOUT-COUNT
+             END-IF
+             IF NOT LA-ACCTCURR-COMPLETED
+               MOVE 'Y' TO RESTART-ACCTCURR
+               ADD 1 TO RESTART-COUNT
+               ADD 1 TO FANOUT-COUNT
+             END-IF
+             IF NOT LA-ACCTPTNR-COMPLETED
+               MOVE 'Y' TO RESTART-ACCTPTNR
+               ADD 1 TO RESTART-COUNT
+               ADD 1 TO FANOUT-COUNT
+             END-IF
+             IF NOT LA-GETLOAN-COMPLETED
+               MOVE 'Y' TO RESTART-GETLOAN
+               ADD 1 TO RESTART-COUNT
+
+      * GETLOAN needs the account totals, which WEBAUDIT does not
+      * persist - only whether ACCTCURR/ACCTPTNR completed, not what
+      * they returned - so pull them into the fan-out too if they are
+      * not being restarted already, purely to rebuild that data
+               IF NOT ACCTCURR-NEEDS-RESTART
+                 MOVE 'Y' TO RESTART-ACCTCURR
+                 ADD 1 TO FANOUT-COUNT
+               END-IF
+               IF NOT ACCTPTNR-NEEDS-RESTART
+                 MOVE 'Y' TO RESTART-ACCTPTNR
+                 ADD 1 TO FANOUT-COUNT
+               END-IF
+             END-IF
+           END-IF
+           .
+
+      * One step of the WEBAUDIT browse - read the next record and,
+      * as long as it still belongs to this account, capture it into
+      * LATEST-AUDIT-RECORD as the latest one seen so far. Capturing
+      * it here, on the same iteration the match is confirmed, means
+      * LATEST-AUDIT-RECORD is never contaminated by the record that
+      * eventually ends the loop, which belongs to the next customer
+       SCAN-NEXT-AUDIT-RECORD.
+           EXEC CICS READNEXT FILE ( WEBAUDIT-FILE )
+                              INTO ( WEBAUDIT-RECORD )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL) AND
+              WA-CUST-NO = CUST-NO-IN
+             MOVE 'Y' TO FOUND-AUDIT-SWITCH
+             MOVE WEBAUDIT-RECORD TO LATEST-AUDIT-RECORD
+           END-IF
+           .
+
+      * Fetch the results of whichever leg(s) were restarted, exactly
+      * as WEBHOME fetches its own fan-out, without abending on an
+      * individual failure
+       FETCH-RESTARTED-CHILDREN.
+           PERFORM FANOUT-COUNT TIMES
+
+             EXEC CICS FETCH ANY        ( ANY-CHILD-TKN )
+                             CHANNEL    ( ANY-CHILD-CHAN )
+                             COMPSTATUS ( CHILD-RETURN-STATUS )
+                             ABCODE     ( CHILD-RETURN-ABCODE )
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+             END-EXEC
+
+             IF COMMAND-RESP = DFHRESP(NORMAL) AND
+                CHILD-RETURN-STATUS = DFHVALUE(NORMAL)
+
+               EVALUATE ANY-CHILD-TKN
+
+                 WHEN GET-NAME-TKN
+                   MOVE ANY-CHILD-CHAN TO GET-NAME-CHAN
+                   EXEC CICS GET CONTAINER ( GETNAME-CONTAINER )
+                                   CHANNEL ( GET-NAME-CHAN )
+                                   INTO    ( CUSTOMER-NAME )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO GET-NAME-SWITCH
+                     INITIALIZE STATUS-MSG
+                     STRING 'GETNAME restarted OK - Welcome '
+                            DELIMITED BY SIZE
+                            CUSTOMER-NAME
+                            DELIMITED BY SPACE
+                          INTO MSG-TEXT
+                     PERFORM PRINT-STATUS-MESSAGE
+                   ELSE
+                     PERFORM FLAG-FAILED-RESTART
+                   END-IF
+
+                 WHEN ACCTCURR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTCURR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
+                                   CHANNEL ( ACCTCURR-CHAN )
+                                   INTO    ( CURRENT-ACCOUNTS )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTCURR-SWITCH
+                     INITIALIZE STATUS-MSG
+                     MOVE 'ACCTCURR restarted OK.' TO MSG-TEXT
+                     PERFORM PRINT-STATUS-MESSAGE
+                   ELSE
+                     PERFORM FLAG-FAILED-RESTART
+                   END-IF
+
+                 WHEN ACCTPTNR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTPTNR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
+                                 CHANNEL   ( ACCTPTNR-CHAN )
+                                 INTO      ( PARTNER-ACCOUNTS )
+                                 RESP      ( COMMAND-RESP )
+                                 RESP2     ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTPTNR-SWITCH
+                     INITIALIZE STATUS-MSG
+                     MOVE 'ACCTPTNR restarted OK.' TO MSG-TEXT
+                     PERFORM PRINT-STATUS-MESSAGE
+                   ELSE
+                     PERFORM FLAG-FAILED-RESTART
+                   END-IF
+
+               END-EVALUATE
+             ELSE
+               PERFORM FLAG-FAILED-RESTART
+             END-IF
+
+           END-PERFORM
+           .
+
+      * Re-run the loan quote generator, now that ACCTCURR/ACCTPTNR
+      * have returned (either restarted just above, or already
+      * complete from last time), exactly as STMTGEN's
+      * RUN-ACCOUNT-FANOUT and WEBHOME's START-LOAN-QUOTE do it
+       RESTART-LOAN-QUOTE.
+           EXEC CICS PUT CONTAINER ( ACCOUNTS-CONTAINER )
+                           FROM    ( CUSTOMER-ACCOUNTS )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( GETLOAN-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( GET-LOAN-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS FETCH CHILD      ( GET-LOAN-TKN )
+                           CHANNEL    ( GET-LOAN-CHAN )
+                           COMPSTATUS ( CHILD-RETURN-STATUS )
+                           ABCODE     ( CHILD-RETURN-ABCODE )
+                           RESP       ( COMMAND-RESP )
+                           RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL) AND
+              CHILD-RETURN-STATUS = DFHVALUE(NORMAL)
+             EXEC CICS GET CONTAINER ( GETLOAN-CONTAINER )
+                           CHANNEL   ( GET-LOAN-CHAN )
+                           INTO      ( CUSTOMER-LOAN-RATE )
+                           RESP      ( COMMAND-RESP )
+                           RESP2     ( COMMAND-RESP2 )
+             END-EXEC
+             IF COMMAND-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO GETLOAN-SWITCH
+               INITIALIZE STATUS-MSG
+               MOVE 'GETLOAN restarted OK.' TO MSG-TEXT
+               PERFORM PRINT-STATUS-MESSAGE
+             ELSE
+               PERFORM FLAG-FAILED-RESTART
+             END-IF
+           ELSE
+             PERFORM FLAG-FAILED-RESTART
+           END-IF
+           .
+
+      * Log that a restarted leg failed again - the switch for that
+      * leg is simply left at 'N' and the WEBAUDIT record is left
+      * showing it as still outstanding, ready for another restart
+       FLAG-FAILED-RESTART.
+           INITIALIZE STATUS-MSG
+           MOVE '*** Restarted leg failed again - still outstanding.'
+             TO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+           .
+
+      * Rewrite the WEBAUDIT record found by FIND-LATEST-AUDIT-RECORD,
+      * marking as completed only the leg(s) that were restarted and
+      * succeeded this time - a leg not restarted keeps its original
+      * status, and a leg that failed again is left outstanding
+       UPDATE-AUDIT-RECORD.
+           EXEC CICS READ FILE    ( WEBAUDIT-FILE )
+                          INTO    ( WEBAUDIT-RECORD )
+                          RIDFLD  ( LA-KEY )
+                          UPDATE
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             IF GET-NAME-NEEDS-RESTART AND GET-NAME-OK
+               MOVE 'Y' TO WA-GETNAME-STATUS
+             END-IF
+             IF ACCTCURR-NEEDS-RESTART AND ACCTCURR-OK
+               MOVE 'Y' TO WA-ACCTCURR-STATUS
+             END-IF
+             IF ACCTPTNR-NEEDS-RESTART AND ACCTPTNR-OK
+               MOVE 'Y' TO WA-ACCTPTNR-STATUS
+             END-IF
+             IF GETLOAN-NEEDS-RESTART AND GETLOAN-OK
+               MOVE 'Y' TO WA-GETLOAN-STATUS
+             END-IF
+
+             EXEC CICS REWRITE FILE ( WEBAUDIT-FILE )
+                               FROM ( WEBAUDIT-RECORD )
+                               RESP ( COMMAND-RESP )
+                               RESP2( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+           .
+
+      * Print status message
+       PRINT-STATUS-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE(13:2) TO MSG-SEC
+           MOVE FUNCTION CURRENT-DATE(11:2) TO MSG-MIN
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO MSG-HOUR
+
+           DISPLAY STATUS-MSG
+           .
+
+      * update terminal screen with progress status
+       PRINT-TEXT-TO-SCREEN.
+           EXEC CICS SEND TEXT FROM ( TERMINAL-STATUS )
+                     TERMINAL WAIT
+                     FREEKB
+                     ERASE
+           END-EXEC
+           .
+
+       END PROGRAM 'WEBRSRT'.
