@@ -0,0 +1,384 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  RECONCIL
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example
+      *
+      * RECONCIL - Nightly reconciliation of ACCTCURR and ACCTPTNR
+      *            totals against an end-of-day control file.
+      * Browses the same ACCTLIST file of customer account numbers as
+      * BATCHWEB and, for each one, runs the ACCTCURR/ACCTPTNR fan-out
+      * to compute this run's balance/overdraft totals for both
+      * source systems, then compares them against the control totals
+      * on RECONCTL. Any mismatch is written to RECONBRK for
+      * operations to chase down.
+      *
+      * Driven from the overnight batch schedule via the CICS batch
+      * bridge, transaction 'RCON' - see jcl/RECONCIL.jcl.
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  09-08-2026 Original version
+      *  09-08-2026 WRITE-BREAK-RECORD now checks the WRITE RESP and
+      *             only counts/logs a break once the write succeeds
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. RECONCIL.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Input record - one customer account number, same file
+      * BATCHWEB browses for the overnight bulk lookup
+       COPY ACCTLIST.
+
+      * End-of-day control totals from each source system
+       COPY RECONCTL.
+
+      * One line per discrepancy found
+       COPY RECONBRK.
+
+       1 FILE-NAMES.
+         2 ACCTLIST-FILE          PIC X(8) VALUE 'ACCTLIST'.
+         2 RECONCTL-FILE          PIC X(8) VALUE 'RECONCTL'.
+         2 RECONBRK-FILE          PIC X(8) VALUE 'RECONBRK'.
+
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN             PIC X(4).
+
+      * The customer's current and partner accounts, fetched fresh
+      * for this reconciliation run - same shape as WEBHOME/BATCHWEB
+       1 CUSTOMER-ACCOUNTS.
+         2 CURRENT-ACCOUNTS.
+           3  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           3  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            4  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            4  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            4  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            4  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+         2 PARTNER-ACCOUNTS.
+           3  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           3  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            4  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            4  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            4  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            4  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+
+      * This run's computed totals for each source system
+       1 COMPUTED-TOTALS.
+         2 COMPUTED-ACCTCURR-BAL    PIC S9(9)V99 COMP-3 VALUE 0.
+         2 COMPUTED-ACCTCURR-OVD    PIC S9(9)V99 COMP-3 VALUE 0.
+         2 COMPUTED-ACCTPTNR-BAL    PIC S9(9)V99 COMP-3 VALUE 0.
+         2 COMPUTED-ACCTPTNR-OVD    PIC S9(9)V99 COMP-3 VALUE 0.
+
+      * Details of one break, set by CHECK-ACCOUNT-BALANCE before
+      * PERFORM WRITE-BREAK-RECORD is called
+       1 BREAK-DETAIL.
+         2 BD-SOURCE-SYSTEM         PIC X(8).
+         2 BD-COMPUTED-BALANCE      PIC S9(9)V99 COMP-3.
+         2 BD-CONTROL-BALANCE       PIC S9(9)V99 COMP-3.
+         2 BD-COMPUTED-OVERDRAFT    PIC S9(9)V99 COMP-3.
+         2 BD-CONTROL-OVERDRAFT     PIC S9(9)V99 COMP-3.
+         2 BD-BREAK-REASON          PIC X(30).
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER       PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 ACCTCURR-CONTAINER    PIC X(16) VALUE 'ACCTCURRCONT    '.
+         2 ACCTPTNR-CONTAINER    PIC X(16) VALUE 'ACCTPTNRCONT    '.
+
+       1 MYCHANNEL               PIC X(16) VALUE 'MYCHANNEL       '.
+
+       1 TRANSIDS.
+         2 ACCTCURR-TRAN         PIC X(4) VALUE 'ACUR'.
+         2 ACCTPTNR-TRAN         PIC X(4) VALUE 'PTNR'.
+
+       1 CHILD-TOKENS.
+         2 ANY-CHILD-TKN         PIC X(16).
+         2 ACCTCURR-TKN          PIC X(16).
+         2 ACCTPTNR-TKN          PIC X(16).
+
+       1 RETURN-CHANNELS.
+         2 ANY-CHILD-CHAN        PIC X(16).
+         2 ACCTCURR-CHAN         PIC X(16).
+         2 ACCTPTNR-CHAN         PIC X(16).
+
+       1 CHILD-RETURN-STATUS     PIC S9(8) USAGE BINARY.
+       1 CHILD-RETURN-ABCODE     PIC X(4).
+
+       1 CHILD-COMPLETION-SWITCHES.
+         2 ACCTCURR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTCURR-OK                  VALUE 'Y'.
+         2 ACCTPTNR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTPTNR-OK                  VALUE 'Y'.
+
+       1 END-OF-INPUT-SWITCH      PIC X(1) VALUE 'N'.
+         88 END-OF-INPUT                   VALUE 'Y'.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+
+       1 ACCOUNTS-PROCESSED      PIC S9(8) COMP-5 SYNC VALUE 0.
+       1 BREAKS-FOUND            PIC S9(8) COMP-5 SYNC VALUE 0.
+
+       1 COUNTER                 PIC S9(4) COMP-5 SYNC VALUE 0.
+
+        LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           DISPLAY 'RECONCIL: Starting nightly reconciliation run'
+
+           EXEC CICS STARTBR FILE ( ACCTLIST-FILE )
+                             RESP ( COMMAND-RESP )
+                             RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** RECONCIL: Unable to browse ACCTLIST, RESP='
+                     COMMAND-RESP
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM PROCESS-NEXT-ACCOUNT UNTIL END-OF-INPUT
+
+           EXEC CICS ENDBR FILE ( ACCTLIST-FILE ) END-EXEC
+
+           DISPLAY 'RECONCIL: Completed - accounts processed: '
+                   ACCOUNTS-PROCESSED ' breaks found: ' BREAKS-FOUND
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * Read the next account number, total up both source systems'
+      * figures for it and check them against the control totals
+       PROCESS-NEXT-ACCOUNT.
+           EXEC CICS READNEXT FILE ( ACCTLIST-FILE )
+                              INTO ( ACCTLIST-RECORD )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             MOVE 'Y' TO END-OF-INPUT-SWITCH
+           ELSE
+             MOVE AL-CUST-NO TO CUST-NO-IN
+             PERFORM RUN-ACCOUNT-TOTALS
+             PERFORM CHECK-ACCOUNT-BALANCE
+             ADD 1 TO ACCOUNTS-PROCESSED
+           END-IF
+           .
+
+      * Run the ACCTCURR/ACCTPTNR fan-out for one account and sum up
+      * this run's balance/overdraft totals for each source system
+       RUN-ACCOUNT-TOTALS.
+           MOVE 'N' TO ACCTCURR-SWITCH
+           MOVE 'N' TO ACCTPTNR-SWITCH
+           INITIALIZE CUSTOMER-ACCOUNTS
+
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( ACCTPTNR-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( ACCTPTNR-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( ACCTCURR-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( ACCTCURR-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM FETCH-THE-TWO-CHILDREN
+           PERFORM SUM-ACCOUNT-TOTALS
+           .
+
+      * Fetch the results of the two fanned-out children, without
+      * abending on an individual failure - if a child fails, that
+      * side's totals stay at zero and the mismatch surfaces on the
+      * break report just like a genuine reconciliation break would
+       FETCH-THE-TWO-CHILDREN.
+           PERFORM 2 TIMES
+
+             EXEC CICS FETCH ANY        ( ANY-CHILD-TKN )
+                             CHANNEL    ( ANY-CHILD-CHAN )
+                             COMPSTATUS ( CHILD-RETURN-STATUS )
+                             ABCODE     ( CHILD-RETURN-ABCODE )
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+             END-EXEC
+
+             IF COMMAND-RESP = DFHRESP(NORMAL) AND
+                CHILD-RETURN-STATUS = DFHVALUE(NORMAL)
+
+               EVALUATE ANY-CHILD-TKN
+                 WHEN ACCTCURR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTCURR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
+                                   CHANNEL ( ACCTCURR-CHAN )
+                                   INTO    ( CURRENT-ACCOUNTS )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTCURR-SWITCH
+                   END-IF
+
+                 WHEN ACCTPTNR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTPTNR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
+                                 CHANNEL   ( ACCTPTNR-CHAN )
+                                 INTO      ( PARTNER-ACCOUNTS )
+                                 RESP      ( COMMAND-RESP )
+                                 RESP2     ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTPTNR-SWITCH
+                   END-IF
+
+               END-EVALUATE
+             END-IF
+
+           END-PERFORM
+           .
+
+      * Sum this run's balances/overdrafts separately for each source
+      * system - ACCTCURR's CURRENT-ACCOUNTS and ACCTPTNR's
+      * PARTNER-ACCOUNTS are never combined, since it is exactly the
+      * agreement between the two systems that is being checked
+       SUM-ACCOUNT-TOTALS.
+           MOVE 0 TO COMPUTED-ACCTCURR-BAL
+           MOVE 0 TO COMPUTED-ACCTCURR-OVD
+           MOVE 0 TO COMPUTED-ACCTPTNR-BAL
+           MOVE 0 TO COMPUTED-ACCTPTNR-OVD
+
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+               ADD BALANCE   OF CURRENT-ACCOUNTS (COUNTER)
+                 TO COMPUTED-ACCTCURR-BAL
+               ADD OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                 TO COMPUTED-ACCTCURR-OVD
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+               ADD BALANCE   OF PARTNER-ACCOUNTS (COUNTER)
+                 TO COMPUTED-ACCTPTNR-BAL
+               ADD OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                 TO COMPUTED-ACCTPTNR-OVD
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+           .
+
+      * Compare this run's computed totals against the end-of-day
+      * control totals for both source systems, writing a break
+      * report line for each side that does not agree. A missing
+      * control record is itself reported as a break, since it means
+      * the account cannot be reconciled at all
+       CHECK-ACCOUNT-BALANCE.
+           MOVE CUST-NO-IN TO RC-CUST-NO
+
+           EXEC CICS READ FILE    ( RECONCTL-FILE )
+                          INTO    ( RECONCTL-RECORD )
+                          RIDFLD  ( RC-CUST-NO )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             MOVE 'ACCTCURR' TO BD-SOURCE-SYSTEM
+             MOVE COMPUTED-ACCTCURR-BAL TO BD-COMPUTED-BALANCE
+             MOVE 0 TO BD-CONTROL-BALANCE
+             MOVE COMPUTED-ACCTCURR-OVD TO BD-COMPUTED-OVERDRAFT
+             MOVE 0 TO BD-CONTROL-OVERDRAFT
+             MOVE 'NO CONTROL TOTAL ON FILE' TO BD-BREAK-REASON
+             PERFORM WRITE-BREAK-RECORD
+           ELSE
+             IF COMPUTED-ACCTCURR-BAL NOT = RC-ACCTCURR-CONTROL-BAL
+                OR COMPUTED-ACCTCURR-OVD NOT = RC-ACCTCURR-CONTROL-OVD
+               MOVE 'ACCTCURR' TO BD-SOURCE-SYSTEM
+               MOVE COMPUTED-ACCTCURR-BAL TO BD-COMPUTED-BALANCE
+               MOVE RC-ACCTCURR-CONTROL-BAL TO BD-CONTROL-BALANCE
+               MOVE COMPUTED-ACCTCURR-OVD TO BD-COMPUTED-OVERDRAFT
+               MOVE RC-ACCTCURR-CONTROL-OVD TO BD-CONTROL-OVERDRAFT
+               MOVE 'OUT OF BALANCE WITH CONTROL' TO BD-BREAK-REASON
+               PERFORM WRITE-BREAK-RECORD
+             END-IF
+
+             IF COMPUTED-ACCTPTNR-BAL NOT = RC-ACCTPTNR-CONTROL-BAL
+                OR COMPUTED-ACCTPTNR-OVD NOT = RC-ACCTPTNR-CONTROL-OVD
+               MOVE 'ACCTPTNR' TO BD-SOURCE-SYSTEM
+               MOVE COMPUTED-ACCTPTNR-BAL TO BD-COMPUTED-BALANCE
+               MOVE RC-ACCTPTNR-CONTROL-BAL TO BD-CONTROL-BALANCE
+               MOVE COMPUTED-ACCTPTNR-OVD TO BD-COMPUTED-OVERDRAFT
+               MOVE RC-ACCTPTNR-CONTROL-OVD TO BD-CONTROL-OVERDRAFT
+               MOVE 'OUT OF BALANCE WITH CONTROL' TO BD-BREAK-REASON
+               PERFORM WRITE-BREAK-RECORD
+             END-IF
+           END-IF
+           .
+
+      * Write one break report line from BREAK-DETAIL
+       WRITE-BREAK-RECORD.
+           INITIALIZE RECONBRK-RECORD
+           MOVE CUST-NO-IN            TO RB-CUST-NO
+           MOVE BD-SOURCE-SYSTEM      TO RB-SOURCE-SYSTEM
+           MOVE BD-COMPUTED-BALANCE   TO RB-COMPUTED-BALANCE
+           MOVE BD-CONTROL-BALANCE    TO RB-CONTROL-BALANCE
+           MOVE BD-COMPUTED-OVERDRAFT TO RB-COMPUTED-OVERDRAFT
+           MOVE BD-CONTROL-OVERDRAFT  TO RB-CONTROL-OVERDRAFT
+           MOVE BD-BREAK-REASON       TO RB-BREAK-REASON
+
+           EXEC CICS WRITE FILE ( RECONBRK-FILE )
+                           FROM ( RECONBRK-RECORD )
+                           RESP ( COMMAND-RESP )
+                           RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             ADD 1 TO BREAKS-FOUND
+           ELSE
+             DISPLAY '*** RECONCIL: Error ' COMMAND-RESP
+                     ' writing RECONBRK for ' CUST-NO-IN
+           END-IF
+           .
+
+       END PROGRAM 'RECONCIL'.
