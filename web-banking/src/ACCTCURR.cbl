@@ -14,14 +14,28 @@
       * This program is part of the CICS Asynchronous API Redbooks
       * Internet banking Example
 
-      * ACCTCURR - Get the current account(s) details from the 
+      * ACCTCURR - Get the current account(s) details from the
       *            banks own database.
       * An account number is used to retrieve the account details for
       * a customer. The customer accounts database is hosted on
       * a different system in the same organisation.
-      * There may be 0 to 5 accounts per user
+      * There may be 0 to 10 accounts per user
+      *
+      * The account details are read from the CUSTACCT VSAM KSDS,
+      * keyed on customer number, which is the bank's book of record
+      * for current accounts.
 
       *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  17-01-2017 Original version
+      *  09-08-2026 Read CUSTACCT VSAM master file instead of the
+      *             hardcoded '0001' test case
+      *  09-08-2026 Widened ACCOUNT-DETAILS from 5 to 10 accounts
+      *  09-08-2026 BALANCE/OVERDRAFT are now signed numeric COMP-3
+      *  09-08-2026 Added CURRENCY-CODE to ACCOUNT-DETAILS
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -38,16 +52,27 @@
          2 CUST-NO-IN PIC X(4).
 
        1 RETURN-DATA.
-         2 NUMBER-OF-ACCOUNTS     PIC S9(4) COMP-5 SYNC VALUE 9. 
-         2 ACCOUNT-DETAILS OCCURS 5 TIMES.
+         2 NUMBER-OF-ACCOUNTS     PIC S9(4) COMP-5 SYNC VALUE 9.
+         2 ACCOUNT-DETAILS OCCURS 10 TIMES.
            3 ACCT-NUMBER     PIC X(8) VALUE ' '.
-           3 BALANCE         PIC X(8) VALUE ' '.
-           3 OVERDRAFT       PIC X(8) VALUE ' '.
+           3 BALANCE         PIC S9(7)V99 COMP-3 VALUE 0.
+           3 OVERDRAFT       PIC S9(7)V99 COMP-3 VALUE 0.
+           3 CURRENCY-CODE   PIC X(3) VALUE 'USD'.
+
+      * Record layout of the CUSTACCT VSAM master file
+       COPY CUSTACCT.
 
        1 CONTAINER-NAMES.
          2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
          2 ACCTCURR-CONTAINER PIC X(16) VALUE 'ACCTCURRCONT    '.
 
+       1 FILE-NAMES.
+         2 CUSTACCT-FILE      PIC X(8)  VALUE 'CUSTACCT'.
+
+       1 CUSTACCT-KEYLEN      PIC S9(4) COMP-5 SYNC VALUE 4.
+
+       1 ACCT-COUNTER          PIC S9(4) COMP-5 SYNC VALUE 0.
+
        1 COMMAND-RESP  PIC S9(8) COMP.
        1 COMMAND-RESP2 PIC S9(8) COMP.
 
@@ -56,10 +81,6 @@
        PROCEDURE DIVISION .
 
        MAINLINE SECTION.
-       
-      * Delay for 3 seconds to indicate an example
-      * cross system database read delay
-           EXEC CICS DELAY FOR SECONDS(3) END-EXEC
 
       * Get the input account number
 
@@ -69,31 +90,40 @@
                            RESP2   ( COMMAND-RESP2 )
            END-EXEC
 
-      * "Retrieve" the account details
-           IF ACCOUNT-NUMBER-IN = '0001'
-           THEN
-             MOVE 3 TO NUMBER-OF-ACCOUNTS
-
-             MOVE '20140720' TO ACCT-NUMBER(1)
-             MOVE '0.01    ' TO BALANCE(1)
-             MOVE '0.00    ' TO OVERDRAFT(1)
-
-             MOVE '25875343' TO ACCT-NUMBER(2)
-             MOVE '45742.00' TO BALANCE(2)
-             MOVE '1000.00 ' TO OVERDRAFT(2)
-
-             MOVE '20170125' TO ACCT-NUMBER(3)
-             MOVE '34533.23' TO BALANCE(3)
-             MOVE '0.00    ' TO OVERDRAFT(3)
-
-           ELSE
-             MOVE 1 TO NUMBER-OF-ACCOUNTS
-
-             MOVE '20170516' TO ACCT-NUMBER(1)
-             MOVE '10.76   ' TO BALANCE(1)
-             MOVE '0.00    ' TO OVERDRAFT(1)
+      * Read the customer's current accounts from the master file
+           INITIALIZE CUSTACCT-RECORD
+           EXEC CICS READ FILE     ( CUSTACCT-FILE )
+                           INTO    ( CUSTACCT-RECORD )
+                           RIDFLD  ( CUST-NO-IN )
+                           KEYLENGTH ( CUSTACCT-KEYLEN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
 
-           END-IF
+           EVALUATE COMMAND-RESP
+             WHEN DFHRESP(NORMAL)
+      *        Found the customer - move the master file details
+      *        into the container record returned to the parent
+               MOVE CA-NUMBER-OF-ACCOUNTS TO NUMBER-OF-ACCOUNTS
+               MOVE 1 TO ACCT-COUNTER
+               PERFORM UNTIL ACCT-COUNTER > NUMBER-OF-ACCOUNTS
+                          OR ACCT-COUNTER > 10
+                 MOVE CA-ACCOUNT-DETAILS(ACCT-COUNTER)
+                   TO ACCOUNT-DETAILS(ACCT-COUNTER)
+                 ADD 1 TO ACCT-COUNTER
+               END-PERFORM
+
+             WHEN DFHRESP(NOTFND)
+      *        No current accounts on record for this customer
+               MOVE 0 TO NUMBER-OF-ACCOUNTS
+
+             WHEN OTHER
+      *        Unexpected error reading the master file
+               DISPLAY '*** ACCTCURR: Error ' COMMAND-RESP
+                       ' reading CUSTACCT for ' CUST-NO-IN
+               MOVE 0 TO NUMBER-OF-ACCOUNTS
+
+           END-EVALUATE
 
       * Pass the result back to parent
            EXEC CICS PUT CONTAINER ( ACCTCURR-CONTAINER )
