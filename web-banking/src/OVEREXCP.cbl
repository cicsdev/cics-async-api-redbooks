@@ -0,0 +1,358 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  OVEREXCP
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example
+      *
+      * OVEREXCP - Overdraft exception report for the collections
+      *            team.
+      * Browses the same ACCTLIST file of customer account numbers as
+      * BATCHWEB/RECONCIL and, for each one, runs the ACCTCURR/
+      * ACCTPTNR fan-out and inspects every account's OVERDRAFT
+      * balance. Any account whose overdraft breaches the threshold
+      * held on the OVRTHRSH TSQ is written to the OVEREXC exception
+      * report, so an account can no longer sit deep in overdraft
+      * indefinitely with nobody alerted.
+      *
+      * Driven from the overnight batch schedule via the CICS batch
+      * bridge, transaction 'OVEX' - see jcl/OVEREXCP.jcl.
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  09-08-2026 Original version
+      *  09-08-2026 WRITE-EXCEPTION-RECORD now checks the WRITE RESP
+      *             and only counts/logs an exception once it succeeds
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. OVEREXCP.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Input record - one customer account number, same file
+      * BATCHWEB/RECONCIL browse
+       COPY ACCTLIST.
+
+      * One line per account that breaches the overdraft threshold
+       COPY OVEREXC.
+
+       1 FILE-NAMES.
+         2 ACCTLIST-FILE          PIC X(8) VALUE 'ACCTLIST'.
+         2 OVEREXC-FILE           PIC X(8) VALUE 'OVEREXC'.
+
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN             PIC X(4).
+
+      * The customer's current and partner accounts, fetched fresh
+      * for this run - same shape as WEBHOME/BATCHWEB/RECONCIL
+       1 CUSTOMER-ACCOUNTS.
+         2 CURRENT-ACCOUNTS.
+           3  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           3  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            4  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            4  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            4  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            4  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+         2 PARTNER-ACCOUNTS.
+           3  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           3  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            4  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            4  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            4  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            4  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+
+      * Details of one exception, set by CHECK-OVERDRAFT-EXCEPTIONS
+      * before PERFORM WRITE-EXCEPTION-RECORD is called
+       1 EXCEPTION-DETAIL.
+         2 ED-SOURCE-SYSTEM         PIC X(8).
+         2 ED-ACCT-NUMBER           PIC X(8).
+         2 ED-OVERDRAFT             PIC S9(7)V99 COMP-3.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER       PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 ACCTCURR-CONTAINER    PIC X(16) VALUE 'ACCTCURRCONT    '.
+         2 ACCTPTNR-CONTAINER    PIC X(16) VALUE 'ACCTPTNRCONT    '.
+
+       1 MYCHANNEL               PIC X(16) VALUE 'MYCHANNEL       '.
+
+       1 TRANSIDS.
+         2 ACCTCURR-TRAN         PIC X(4) VALUE 'ACUR'.
+         2 ACCTPTNR-TRAN         PIC X(4) VALUE 'PTNR'.
+
+       1 CHILD-TOKENS.
+         2 ANY-CHILD-TKN         PIC X(16).
+         2 ACCTCURR-TKN          PIC X(16).
+         2 ACCTPTNR-TKN          PIC X(16).
+
+       1 RETURN-CHANNELS.
+         2 ANY-CHILD-CHAN        PIC X(16).
+         2 ACCTCURR-CHAN         PIC X(16).
+         2 ACCTPTNR-CHAN         PIC X(16).
+
+       1 CHILD-RETURN-STATUS     PIC S9(8) USAGE BINARY.
+       1 CHILD-RETURN-ABCODE     PIC X(4).
+
+       1 CHILD-COMPLETION-SWITCHES.
+         2 ACCTCURR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTCURR-OK                  VALUE 'Y'.
+         2 ACCTPTNR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTPTNR-OK                  VALUE 'Y'.
+
+       1 END-OF-INPUT-SWITCH      PIC X(1) VALUE 'N'.
+         88 END-OF-INPUT                   VALUE 'Y'.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+
+       1 ACCOUNTS-PROCESSED      PIC S9(8) COMP-5 SYNC VALUE 0.
+       1 EXCEPTIONS-FOUND        PIC S9(8) COMP-5 SYNC VALUE 0.
+
+       1 COUNTER                 PIC S9(4) COMP-5 SYNC VALUE 0.
+
+      * Record for TSQ containing the configurable overdraft
+      * exception threshold. Typically this would come from a file
+      * or DB2 look up - for simplicity, and consistent with how
+      * WEBHOME/GETLOAN source the FETCH TIMEOUT, we use a TSQ
+       1 THRESHOLD-TSQ.
+         2 TSQ-NAME               PIC X(8) VALUE 'OVRTHRSH'.
+         2 TSQ-THRESHOLD          PIC X(8) VALUE '        '.
+         2 THRESHOLD-LEN          PIC S9(4) USAGE BINARY.
+       1 OVERDRAFT-THRESHOLD      PIC S9(7)V99 COMP-3 VALUE 500.00.
+
+        LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           DISPLAY 'OVEREXCP: Starting overdraft exception scan'
+
+           PERFORM GET-OVERDRAFT-THRESHOLD
+
+           EXEC CICS STARTBR FILE ( ACCTLIST-FILE )
+                             RESP ( COMMAND-RESP )
+                             RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** OVEREXCP: Unable to browse ACCTLIST, RESP='
+                     COMMAND-RESP
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM PROCESS-NEXT-ACCOUNT UNTIL END-OF-INPUT
+
+           EXEC CICS ENDBR FILE ( ACCTLIST-FILE ) END-EXEC
+
+           DISPLAY 'OVEREXCP: Completed - accounts processed: '
+                   ACCOUNTS-PROCESSED ' exceptions found: '
+                   EXCEPTIONS-FOUND
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * Read the OVRTHRSH TSQ for the overdraft exception threshold
+      * to use for this run
+       GET-OVERDRAFT-THRESHOLD.
+           MOVE 8 TO THRESHOLD-LEN
+           EXEC CICS READQ TS QUEUE  ( TSQ-NAME )
+                              ITEM   ( 1 )
+                              INTO   ( TSQ-THRESHOLD )
+                              LENGTH ( THRESHOLD-LEN )
+                              RESP   ( COMMAND-RESP )
+                              RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             MOVE TSQ-THRESHOLD(1:THRESHOLD-LEN) TO OVERDRAFT-THRESHOLD
+             DISPLAY 'OVEREXCP: Using overdraft threshold of '
+                     OVERDRAFT-THRESHOLD ' from OVRTHRSH'
+           ELSE
+             DISPLAY
+              'OVEREXCP: OVRTHRSH not set, using default threshold of '
+              OVERDRAFT-THRESHOLD
+           END-IF
+           .
+
+      * Read the next account number and check it for overdraft
+      * exceptions
+       PROCESS-NEXT-ACCOUNT.
+           EXEC CICS READNEXT FILE ( ACCTLIST-FILE )
+                              INTO ( ACCTLIST-RECORD )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             MOVE 'Y' TO END-OF-INPUT-SWITCH
+           ELSE
+             MOVE AL-CUST-NO TO CUST-NO-IN
+             PERFORM RUN-ACCOUNT-FANOUT
+             PERFORM CHECK-OVERDRAFT-EXCEPTIONS
+             ADD 1 TO ACCOUNTS-PROCESSED
+           END-IF
+           .
+
+      * Run the ACCTCURR/ACCTPTNR fan-out for one account, exactly
+      * as RECONCIL does
+       RUN-ACCOUNT-FANOUT.
+           MOVE 'N' TO ACCTCURR-SWITCH
+           MOVE 'N' TO ACCTPTNR-SWITCH
+           INITIALIZE CUSTOMER-ACCOUNTS
+
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( ACCTPTNR-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( ACCTPTNR-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( ACCTCURR-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( ACCTCURR-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM FETCH-THE-TWO-CHILDREN
+           .
+
+      * Fetch the results of the two fanned-out children, without
+      * abending on an individual failure
+       FETCH-THE-TWO-CHILDREN.
+           PERFORM 2 TIMES
+
+             EXEC CICS FETCH ANY        ( ANY-CHILD-TKN )
+                             CHANNEL    ( ANY-CHILD-CHAN )
+                             COMPSTATUS ( CHILD-RETURN-STATUS )
+                             ABCODE     ( CHILD-RETURN-ABCODE )
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+             END-EXEC
+
+             IF COMMAND-RESP = DFHRESP(NORMAL) AND
+                CHILD-RETURN-STATUS = DFHVALUE(NORMAL)
+
+               EVALUATE ANY-CHILD-TKN
+                 WHEN ACCTCURR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTCURR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
+                                   CHANNEL ( ACCTCURR-CHAN )
+                                   INTO    ( CURRENT-ACCOUNTS )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTCURR-SWITCH
+                   END-IF
+
+                 WHEN ACCTPTNR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTPTNR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
+                                 CHANNEL   ( ACCTPTNR-CHAN )
+                                 INTO      ( PARTNER-ACCOUNTS )
+                                 RESP      ( COMMAND-RESP )
+                                 RESP2     ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTPTNR-SWITCH
+                   END-IF
+
+               END-EVALUATE
+             END-IF
+
+           END-PERFORM
+           .
+
+      * Inspect every current and partner account for this customer
+      * and write an exception line for any whose overdraft breaches
+      * the threshold
+       CHECK-OVERDRAFT-EXCEPTIONS.
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+               IF OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                    > OVERDRAFT-THRESHOLD
+                 MOVE 'ACCTCURR' TO ED-SOURCE-SYSTEM
+                 MOVE ACCT-NUMBER OF CURRENT-ACCOUNTS (COUNTER)
+                   TO ED-ACCT-NUMBER
+                 MOVE OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                   TO ED-OVERDRAFT
+                 PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+               IF OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                    > OVERDRAFT-THRESHOLD
+                 MOVE 'ACCTPTNR' TO ED-SOURCE-SYSTEM
+                 MOVE ACCT-NUMBER OF PARTNER-ACCOUNTS (COUNTER)
+                   TO ED-ACCT-NUMBER
+                 MOVE OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                   TO ED-OVERDRAFT
+                 PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+           .
+
+      * Write one exception report line from EXCEPTION-DETAIL
+       WRITE-EXCEPTION-RECORD.
+           INITIALIZE OVEREXC-RECORD
+           MOVE CUST-NO-IN            TO OE-CUST-NO
+           MOVE ED-SOURCE-SYSTEM      TO OE-SOURCE-SYSTEM
+           MOVE ED-ACCT-NUMBER        TO OE-ACCT-NUMBER
+           MOVE ED-OVERDRAFT          TO OE-OVERDRAFT
+           MOVE OVERDRAFT-THRESHOLD   TO OE-THRESHOLD
+
+           EXEC CICS WRITE FILE ( OVEREXC-FILE )
+                           FROM ( OVEREXC-RECORD )
+                           RESP ( COMMAND-RESP )
+                           RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL)
+             ADD 1 TO EXCEPTIONS-FOUND
+           ELSE
+             DISPLAY '*** OVEREXCP: Error ' COMMAND-RESP
+                     ' writing OVEREXC for ' CUST-NO-IN
+           END-IF
+           .
+
+       END PROGRAM 'OVEREXCP'.
