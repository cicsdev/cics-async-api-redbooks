@@ -0,0 +1,261 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  LTMAINT
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example
+      *
+      * LTMAINT - View or update the LTIMEOUT temporary storage queue
+      *           that WEBHOME/GETLOAN use as the FETCH timeout for
+      *           the GETNAME/ACCTCURR/ACCTPTNR fan-out and the loan
+      *           quote, so operations staff have a validated way to
+      *           manage it instead of CEMT or a raw TSQ utility. Every
+      *           change is logged to LTIMLOG with the operator ID and
+      *           the old/new value.
+      *
+      * Driven via CICS terminal using the transaction 'LTMT' in the
+      * form:
+      * LTMT nnnnnnnn
+      * eg:
+      * 'LTMT 5000' sets the timeout to 5000 milliseconds
+      * 'LTMT'      (no value) displays the current timeout unchanged
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  09-08-2026 Original version
+      *  09-08-2026 Test only the significant part of INPUTVALUE for
+      *             NUMERIC, not the whole space-padded 8-byte field,
+      *             so a value shorter than 8 digits is now accepted
+      *  09-08-2026 LOG-TIMEOUT-CHANGE now checks the WRITE RESP and
+      *             logs a failure instead of swallowing it silently
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. LTMAINT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Record layout of the LTIMLOG change log
+       COPY LTIMLOG.
+
+       1 FILE-NAMES.
+         2 LTIMLOG-FILE          PIC X(8) VALUE 'LTIMLOG'.
+
+      * Name and current contents of the LTIMEOUT TSQ - same names
+      * WEBHOME/GETLOAN use to read it
+       1 TIMEOUT-TSQ.
+         2 TSQ-NAME              PIC X(8) VALUE 'LTIMEOUT'.
+         2 TSQ-TIMEOUT           PIC X(8) VALUE '        '.
+       1 TIMEOUT-LEN             PIC S9(4) USAGE BINARY.
+
+       1 OLD-TIMEOUT-VALUE       PIC X(8) VALUE SPACES.
+       1 OPERATOR-ID             PIC X(8) VALUE SPACES.
+
+      * Length of the significant (non-space) part of INPUTVALUE, so
+      * the NUMERIC test below looks only at the digits actually
+      * keyed in and not at the trailing spaces RECEIVE pads a short
+      * value out with
+       1 INPUTVALUE-LENGTH       PIC S9(4) COMP VALUE 0.
+
+      * Maps the terminal input to obtain the new timeout value, if any
+       1 READ-INPUT.
+         2 TRANID                PIC X(4) VALUE '    '.
+         2 FILLER                PIC X(1).
+         2 INPUTVALUE            PIC X(8) VALUE ' '.
+       1 READ-INPUT-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 13.
+
+      * For messages sent back to the terminal
+       1 TERMINAL-STATUS.
+         2 PARENT-PROGRAM         PIC X(8)  VALUE 'LTMAINT '.
+         2 FILLER                 PIC X(5)  VALUE ' VAL#'.
+         2 TIMEOUT-DISPLAY        PIC X(8)  VALUE '        '.
+         2 FILLER                 PIC X(9)  VALUE ' STATUS( '.
+         2 CURRENT-STATUS         PIC X(24) VALUE 'RUNNING'.
+         2 FILLER                 PIC X(2)  VALUE ' )'.
+
+      * For messages displayed to the CICS log
+       1 STATUS-MSG.
+         2 MSG-TIME.
+           3 MSG-HOUR            PIC X(2).
+           3 FILLER              PIC X(1)  VALUE ':'.
+           3 MSG-MIN             PIC X(2).
+           3 FILLER              PIC X(1)  VALUE '.'.
+           3 MSG-SEC             PIC X(2).
+           3 FILLER              PIC X(1)  VALUE SPACES.
+         2 MSG-TEXT              PIC X(65) VALUE ' '.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+
+        LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           EXEC CICS RECEIVE INTO       ( READ-INPUT )
+                             LENGTH     ( READ-INPUT-LENGTH )
+                             NOTRUNCATE
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS ASSIGN USERID ( OPERATOR-ID )
+           END-EXEC
+
+           PERFORM GET-CURRENT-TIMEOUT
+           MOVE TSQ-TIMEOUT TO OLD-TIMEOUT-VALUE
+
+           IF INPUTVALUE = SPACES
+      * No value supplied - this is a view-only request
+             MOVE TSQ-TIMEOUT TO TIMEOUT-DISPLAY
+             MOVE 'CURRENT VALUE SHOWN' TO CURRENT-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Test only the significant (non-space) part of INPUTVALUE -
+      *    the class condition on the full 8-byte field would reject
+      *    any value shorter than 8 digits, including this program's
+      *    own documented example, 'LTMT 5000'
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUTVALUE))
+             TO INPUTVALUE-LENGTH
+
+           IF INPUTVALUE(1:INPUTVALUE-LENGTH) NOT NUMERIC
+             MOVE 'INVALID - USE: LTMT nnnnnnnn' TO CURRENT-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM UPDATE-TIMEOUT-VALUE
+           PERFORM LOG-TIMEOUT-CHANGE
+
+           MOVE TSQ-TIMEOUT TO TIMEOUT-DISPLAY
+           MOVE 'TIMEOUT UPDATED' TO CURRENT-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * Read the LTIMEOUT TSQ for its current value - same technique
+      * WEBHOME's GET-FETCH-TIMEOUT uses. A queue that has never been
+      * set is treated as blank rather than defaulted, so the operator
+      * can see at a glance that nothing has been configured yet
+       GET-CURRENT-TIMEOUT.
+           MOVE 8 TO TIMEOUT-LEN
+           MOVE SPACES TO TSQ-TIMEOUT
+           EXEC CICS READQ TS QUEUE  ( TSQ-NAME )
+                              ITEM   ( 1 )
+                              INTO   ( TSQ-TIMEOUT )
+                              LENGTH ( TIMEOUT-LEN )
+                              RESP   ( COMMAND-RESP )
+                              RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             MOVE SPACES TO TSQ-TIMEOUT
+           END-IF
+           .
+
+      * Write the new value to item 1 of the LTIMEOUT TSQ. REWRITE
+      * replaces the existing item if the queue is already there;
+      * WRITEQ with no REWRITE creates it the first time
+       UPDATE-TIMEOUT-VALUE.
+           MOVE INPUTVALUE TO TSQ-TIMEOUT
+
+           EXEC CICS WRITEQ TS QUEUE  ( TSQ-NAME )
+                              FROM   ( TSQ-TIMEOUT )
+                              ITEM   ( 1 )
+                              REWRITE
+                              RESP   ( COMMAND-RESP )
+                              RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+      * Queue does not exist yet - create item 1 for the first time
+             EXEC CICS WRITEQ TS QUEUE  ( TSQ-NAME )
+                                FROM   ( TSQ-TIMEOUT )
+                                ITEM   ( 1 )
+                                RESP   ( COMMAND-RESP )
+                                RESP2  ( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+           .
+
+      * Log who changed the timeout, when, and what it changed
+      * from/to, so there is an audit trail of every update
+       LOG-TIMEOUT-CHANGE.
+           INITIALIZE LTIMLOG-RECORD
+           MOVE FUNCTION CURRENT-DATE TO LL-TIMESTAMP
+           MOVE OPERATOR-ID          TO LL-OPERATOR-ID
+           MOVE OLD-TIMEOUT-VALUE    TO LL-OLD-VALUE
+           MOVE TSQ-TIMEOUT          TO LL-NEW-VALUE
+
+           EXEC CICS WRITE FILE   ( LTIMLOG-FILE )
+                           FROM   ( LTIMLOG-RECORD )
+                           RESP   ( COMMAND-RESP )
+                           RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** LTMAINT: Error ' COMMAND-RESP
+                     ' writing LTIMLOG for ' OPERATOR-ID
+           END-IF
+
+           INITIALIZE STATUS-MSG
+           STRING 'LTIMEOUT changed by '
+                    DELIMITED BY SIZE
+                    OPERATOR-ID
+                    DELIMITED BY SPACE
+                    ' from '
+                    DELIMITED BY SIZE
+                    OLD-TIMEOUT-VALUE
+                    DELIMITED BY SPACE
+                    ' to '
+                    DELIMITED BY SIZE
+                    TSQ-TIMEOUT
+                    DELIMITED BY SPACE
+                  INTO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+           .
+
+      * Print status message
+       PRINT-STATUS-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE(13:2) TO MSG-SEC
+           MOVE FUNCTION CURRENT-DATE(11:2) TO MSG-MIN
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO MSG-HOUR
+
+           DISPLAY STATUS-MSG
+           .
+
+      * update terminal screen with progress status
+       PRINT-TEXT-TO-SCREEN.
+           EXEC CICS SEND TEXT FROM ( TERMINAL-STATUS )
+                     TERMINAL WAIT
+                     FREEKB
+                     ERASE
+           END-EXEC
+           .
+
+       END PROGRAM 'LTMAINT'.
