@@ -0,0 +1,490 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  STMTGEN
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example
+      *
+      * STMTGEN - Daily customer statement generator.
+      * Browses the same ACCTLIST file of customer account numbers as
+      * BATCHWEB and, for each one, runs the same GETNAME/ACCTCURR/
+      * ACCTPTNR/GETLOAN fan-out WEBHOME uses for a single teller
+      * session, then formats the combined result into a print-ready
+      * statement of several lines written to STMTOUT - a durable
+      * document that can be printed or archived, instead of the data
+      * only ever existing as terminal text and CICS log messages.
+      *
+      * Driven from the overnight batch schedule via the CICS batch
+      * bridge, transaction 'STMT' - see jcl/STMTGEN.jcl.
+      *
+      ******************************************************************
+      * Modification history
+      *  DATE      COMMENT
+      *  --------  ---------------------------------------------------
+      *  09-08-2026 Original version
+      *  09-08-2026 WRITE-STATEMENT-LINE now checks the WRITE RESP and
+      *             logs a failure instead of swallowing it silently
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. STMTGEN.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Input record - one customer account number
+       COPY ACCTLIST.
+
+      * Output record - one print line of the customer's statement
+       COPY STMTOUT.
+
+       1 FILE-NAMES.
+         2 ACCTLIST-FILE          PIC X(8) VALUE 'ACCTLIST'.
+         2 STMTOUT-FILE           PIC X(8) VALUE 'STMTOUT'.
+
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN             PIC X(4).
+
+       1 RETURN-DATA.
+         2 CUSTOMER-NAME          PIC X(65) VALUE ' '.
+         2 CUSTOMER-LOAN-RATE     PIC X(8)  VALUE ' '.
+         2 CUSTOMER-ACCOUNTS.
+          3 CURRENT-ACCOUNTS.
+           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           4  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            5  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            5  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            5  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            5  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+          3 PARTNER-ACCOUNTS.
+           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 0.
+           4  ACCOUNT-DETAILS OCCURS 10 TIMES.
+            5  ACCT-NUMBER        PIC X(8) VALUE ' '.
+            5  BALANCE            PIC S9(7)V99 COMP-3 VALUE 0.
+            5  OVERDRAFT          PIC S9(7)V99 COMP-3 VALUE 0.
+            5  CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+
+      * Household net worth - the sum of every balance across both
+      * account tables, same calculation WEBHOME does
+       1 NET-WORTH                 PIC S9(9)V99 COMP-3 VALUE 0.
+
+      * Working fields used to edit a signed account amount into
+      * displayable text on the statement
+       1 BALANCE-DISPLAY           PIC -9999999.99.
+       1 OVERDRAFT-DISPLAY         PIC -9999999.99.
+       1 NET-WORTH-DISPLAY         PIC -9999999.99.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER       PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETNAME-CONTAINER     PIC X(16) VALUE 'GETNAMECONTAINER'.
+         2 ACCTCURR-CONTAINER    PIC X(16) VALUE 'ACCTCURRCONT    '.
+         2 ACCTPTNR-CONTAINER    PIC X(16) VALUE 'ACCTPTNRCONT    '.
+         2 GETLOAN-CONTAINER     PIC X(16) VALUE 'GETLOANCONTAINER'.
+         2 ACCOUNTS-CONTAINER    PIC X(16) VALUE 'ALLCUSTACCOUNTS '.
+
+       1 MYCHANNEL               PIC X(16) VALUE 'MYCHANNEL       '.
+
+       1 TRANSIDS.
+         2 GET-NAME-TRAN         PIC X(4) VALUE 'GETN'.
+         2 ACCTCURR-TRAN         PIC X(4) VALUE 'ACUR'.
+         2 ACCTPTNR-TRAN         PIC X(4) VALUE 'PTNR'.
+         2 GETLOAN-TRAN          PIC X(4) VALUE 'GETL'.
+
+       1 CHILD-TOKENS.
+         2 ANY-CHILD-TKN         PIC X(16).
+         2 GET-NAME-TKN          PIC X(16).
+         2 ACCTCURR-TKN          PIC X(16).
+         2 ACCTPTNR-TKN          PIC X(16).
+         2 GET-LOAN-TKN          PIC X(16).
+
+       1 RETURN-CHANNELS.
+         2 ANY-CHILD-CHAN        PIC X(16).
+         2 GET-NAME-CHAN         PIC X(16).
+         2 ACCTCURR-CHAN         PIC X(16).
+         2 ACCTPTNR-CHAN         PIC X(16).
+         2 GET-LOAN-CHAN         PIC X(16).
+
+       1 CHILD-RETURN-STATUS     PIC S9(8) USAGE BINARY.
+       1 CHILD-RETURN-ABCODE     PIC X(4).
+
+       1 CHILD-COMPLETION-SWITCHES.
+         2 GET-NAME-SWITCH        PIC X(1) VALUE 'N'.
+           88 GET-NAME-OK                  VALUE 'Y'.
+         2 ACCTCURR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTCURR-OK                  VALUE 'Y'.
+         2 ACCTPTNR-SWITCH        PIC X(1) VALUE 'N'.
+           88 ACCTPTNR-OK                  VALUE 'Y'.
+
+       1 END-OF-INPUT-SWITCH      PIC X(1) VALUE 'N'.
+         88 END-OF-INPUT                   VALUE 'Y'.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+
+       1 ACCOUNTS-PROCESSED      PIC S9(8) COMP-5 SYNC VALUE 0.
+       1 COUNTER                 PIC S9(4) COMP-5 SYNC VALUE 0.
+
+        LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           DISPLAY 'STMTGEN: Starting daily customer statement run'
+
+           EXEC CICS STARTBR FILE ( ACCTLIST-FILE )
+                             RESP ( COMMAND-RESP )
+                             RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** STMTGEN: Unable to browse ACCTLIST, RESP='
+                     COMMAND-RESP
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM PROCESS-NEXT-ACCOUNT UNTIL END-OF-INPUT
+
+           EXEC CICS ENDBR FILE ( ACCTLIST-FILE ) END-EXEC
+
+           DISPLAY 'STMTGEN: Completed - statements produced: '
+                   ACCOUNTS-PROCESSED
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * Read the next account number and produce its statement
+       PROCESS-NEXT-ACCOUNT.
+           EXEC CICS READNEXT FILE ( ACCTLIST-FILE )
+                              INTO ( ACCTLIST-RECORD )
+                              RESP ( COMMAND-RESP )
+                              RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             MOVE 'Y' TO END-OF-INPUT-SWITCH
+           ELSE
+             MOVE AL-CUST-NO TO CUST-NO-IN
+             PERFORM RUN-ACCOUNT-FANOUT
+             PERFORM FORMAT-STATEMENT
+             ADD 1 TO ACCOUNTS-PROCESSED
+           END-IF
+           .
+
+      * Run the same GETNAME/ACCTCURR/ACCTPTNR/GETLOAN fan-out that
+      * WEBHOME runs for a teller-entered account number
+       RUN-ACCOUNT-FANOUT.
+           MOVE 'N' TO GET-NAME-SWITCH
+           MOVE 'N' TO ACCTCURR-SWITCH
+           MOVE 'N' TO ACCTPTNR-SWITCH
+           MOVE SPACES TO CUSTOMER-NAME
+           MOVE SPACES TO CUSTOMER-LOAN-RATE
+           INITIALIZE CUSTOMER-ACCOUNTS
+
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( ACCTPTNR-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( ACCTPTNR-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( GET-NAME-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( GET-NAME-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( ACCTCURR-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( ACCTCURR-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM FETCH-THE-THREE-CHILDREN
+
+      * Pass the assembled account details to the loan quote service
+           EXEC CICS PUT CONTAINER ( ACCOUNTS-CONTAINER )
+                           FROM    ( CUSTOMER-ACCOUNTS )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS RUN TRANSID ( GETLOAN-TRAN )
+                         CHANNEL ( MYCHANNEL )
+                         CHILD   ( GET-LOAN-TKN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS FETCH CHILD      ( GET-LOAN-TKN )
+                           CHANNEL    ( GET-LOAN-CHAN )
+                           COMPSTATUS ( CHILD-RETURN-STATUS )
+                           ABCODE     ( CHILD-RETURN-ABCODE )
+                           RESP       ( COMMAND-RESP )
+                           RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP = DFHRESP(NORMAL) AND
+              CHILD-RETURN-STATUS = DFHVALUE(NORMAL)
+             EXEC CICS GET CONTAINER ( GETLOAN-CONTAINER )
+                           CHANNEL   ( GET-LOAN-CHAN )
+                           INTO      ( CUSTOMER-LOAN-RATE )
+                           RESP      ( COMMAND-RESP )
+                           RESP2     ( COMMAND-RESP2 )
+             END-EXEC
+           END-IF
+           .
+
+      * Fetch the results of the three fanned-out children, exactly
+      * as WEBHOME/BATCHWEB do, without abending on an individual
+      * failure - a statement is still produced with whatever came
+      * back, with the missing piece simply left blank/zero
+       FETCH-THE-THREE-CHILDREN.
+           PERFORM 3 TIMES
+
+             EXEC CICS FETCH ANY        ( ANY-CHILD-TKN )
+                             CHANNEL    ( ANY-CHILD-CHAN )
+                             COMPSTATUS ( CHILD-RETURN-STATUS )
+                             ABCODE     ( CHILD-RETURN-ABCODE )
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+             END-EXEC
+
+             IF COMMAND-RESP = DFHRESP(NORMAL) AND
+                CHILD-RETURN-STATUS = DFHVALUE(NORMAL)
+
+               EVALUATE ANY-CHILD-TKN
+                 WHEN GET-NAME-TKN
+                   MOVE ANY-CHILD-CHAN TO GET-NAME-CHAN
+                   EXEC CICS GET CONTAINER ( GETNAME-CONTAINER )
+                                   CHANNEL ( GET-NAME-CHAN )
+                                   INTO    ( CUSTOMER-NAME )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO GET-NAME-SWITCH
+                   END-IF
+
+                 WHEN ACCTCURR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTCURR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
+                                   CHANNEL ( ACCTCURR-CHAN )
+                                   INTO    ( CURRENT-ACCOUNTS )
+                                   RESP    ( COMMAND-RESP )
+                                   RESP2   ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTCURR-SWITCH
+                   END-IF
+
+                 WHEN ACCTPTNR-TKN
+                   MOVE ANY-CHILD-CHAN TO ACCTPTNR-CHAN
+                   EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
+                                 CHANNEL   ( ACCTPTNR-CHAN )
+                                 INTO      ( PARTNER-ACCOUNTS )
+                                 RESP      ( COMMAND-RESP )
+                                 RESP2     ( COMMAND-RESP2 )
+                   END-EXEC
+                   IF COMMAND-RESP = DFHRESP(NORMAL)
+                     MOVE 'Y' TO ACCTPTNR-SWITCH
+                   END-IF
+
+               END-EVALUATE
+             END-IF
+
+           END-PERFORM
+           .
+
+      * Format the combined GETNAME/ACCTCURR/ACCTPTNR/GETLOAN result
+      * into a print-ready statement of several STMTOUT lines - a
+      * header, one line per current account, one line per partner
+      * account, the loan rate, the net worth total, and a trailing
+      * blank line to separate this statement from the next
+       FORMAT-STATEMENT.
+           PERFORM WRITE-STATEMENT-HEADER
+           PERFORM WRITE-CURRENT-ACCOUNT-LINES
+           PERFORM WRITE-PARTNER-ACCOUNT-LINES
+           PERFORM WRITE-LOAN-RATE-LINE
+           PERFORM WRITE-NET-WORTH-LINE
+           PERFORM WRITE-BLANK-LINE
+           .
+
+      * Header line: bank name, customer number and name
+       WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STMTOUT-RECORD
+           STRING 'DAILY STATEMENT - CUSTOMER '
+                  DELIMITED BY SIZE
+                  CUST-NO-IN
+                  DELIMITED BY SIZE
+                  '  '
+                  DELIMITED BY SIZE
+                  CUSTOMER-NAME
+                  DELIMITED BY SIZE
+                INTO SO-PRINT-LINE
+           PERFORM WRITE-STATEMENT-LINE
+           .
+
+      * One line per current account
+       WRITE-CURRENT-ACCOUNT-LINES.
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+               MOVE BALANCE   OF CURRENT-ACCOUNTS (COUNTER)
+                 TO BALANCE-DISPLAY
+               MOVE OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                 TO OVERDRAFT-DISPLAY
+
+               MOVE SPACES TO STMTOUT-RECORD
+               STRING '  CURRENT ACC: '
+                      DELIMITED BY SIZE
+                      ACCT-NUMBER OF CURRENT-ACCOUNTS (COUNTER)
+                      DELIMITED BY SPACE
+                      '  BAL: '
+                      DELIMITED BY SIZE
+                      BALANCE-DISPLAY
+                      DELIMITED BY SIZE
+                      '  OVERDRAFT: '
+                      DELIMITED BY SIZE
+                      OVERDRAFT-DISPLAY
+                      DELIMITED BY SIZE
+                      '  '
+                      DELIMITED BY SIZE
+                      CURRENCY-CODE OF CURRENT-ACCOUNTS (COUNTER)
+                      DELIMITED BY SIZE
+                    INTO SO-PRINT-LINE
+               PERFORM WRITE-STATEMENT-LINE
+
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+           .
+
+      * One line per partner-bank account
+       WRITE-PARTNER-ACCOUNT-LINES.
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+               MOVE BALANCE   OF PARTNER-ACCOUNTS (COUNTER)
+                 TO BALANCE-DISPLAY
+               MOVE OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                 TO OVERDRAFT-DISPLAY
+
+               MOVE SPACES TO STMTOUT-RECORD
+               STRING '  PARTNER ACC: '
+                      DELIMITED BY SIZE
+                      ACCT-NUMBER OF PARTNER-ACCOUNTS (COUNTER)
+                      DELIMITED BY SPACE
+                      '  BAL: '
+                      DELIMITED BY SIZE
+                      BALANCE-DISPLAY
+                      DELIMITED BY SIZE
+                      '  OVERDRAFT: '
+                      DELIMITED BY SIZE
+                      OVERDRAFT-DISPLAY
+                      DELIMITED BY SIZE
+                      '  '
+                      DELIMITED BY SIZE
+                      CURRENCY-CODE OF PARTNER-ACCOUNTS (COUNTER)
+                      DELIMITED BY SIZE
+                    INTO SO-PRINT-LINE
+               PERFORM WRITE-STATEMENT-LINE
+
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+           .
+
+      * Personalised loan rate line
+       WRITE-LOAN-RATE-LINE.
+           MOVE SPACES TO STMTOUT-RECORD
+           STRING '  PERSONALISED LOAN RATE: '
+                  DELIMITED BY SIZE
+                  CUSTOMER-LOAN-RATE
+                  DELIMITED BY SIZE
+                INTO SO-PRINT-LINE
+           PERFORM WRITE-STATEMENT-LINE
+           .
+
+      * Household net worth total across both account tables
+       WRITE-NET-WORTH-LINE.
+           MOVE 0 TO NET-WORTH
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+               ADD BALANCE OF CURRENT-ACCOUNTS (COUNTER) TO NET-WORTH
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+               ADD BALANCE OF PARTNER-ACCOUNTS (COUNTER) TO NET-WORTH
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+
+           MOVE NET-WORTH TO NET-WORTH-DISPLAY
+           MOVE SPACES TO STMTOUT-RECORD
+           STRING '  NET WORTH: '
+                  DELIMITED BY SIZE
+                  NET-WORTH-DISPLAY
+                  DELIMITED BY SIZE
+                INTO SO-PRINT-LINE
+           PERFORM WRITE-STATEMENT-LINE
+           .
+
+      * Blank separator line between one customer's statement and
+      * the next
+       WRITE-BLANK-LINE.
+           MOVE SPACES TO STMTOUT-RECORD
+           PERFORM WRITE-STATEMENT-LINE
+           .
+
+      * Write one print line to STMTOUT
+       WRITE-STATEMENT-LINE.
+           EXEC CICS WRITE FILE ( STMTOUT-FILE )
+                           FROM ( STMTOUT-RECORD )
+                           RESP ( COMMAND-RESP )
+                           RESP2( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY '*** STMTGEN: Error ' COMMAND-RESP
+                     ' writing STMTOUT for ' CUST-NO-IN
+           END-IF
+           .
+
+       END PROGRAM 'STMTGEN'.
