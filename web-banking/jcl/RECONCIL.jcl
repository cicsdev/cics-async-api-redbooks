@@ -0,0 +1,34 @@
+//RECONCIL JOB (ACCTG),'NIGHTLY RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*********************************************************************
+//* RECONCIL - Nightly reconciliation of ACCTCURR/ACCTPTNR totals
+//*
+//* Drives transaction RCON through the CICS batch bridge so that
+//* RECONCIL.cbl can run under CICS - reading VSAM (ACCTLIST/RECONCTL/
+//* RECONBRK) and issuing the same EXEC CICS calls WEBHOME/BATCHWEB
+//* use - from an ordinary batch job scheduled overnight, after the
+//* source systems' end-of-day extracts have populated RECONCTL.
+//*
+//* ACCTLIST must be populated with the customer account numbers to
+//* be reconciled, and RECONCTL with each account's end-of-day
+//* control totals from both source systems, before this job step
+//* runs.  RECONBRK is the break report, one line per discrepancy.
+//*********************************************************************
+//BRIDGE   EXEC PGM=DFHBRIDGE,PARM='CICSHTS1'
+//STEPLIB  DD   DSN=CICSHTS1.CICS.SDFHLOAD,DISP=SHR
+//DFHBRIDGE.
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//BRIDGEIN DD   *
+RCON
+/*
+//*
+//* Underlying VSAM data sets used by transaction RCON - defined to
+//* CICS as ACCTLIST, RECONCTL and RECONBRK respectively.  Listed
+//* here for documentation; CICS file control, not this JCL, opens
+//* them.
+//*        ACCTLIST - //CICSHTS1.WEBBANK.ACCTLIST
+//*        RECONCTL - //CICSHTS1.WEBBANK.RECONCTL
+//*        RECONBRK - //CICSHTS1.WEBBANK.RECONBRK
+//*
