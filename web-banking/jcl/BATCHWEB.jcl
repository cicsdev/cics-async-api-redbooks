@@ -0,0 +1,37 @@
+//BATCHWEB JOB (ACCTG),'BULK ACCT LOOKUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*********************************************************************
+//* BATCHWEB - Overnight bulk account lookup
+//*
+//* Drives transaction BWEB through the CICS batch bridge so that
+//* BATCHWEB.cbl can run under CICS - reading VSAM (ACCTLIST/WEBRPT)
+//* and issuing the same EXEC CICS calls WEBHOME uses interactively -
+//* from an ordinary batch job scheduled overnight.
+//*
+//* ACCTLIST must be populated with the customer account numbers to
+//* be processed before this job step runs.  WEBRPT is the
+//* consolidated portfolio summary report, one line per account.
+//*
+//* BATCHWEB checkpoints its progress to BWCHKPT every 100 accounts.
+//* If this step abends partway through a run, simply resubmitting
+//* this job resumes from the checkpoint instead of reprocessing
+//* ACCTLIST from the start; BWCHKPT is cleared automatically once a
+//* run reaches end of file normally.
+//*********************************************************************
+//BRIDGE   EXEC PGM=DFHBRIDGE,PARM='CICSHTS1'
+//STEPLIB  DD   DSN=CICSHTS1.CICS.SDFHLOAD,DISP=SHR
+//DFHBRIDGE.
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//BRIDGEIN DD   *
+BWEB
+/*
+//*
+//* Underlying VSAM data sets used by transaction BWEB - defined to
+//* CICS as ACCTLIST, WEBRPT and BWCHKPT respectively.  Listed here
+//* for documentation; CICS file control, not this JCL, opens them.
+//*        ACCTLIST - //CICSHTS1.WEBBANK.ACCTLIST
+//*        WEBRPT   - //CICSHTS1.WEBBANK.WEBRPT
+//*        BWCHKPT  - //CICSHTS1.WEBBANK.BWCHKPT
+//*
