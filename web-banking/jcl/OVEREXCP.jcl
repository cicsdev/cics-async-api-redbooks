@@ -0,0 +1,32 @@
+//OVEREXCP JOB (ACCTG),'OVERDRAFT EXCPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*********************************************************************
+//* OVEREXCP - Overdraft exception report for the collections team
+//*
+//* Drives transaction OVEX through the CICS batch bridge so that
+//* OVEREXCP.cbl can run under CICS - reading VSAM (ACCTLIST/OVEREXC)
+//* and issuing the same EXEC CICS calls WEBHOME/BATCHWEB/RECONCIL
+//* use - from an ordinary batch job scheduled overnight.
+//*
+//* ACCTLIST must be populated with the customer account numbers to
+//* be scanned before this job step runs.  The overdraft threshold is
+//* configurable via the OVRTHRSH TSQ - if it is not set, a default
+//* of 500.00 is used.  OVEREXC is the exception report, one line per
+//* account that breaches the threshold.
+//*********************************************************************
+//BRIDGE   EXEC PGM=DFHBRIDGE,PARM='CICSHTS1'
+//STEPLIB  DD   DSN=CICSHTS1.CICS.SDFHLOAD,DISP=SHR
+//DFHBRIDGE.
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//BRIDGEIN DD   *
+OVEX
+/*
+//*
+//* Underlying VSAM data sets used by transaction OVEX - defined to
+//* CICS as ACCTLIST and OVEREXC respectively.  Listed here for
+//* documentation; CICS file control, not this JCL, opens them.
+//*        ACCTLIST - //CICSHTS1.WEBBANK.ACCTLIST
+//*        OVEREXC  - //CICSHTS1.WEBBANK.OVEREXC
+//*
