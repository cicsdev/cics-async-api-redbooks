@@ -0,0 +1,31 @@
+//STMTGEN JOB (ACCTG),'DAILY STATEMENTS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*********************************************************************
+//* STMTGEN - Daily customer statement generator
+//*
+//* Drives transaction STMT through the CICS batch bridge so that
+//* STMTGEN.cbl can run under CICS - reading VSAM (ACCTLIST/STMTOUT)
+//* and issuing the same EXEC CICS calls WEBHOME/BATCHWEB use - from
+//* an ordinary batch job scheduled overnight.
+//*
+//* ACCTLIST must be populated with the customer account numbers to
+//* be processed before this job step runs.  STMTOUT is the
+//* print-ready statement output, several lines per customer, ready
+//* to be printed or archived as a PDF.
+//*********************************************************************
+//BRIDGE   EXEC PGM=DFHBRIDGE,PARM='CICSHTS1'
+//STEPLIB  DD   DSN=CICSHTS1.CICS.SDFHLOAD,DISP=SHR
+//DFHBRIDGE.
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//BRIDGEIN DD   *
+STMT
+/*
+//*
+//* Underlying VSAM data sets used by transaction STMT - defined to
+//* CICS as ACCTLIST and STMTOUT respectively.  Listed here for
+//* documentation; CICS file control, not this JCL, opens them.
+//*        ACCTLIST - //CICSHTS1.WEBBANK.ACCTLIST
+//*        STMTOUT  - //CICSHTS1.WEBBANK.STMTOUT
+//*
